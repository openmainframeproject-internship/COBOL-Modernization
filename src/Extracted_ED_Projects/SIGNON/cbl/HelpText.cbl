@@ -0,0 +1,270 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001150***************************************************************** helptext
+001160* Program:     HELPTEXT.CBL                                    * helptext
+001170* Function:    Looks up the online help page behind a screen's  * helptext
+001180*              HELP key, either by screen number or by a typed  * helptext
+001190*              keyword, and pages forward/backward through it   * helptext
+001200*              via screen ZZ "more help" using the same paging  * helptext
+001210*              status/first-entry/last-entry convention as      * helptext
+001220*              BANK-PAGING-FIELDS in CBANKDAT.cpy.               * helptext
+001230***************************************************************** helptext
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HelpText.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-MISC-STORAGE.
+         05 WS-PROGRAM-ID PIC X(8) VALUE 'HELPTEXT'.
+         05 WS-RESP PIC S9(8) COMP.
+         05 WS-LOOKUP-SCREEN PIC 9(2).
+         05 WS-LINE-IDX PIC 9(2).
+         05 WS-KEYWORD-LEN PIC 9(2) VALUE 0.
+         05 WS-KEYWORD-POS PIC 9(2).
+         05 WS-MATCH-COUNT PIC 9(4) COMP.
+         05 WS-KEYWORD-FOUND-FLAG PIC X(1) VALUE 'N'.
+           88 WS-KEYWORD-FOUND VALUE 'Y'.
+       COPY CHELPTXT.
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+         05 LK-COMMAREA PIC X(6144).
+       COPY CHELPQRY.
+
+       PROCEDURE DIVISION USING BRE-HELP-INPUT-STRUCTURE
+                                BRE-HELP-OUTPUT-STRUCTURE.
+           PERFORM HELP-LOOKUP-PROCESSING
+           .
+           GOBACK
+           .
+       HELP-LOOKUP-PROCESSING.
+           MOVE SPACES TO BRE-O-HELP-SCRN
+           MOVE SPACES TO BRE-O-HELP-MESSAGE
+           SET BRE-O-HELP-PAGING-OFF TO TRUE
+           .
+           MOVE BRE-I-HELP-SCREEN TO WS-LOOKUP-SCREEN
+           .
+           IF BRE-I-HELP-KEYWORD NOT EQUAL TO SPACES
+               PERFORM KEYWORD-SEARCH
+               IF NOT WS-KEYWORD-FOUND
+                   SET BRE-O-HELP-NOT-FOUND TO TRUE
+                   MOVE 'No help found for that keyword' TO
+                           BRE-O-HELP-MESSAGE
+                   GO TO HELP-LOOKUP-PROCESSING-EXIT
+               END-IF
+           END-IF
+           .
+           MOVE WS-LOOKUP-SCREEN TO BRE-O-HELP-SCRN(1:2)
+           .
+           IF BRE-I-HELP-PAGE-PREV
+               PERFORM BROWSE-PREVIOUS-HELP-PAGE
+           ELSE
+               PERFORM BROWSE-FORWARD-HELP-PAGE
+           END-IF
+           .
+       HELP-LOOKUP-PROCESSING-EXIT.
+           EXIT
+           .
+      *****************************************************************
+      * HLP-KEYWORDS is only populated on a screen's page 1 record, so * helptext
+      * the browse below only has to look at page-1 rows. The first    * helptext
+      * screen whose keyword list contains the requested word wins.    * helptext
+      *****************************************************************
+       KEYWORD-SEARCH.
+           SET WS-KEYWORD-FOUND-FLAG TO 'N'
+           .
+           MOVE 0 TO WS-KEYWORD-LEN
+           PERFORM VARYING WS-KEYWORD-POS FROM 1 BY 1
+                   UNTIL WS-KEYWORD-POS > 15
+               IF BRE-I-HELP-KEYWORD(WS-KEYWORD-POS:1) NOT EQUAL SPACE
+                   MOVE WS-KEYWORD-POS TO WS-KEYWORD-LEN
+               END-IF
+           END-PERFORM
+           .
+           IF WS-KEYWORD-LEN EQUAL ZERO
+               GO TO KEYWORD-SEARCH-EXIT
+           END-IF
+           .
+           MOVE LOW-VALUES TO HLP-KEY
+           EXEC CICS STARTBR FILE('HELPTXT')
+                             RIDFLD(HLP-KEY)
+                             GTEQ
+                             RESP(WS-RESP)
+           END-EXEC
+           .
+           PERFORM SCAN-ONE-HELP-ENTRY
+               UNTIL WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+               OR WS-KEYWORD-FOUND
+           .
+           EXEC CICS ENDBR FILE('HELPTXT') END-EXEC
+           .
+       KEYWORD-SEARCH-EXIT.
+           EXIT
+           .
+       SCAN-ONE-HELP-ENTRY.
+           EXEC CICS READNEXT FILE('HELPTXT')
+                              INTO(HELPTXT-RECORD)
+                              RIDFLD(HLP-KEY)
+                              RESP(WS-RESP)
+           END-EXEC
+           .
+           IF WS-RESP IS EQUAL TO DFHRESP(NORMAL) AND HLP-PAGE EQUAL 1
+               MOVE 0 TO WS-MATCH-COUNT
+               INSPECT HLP-KEYWORDS TALLYING WS-MATCH-COUNT
+                       FOR ALL BRE-I-HELP-KEYWORD(1:WS-KEYWORD-LEN)
+               IF WS-MATCH-COUNT IS GREATER THAN ZERO
+                   MOVE HLP-SCREEN TO WS-LOOKUP-SCREEN
+                   SET WS-KEYWORD-FOUND TO TRUE
+               END-IF
+           END-IF
+           .
+       BROWSE-FORWARD-HELP-PAGE.
+           IF BRE-I-HELP-PAGE-FIRST
+               MOVE WS-LOOKUP-SCREEN TO HLP-SCREEN
+               MOVE 1 TO HLP-PAGE
+           ELSE
+               MOVE BRE-I-HELP-RESUME-KEY TO HLP-KEY
+           END-IF
+           .
+           EXEC CICS STARTBR FILE('HELPTXT')
+                             RIDFLD(HLP-KEY)
+                             GTEQ
+                             RESP(WS-RESP)
+           END-EXEC
+           .
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+               SET BRE-O-HELP-NOT-FOUND TO TRUE
+               MOVE 'No help available for this screen' TO
+                       BRE-O-HELP-MESSAGE
+               GO TO BROWSE-FORWARD-HELP-PAGE-EXIT
+           END-IF
+           .
+           IF BRE-I-HELP-PAGE-NEXT
+               EXEC CICS READNEXT FILE('HELPTXT')
+                                  INTO(HELPTXT-RECORD)
+                                  RIDFLD(HLP-KEY)
+                                  RESP(WS-RESP)
+               END-EXEC
+           END-IF
+           .
+           EXEC CICS READNEXT FILE('HELPTXT')
+                              INTO(HELPTXT-RECORD)
+                              RIDFLD(HLP-KEY)
+                              RESP(WS-RESP)
+           END-EXEC
+           .
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+                   OR HLP-SCREEN IS NOT EQUAL TO WS-LOOKUP-SCREEN
+               SET BRE-O-HELP-NOT-FOUND TO TRUE
+               MOVE 'No further help available' TO BRE-O-HELP-MESSAGE
+               GO TO BROWSE-FORWARD-HELP-PAGE-UNBROWSE
+           END-IF
+           .
+           PERFORM LOAD-HELP-LINES
+           .
+           MOVE HLP-KEY TO BRE-O-HELP-FIRST-ENTRY
+           MOVE HLP-KEY TO BRE-O-HELP-LAST-ENTRY
+           .
+           EXEC CICS READNEXT FILE('HELPTXT')
+                              INTO(HELPTXT-RECORD)
+                              RIDFLD(HLP-KEY)
+                              RESP(WS-RESP)
+           END-EXEC
+           .
+           IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+                   AND HLP-SCREEN IS EQUAL TO WS-LOOKUP-SCREEN
+               IF BRE-I-HELP-PAGE-FIRST
+                   SET BRE-O-HELP-PAGING-FIRST TO TRUE
+               ELSE
+                   SET BRE-O-HELP-PAGING-MIDDLE TO TRUE
+               END-IF
+           ELSE
+               IF NOT BRE-I-HELP-PAGE-FIRST
+                   SET BRE-O-HELP-PAGING-LAST TO TRUE
+               END-IF
+           END-IF
+           .
+       BROWSE-FORWARD-HELP-PAGE-UNBROWSE.
+           EXEC CICS ENDBR FILE('HELPTXT') END-EXEC
+           .
+       BROWSE-FORWARD-HELP-PAGE-EXIT.
+           EXIT
+           .
+       BROWSE-PREVIOUS-HELP-PAGE.
+           MOVE BRE-I-HELP-RESUME-KEY TO HLP-KEY
+           .
+           EXEC CICS STARTBR FILE('HELPTXT')
+                             RIDFLD(HLP-KEY)
+                             GTEQ
+                             RESP(WS-RESP)
+           END-EXEC
+           .
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+               SET BRE-O-HELP-NOT-FOUND TO TRUE
+               MOVE 'No help available for this screen' TO
+                       BRE-O-HELP-MESSAGE
+               GO TO BROWSE-PREVIOUS-HELP-PAGE-EXIT
+           END-IF
+           .
+           EXEC CICS READPREV FILE('HELPTXT')
+                              INTO(HELPTXT-RECORD)
+                              RIDFLD(HLP-KEY)
+                              RESP(WS-RESP)
+           END-EXEC
+           .
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+                   OR HLP-SCREEN IS NOT EQUAL TO WS-LOOKUP-SCREEN
+               SET BRE-O-HELP-PAGING-FIRST TO TRUE
+               MOVE 'No earlier help available' TO BRE-O-HELP-MESSAGE
+               GO TO BROWSE-PREVIOUS-HELP-PAGE-UNBROWSE
+           END-IF
+           .
+           PERFORM LOAD-HELP-LINES
+           .
+           MOVE HLP-KEY TO BRE-O-HELP-FIRST-ENTRY
+           MOVE HLP-KEY TO BRE-O-HELP-LAST-ENTRY
+           .
+           EXEC CICS READPREV FILE('HELPTXT')
+                              INTO(HELPTXT-RECORD)
+                              RIDFLD(HLP-KEY)
+                              RESP(WS-RESP)
+           END-EXEC
+           .
+           IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+                   AND HLP-SCREEN IS EQUAL TO WS-LOOKUP-SCREEN
+               SET BRE-O-HELP-PAGING-MIDDLE TO TRUE
+           ELSE
+               SET BRE-O-HELP-PAGING-FIRST TO TRUE
+           END-IF
+           .
+       BROWSE-PREVIOUS-HELP-PAGE-UNBROWSE.
+           EXEC CICS ENDBR FILE('HELPTXT') END-EXEC
+           .
+       BROWSE-PREVIOUS-HELP-PAGE-EXIT.
+           EXIT
+           .
+       LOAD-HELP-LINES.
+           SET BRE-O-HELP-FOUND TO TRUE
+           MOVE SPACES TO BRE-O-HELP-MESSAGE
+           PERFORM VARYING WS-LINE-IDX FROM 1 BY 1 UNTIL WS-LINE-IDX > 19
+               IF WS-LINE-IDX IS LESS THAN OR EQUAL TO HLP-LINE-COUNT
+                   MOVE HLP-TEXT(WS-LINE-IDX) TO
+                           BRE-O-HELP-LINE(WS-LINE-IDX)
+               ELSE
+                   MOVE SPACES TO BRE-O-HELP-LINE(WS-LINE-IDX)
+               END-IF
+           END-PERFORM
+           .
+       LOAD-HELP-LINES-EXIT.
+           EXIT
+           .
