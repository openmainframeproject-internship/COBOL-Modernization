@@ -0,0 +1,173 @@
+      * Generated on 7/9/2021 at 8:45:48 PM
+      *
+      *|COMPONENT INFO:
+      *|Component type: Structure Based Slice: Range
+      *|Original program: "BBANK12P"
+      *|COBOL dialect: Cobol390
+
+      *|COMPONENT TYPE SPECIFIC:
+      *|Start Paragraph: UNLOCK-USER
+      *|Last Paragraph: UNLOCK-USER
+
+      *|THIS IS THE LAST LINE OF GENERATED HEADER
+
+000100***************************************************************** bbank12p
+000100*                                                               * bbank12p
+000200*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   * bbank12p
+000300*   This demonstration program is provided for use by users     * bbank12p
+000400*   of Micro Focus products and may be used, modified and       * bbank12p
+000500*   distributed as part of your application provided that       * bbank12p
+000600*   you properly acknowledge the copyright of Micro Focus       * bbank12p
+000700*   in this material.                                           * bbank12p
+000800*                                                               * bbank12p
+000900***************************************************************** bbank12p
+
+001200***************************************************************** bbank12p
+001200* Program:     BBANK12P.CBL                                     * bbank12p
+001300* Layer:       Business logic                                   * bbank12p
+001400* Function:    Administrative unlock of a signon id that        * bbank12p
+001410*              VALIDATE-USER locked after too many failed       * bbank12p
+001420*              password attempts                                * bbank12p
+001500***************************************************************** bbank12p
+001600 IDENTIFICATION DIVISION.                                         bbank12p
+       PROGRAM-ID. UnlockUsr.
+
+002600 ENVIRONMENT DIVISION.                                            bbank12p
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SGNAUDIT-FILE ASSIGN TO "SGNAUDIT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SGNAUDIT-STATUS.
+002700                                                                  bbank12p
+002800 DATA DIVISION.                                                   bbank12p
+       FILE SECTION.
+       FD SGNAUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 SGNAUDIT-FD-RECORD.
+       COPY CSGNAUD.
+
+003000 WORKING-STORAGE SECTION.                                         bbank12p
+003000 01 WS-MISC-STORAGE.                                              bbank12p
+003100   05 WS-PROGRAM-ID PIC X(8) VALUE 'BBANK12P'.                    bbank12p
+003200                                                                  bbank12p
+003600   05 WS-RETURN-FLAG PIC X(1).                                    bbank12p
+003700     88 WS-RETURN-FLAG-OFF VALUE LOW-VALUES.                      bbank12p
+003800     88 WS-RETURN-FLAG-ON VALUE '1'.                              bbank12p
+004400   05 WS-ERROR-MSG PIC X(75).                                     bbank12p
+004450   05 WS-RESP PIC S9(8) COMP.
+004455   05 WS-SGNAUDIT-STATUS PIC X(2).
+           88 WS-SGNAUDIT-OK VALUE '00'.
+004460   05 WS-TARGET-SIGNON-ID PIC X(5).
+004470   05 WS-CURRENT-DATE-TIME.
+           10 WS-CURRENT-DATE PIC 9(8).
+           10 WS-CURRENT-TIME PIC 9(8).
+           10 FILLER PIC X(5).
+004750 01 WS-SIGNON-LOCK.                                                bbank12p
+004760                                                                  bbank12p
+004770 COPY CSGNLCK.                                                    bbank12p
+006000 LINKAGE SECTION.                                                 bbank12p
+006000 01 DFHCOMMAREA.                                                  bbank12p
+006200   05 LK-COMMAREA PIC X(6144).                                    bbank12p
+       COPY CUNLOCK.
+
+001300 PROCEDURE DIVISION USING BRE-UNLOCK-INPUT-STRUCTURE              centry
+                                BRE-UNLOCK-OUTPUT-STRUCTURE.
+001600     GO TO UNLOCK-USER
+           .
+019200 UNLOCK-USER.                                                     bbank12p
+019300     SET WS-RETURN-FLAG-OFF TO TRUE
+           .                                                            bbank12p
+019400     MOVE SPACES TO WS-ERROR-MSG
+           .                                                            bbank12p
+019500     MOVE BRE-I-UNLOCK-SIGNON-ID TO WS-TARGET-SIGNON-ID
+           .                                                            bbank12p
+019600     INSPECT WS-TARGET-SIGNON-ID                                  bbank12p
+             CONVERTING 'abcdefghijklmnopqrstuvwxyz'                    bbank12p
+             TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+           .                                                            bbank12p
+020000* Lock the SGNLOCK record (if one exists) so the reset can be     bbank12p
+020010* written back with a REWRITE, the same READ-UPDATE/REWRITE       bbank12p
+020020* pairing VALIDATE-USER itself uses.                              bbank12p
+020100     EXEC CICS READ FILE('SGNLOCK')
+                     UPDATE
+                     INTO(SGNLOCK-RECORD)
+                     LENGTH(LENGTH OF SGNLOCK-RECORD)
+                     RIDFLD(WS-TARGET-SIGNON-ID)
+                     RESP(WS-RESP)
+           END-EXEC
+           .
+020200     IF WS-RESP IS EQUAL TO DFHRESP(NOTFND)
+               MOVE 'Account was not locked' TO WS-ERROR-MSG
+               GO TO UNLOCK-USER-EXIT
+           END-IF
+           .
+020300     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+               MOVE 'Unable to access lockout record' TO WS-ERROR-MSG
+               SET WS-RETURN-FLAG-ON TO TRUE
+               GO TO UNLOCK-USER-EXIT
+           END-IF
+           .
+020400     MOVE ZERO TO LCK-ATTEMPTS
+           .
+020500     EXEC CICS REWRITE FILE('SGNLOCK')
+                     FROM(SGNLOCK-RECORD)
+                     LENGTH(LENGTH OF SGNLOCK-RECORD)
+                     RESP(WS-RESP)
+           END-EXEC
+           .
+020600     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+               MOVE 'Unable to clear lockout record' TO WS-ERROR-MSG
+               SET WS-RETURN-FLAG-ON TO TRUE
+               GO TO UNLOCK-USER-EXIT
+           END-IF
+           .
+020700     MOVE 'Account unlocked' TO WS-ERROR-MSG
+           .
+020800     PERFORM LOG-UNLOCK-ACTION
+           .
+024700 UNLOCK-USER-EXIT.                                                bbank12p
+024710     IF WS-RETURN-FLAG-ON
+               SET BRE-O-UNLOCK-ERROR TO TRUE
+           ELSE
+               SET BRE-O-UNLOCK-OK TO TRUE
+           END-IF
+           .
+024720     MOVE WS-ERROR-MSG TO BRE-O-UNLOCK-MESSAGE
+           .
+       BRE-EXIT-PROGRAM.
+           GOBACK
+           .
+025010***************************************************************** bbank12p
+025020* Append the unlock itself to the same SGNAUDIT trail UserVal    * bbank12p
+025030* writes signon attempts to (a plain sequential log, the same    * bbank12p
+025035* way ADDRJNL/CONFLTR/LOANQLOG/ABENDLOG are), so a security      * bbank12p
+025040* review can see who unlocked which account and when.            * bbank12p
+025050***************************************************************** bbank12p
+       LOG-UNLOCK-ACTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           .
+           OPEN EXTEND SGNAUDIT-FILE
+           .
+           IF NOT WS-SGNAUDIT-OK
+               GO TO LOG-UNLOCK-ACTION-EXIT
+           END-IF
+           .
+           MOVE WS-CURRENT-DATE TO SAU-DATE
+           .
+           MOVE WS-CURRENT-TIME TO SAU-TIME
+           .
+           MOVE WS-TARGET-SIGNON-ID TO SAU-SIGNON-ID
+           .
+           MOVE BRE-I-UNLOCK-ADMIN-USERID TO SAU-USERID
+           .
+           MOVE 'Account unlocked by administrator' TO SAU-MESSAGE
+           .
+           SET SAU-SUCCESS TO TRUE
+           .
+           WRITE SGNAUDIT-FD-RECORD
+           .
+           CLOSE SGNAUDIT-FILE
+           .
+       LOG-UNLOCK-ACTION-EXIT.
+           EXIT
+           .
