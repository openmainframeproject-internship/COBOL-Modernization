@@ -0,0 +1,271 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001150***************************************************************** inetdrv
+001160* Program:     INETDRV.CBL                                     * inetdrv
+001170* Function:    Web front end for the sign-on flow, alongside    * inetdrv
+001180*              the 3270 DRIVER. Uses CICS Web Support to pull   * inetdrv
+001190*              the sign-on form fields off the HTTP request,    * inetdrv
+001200*              tags the conversation BANK-ENV-INET (CBANKDAT.cpy* inetdrv
+001210*              already carried this 88-level, unused until now),* inetdrv
+001220*              and otherwise runs through the same idle-timeout * inetdrv
+001230*              and UserVal validation as DRIVER, then renders    * inetdrv
+001240*              the result as a small HTML page.                 * inetdrv
+001250***************************************************************** inetdrv
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INETDRV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ABENDLOG-FILE ASSIGN TO "ABENDLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ABENDLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ABENDLOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CABNDLOG.
+
+       WORKING-STORAGE SECTION.
+       01 WS-ABEND-FIELDS.
+           05 WS-ABENDLOG-STATUS PIC X(2).
+             88 WS-ABENDLOG-OK VALUE '00'.
+       COPY CABENDD.
+
+       01 BRE-OUT-OUTPUT-STRUCTURE2.
+           02 BRE-O-WS-INPUT-FLAG PIC X(1).
+           02 BRE-0-WS-ERROR-MSG PIC X(75).
+           02 BRE-BANK-SIGNON-ID PIC X(5).
+           02 BRE-BANK-USERID PIC X(5).
+           02 BRE-BANK-USERID-NA PIC X(25).
+
+       01 WS-IDLE-TIMEOUT-FIELDS.
+           05 WS-IDLE-TIMEOUT-MINUTES PIC 9(3) VALUE 10.
+           05 WS-RESP PIC S9(8) COMP.
+           05 WS-CURRENT-DATE-TIME.
+             10 WS-CURRENT-DATE PIC 9(8).
+             10 WS-CURRENT-TIME PIC 9(8).
+             10 FILLER PIC X(5).
+           05 WS-LAST-HHMM.
+             10 WS-LAST-HH PIC 9(2).
+             10 WS-LAST-MM PIC 9(2).
+           05 WS-NOW-HHMM.
+             10 WS-NOW-HH PIC 9(2).
+             10 WS-NOW-MM PIC 9(2).
+           05 WS-IDLE-ELAPSED-MINUTES PIC S9(5).
+           05 WS-SESSION-TIMEOUT-FLAG PIC X(1) VALUE 'N'.
+             88 WS-SESSION-TIMED-OUT VALUE 'Y'.
+
+       01 WS-WEB-FIELDS.
+           05 WS-WEB-RESP PIC S9(8) COMP.
+           05 WS-WEB-RESP2 PIC S9(8) COMP.
+           05 WS-WEB-SIGNON-ID PIC X(5).
+           05 WS-WEB-USERID PIC X(5).
+           05 WS-WEB-PSWD PIC X(8).
+           05 WS-HTML-PAGE PIC X(512).
+           05 WS-HTML-LEN PIC S9(8) COMP.
+
+       LINKAGE SECTION.
+
+       01 WS-BANK-COMMAREA.
+       COPY CBANKDAT.
+
+       COPY 'REQUEST'.
+       COPY 'RESPONSE'.
+
+       PROCEDURE DIVISION.
+       000-START-PROCESSING.
+
+           EXEC CICS HANDLE ABEND
+                     LABEL(ABEND-TRAP)
+           END-EXEC
+           .
+           SET ADDRESS OF WS-BANK-COMMAREA
+              TO ADDRESS OF DFHCOMMAREA
+           .
+           SET BANK-ENV-INET TO TRUE
+           .
+           PERFORM RECEIVE-WEB-SIGNON-FORM
+           .
+           IF BANK-CONV-IN-PROGRESS
+               PERFORM CHECK-IDLE-TIMEOUT
+           END-IF
+
+           IF NOT WS-SESSION-TIMED-OUT
+               PERFORM CALL-USERVAL
+               PERFORM UPDATE-CONVERSATION-STATE
+           END-IF
+
+           PERFORM SEND-WEB-SIGNON-RESULT
+           .
+           EXEC CICS RETURN
+           END-EXEC.
+
+       RECEIVE-WEB-SIGNON-FORM.
+           EXEC CICS WEB RECEIVE
+                     RESP(WS-WEB-RESP)
+           END-EXEC
+           .
+           EXEC CICS WEB READ FORMFIELD('signonid')
+                     VALUE(WS-WEB-SIGNON-ID)
+                     RESP(WS-WEB-RESP)
+           END-EXEC
+           .
+           EXEC CICS WEB READ FORMFIELD('userid')
+                     VALUE(WS-WEB-USERID)
+                     RESP(WS-WEB-RESP)
+           END-EXEC
+           .
+           EXEC CICS WEB READ FORMFIELD('password')
+                     VALUE(WS-WEB-PSWD)
+                     RESP(WS-WEB-RESP)
+           END-EXEC
+           .
+           MOVE WS-WEB-SIGNON-ID TO BRE-I-BANK-SIGNON-ID
+           MOVE WS-WEB-USERID TO BRE-I-BANK-USERID
+           MOVE WS-WEB-PSWD TO BRE-I-BANK-PSWD
+           .
+       RECEIVE-WEB-SIGNON-FORM-EXIT.
+           EXIT
+           .
+       CHECK-IDLE-TIMEOUT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           .
+           MOVE WS-CURRENT-TIME(1:4) TO WS-NOW-HHMM
+           .
+           MOVE BANK-LAST-ACTIVITY-TIME(1:4) TO WS-LAST-HHMM
+           .
+           COMPUTE WS-IDLE-ELAPSED-MINUTES =
+                   ((WS-NOW-HH * 60) + WS-NOW-MM) -
+                   ((WS-LAST-HH * 60) + WS-LAST-MM)
+           .
+           IF WS-IDLE-ELAPSED-MINUTES > WS-IDLE-TIMEOUT-MINUTES
+               OR WS-IDLE-ELAPSED-MINUTES < 0
+               PERFORM TIMEOUT-SESSION
+           END-IF
+           .
+
+       TIMEOUT-SESSION.
+           EXEC CICS DELETEQ TS
+                     QUEUE(BANK-TS-QUEUE-NAME)
+                     RESP(WS-RESP)
+           END-EXEC
+           .
+           SET BANK-NO-CONV-IN-PROGRESS TO TRUE
+           .
+           MOVE 'Session timed out - please sign on again' TO
+                   BANK-ERROR-MSG
+           .
+           SET WS-SESSION-TIMED-OUT TO TRUE
+           .
+
+       CALL-USERVAL.
+           SET ADDRESS OF BRE-INP-INPUT-STRUCTURE
+              TO ADDRESS OF DFHCOMMAREA
+
+           CALL 'UserVal' USING DFHEIBLK
+                                DFHCOMMAREA
+                                BRE-INP-INPUT-STRUCTURE
+                                BRE-OUT-OUTPUT-STRUCTURE2
+
+           SET ADDRESS OF BRE-OUT-OUTPUT-STRUCTURE
+              TO ADDRESS OF DFHCOMMAREA
+
+           MOVE BRE-OUT-OUTPUT-STRUCTURE2 TO BRE-OUT-OUTPUT-STRUCTURE
+           .
+
+       UPDATE-CONVERSATION-STATE.
+           SET ADDRESS OF WS-BANK-COMMAREA
+              TO ADDRESS OF DFHCOMMAREA
+           .
+           SET BANK-CONV-IN-PROGRESS TO TRUE
+           .
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           .
+           MOVE WS-CURRENT-DATE TO BANK-LAST-ACTIVITY-DATE
+           .
+           MOVE WS-CURRENT-TIME TO BANK-LAST-ACTIVITY-TIME
+           .
+      *****************************************************************
+      * Renders the sign-on result as a minimal HTML page - good      * inetdrv
+      * enough for the web channel to show the same success/error     * inetdrv
+      * message the 3270 DRIVER puts on BANK-ERROR-MSG.               * inetdrv
+      *****************************************************************
+       SEND-WEB-SIGNON-RESULT.
+           IF BRE-O-WS-INPUT-FLAG EQUAL '1'
+               STRING '<html><body><p>Sign-on error: '
+                      DELIMITED BY SIZE
+                      BRE-0-WS-ERROR-MSG DELIMITED BY '  '
+                      '</p></body></html>' DELIMITED BY SIZE
+                      INTO WS-HTML-PAGE
+               END-STRING
+           ELSE
+               STRING '<html><body><p>Welcome, '
+                      DELIMITED BY SIZE
+                      BRE-BANK-USERID-NA DELIMITED BY '  '
+                      '</p></body></html>' DELIMITED BY SIZE
+                      INTO WS-HTML-PAGE
+               END-STRING
+           END-IF
+           .
+           EXEC CICS WEB SEND
+                     FROM(WS-HTML-PAGE)
+                     LENGTH(WS-HTML-LEN)
+                     MEDIATYPE('text/html')
+                     RESP(WS-WEB-RESP2)
+           END-EXEC
+           .
+       SEND-WEB-SIGNON-RESULT-EXIT.
+           EXIT
+           .
+      *****************************************************************
+      * Centralized abend trap for every transaction routed through   * inetdrv
+      * this driver - same convention as DRIVER.cbl's ABEND-TRAP.     * inetdrv
+      *****************************************************************
+       ABEND-TRAP.
+           EXEC CICS ASSIGN
+                     ABCODE(ABEND-CODE)
+                     PROGRAM(ABEND-CULPRIT)
+           END-EXEC
+           .
+           STRING 'ABEND ' ABEND-CODE ' IN TRANSACTION ' EIBTRNID
+               DELIMITED BY SIZE INTO ABEND-REASON
+           .
+           MOVE EIBTRNID TO ABL-TRANSID
+           MOVE EIBTASKN TO ABL-TASKNO
+           MOVE ABEND-CODE TO ABL-ABEND-CODE
+           MOVE ABEND-CULPRIT TO ABL-ABEND-CULPRIT
+           MOVE ABEND-REASON TO ABL-ABEND-REASON
+           .
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE TO ABL-DATE
+           MOVE WS-CURRENT-TIME TO ABL-TIME
+           .
+           OPEN EXTEND ABENDLOG-FILE
+           .
+           IF WS-ABENDLOG-OK
+               WRITE ABNDLOG-RECORD
+               CLOSE ABENDLOG-FILE
+           END-IF
+           .
+           EXEC CICS START TRANSID('ALRT')
+                     FROM(ABNDLOG-RECORD)
+                     LENGTH(LENGTH OF ABNDLOG-RECORD)
+                     RESP(WS-RESP)
+           END-EXEC
+           .
+           EXEC CICS ABEND
+                     ABCODE(ABEND-CODE)
+                     NODUMP
+           END-EXEC
+           .
