@@ -0,0 +1,86 @@
+      * Generated on 7/9/2021 at 8:45:48 PM
+      *
+      *|COMPONENT INFO:
+      *|Component type: Structure Based Slice: Range
+      *|Original program: "BBANK11P"
+      *|COBOL dialect: Cobol390
+
+      *|COMPONENT TYPE SPECIFIC:
+      *|Start Paragraph: SIGNOFF-USER
+      *|Last Paragraph: SIGNOFF-USER
+
+      *|THIS IS THE LAST LINE OF GENERATED HEADER
+
+000100***************************************************************** bbank11p
+000100*                                                               * bbank11p
+000200*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   * bbank11p
+000300*   This demonstration program is provided for use by users     * bbank11p
+000400*   of Micro Focus products and may be used, modified and       * bbank11p
+000500*   distributed as part of your application provided that       * bbank11p
+000600*   you properly acknowledge the copyright of Micro Focus       * bbank11p
+000700*   in this material.                                           * bbank11p
+000800*                                                               * bbank11p
+000900***************************************************************** bbank11p
+
+001200***************************************************************** bbank11p
+001200* Program:     BBANK11P.CBL                                     * bbank11p
+001300* Layer:       Business logic                                   * bbank11p
+001400* Function:    Explicit sign-off from the system                * bbank11p
+001500***************************************************************** bbank11p
+001600 IDENTIFICATION DIVISION.                                         bbank11p
+       PROGRAM-ID. SignOff.
+
+002600 ENVIRONMENT DIVISION.                                            bbank11p
+002700                                                                  bbank11p
+002800 DATA DIVISION.                                                   bbank11p
+003000 WORKING-STORAGE SECTION.                                         bbank11p
+003000 01 WS-MISC-STORAGE.                                              bbank11p
+003100   05 WS-PROGRAM-ID PIC X(8) VALUE 'BBANK11P'.                    bbank11p
+003200                                                                  bbank11p
+003600   05 WS-RETURN-FLAG PIC X(1).                                    bbank11p
+003700     88 WS-RETURN-FLAG-OFF VALUE LOW-VALUES.                      bbank11p
+003800     88 WS-RETURN-FLAG-ON VALUE '1'.                              bbank11p
+004400   05 WS-ERROR-MSG PIC X(75).                                     bbank11p
+005500 01 WS-SECURITY.                                                  bbank11p
+005500                                                                  bbank11p
+005600 COPY CPSWDD01.                                                   bbank11p
+006000 LINKAGE SECTION.                                                 bbank11p
+006000 01 DFHCOMMAREA.                                                  bbank11p
+006200   05 LK-COMMAREA PIC X(6144).                                    bbank11p
+       COPY CSGNOFF.
+
+001300 PROCEDURE DIVISION USING BRE-SGNOFF-INPUT-STRUCTURE              centry
+                                BRE-SGNOFF-OUTPUT-STRUCTURE.
+001600     GO TO SIGNOFF-USER
+           .
+019200 SIGNOFF-USER.                                                    bbank11p
+019300     SET WS-RETURN-FLAG-OFF TO TRUE
+           .                                                            bbank11p
+019400     MOVE SPACES TO WS-ERROR-MSG
+           .                                                            bbank11p
+021000* Tell the security system this session has ended so it can      bbank11p
+021010* release any locks and record the signoff time.                 bbank11p
+021000     MOVE SPACES TO CPSWDD01-DATA
+           .                                                            bbank11p
+021200     MOVE BRE-I-SGNOFF-USERID TO CPSWDD01I-USERID
+           .                                                            bbank11p
+021900     SET PSWD-SIGNOFF TO TRUE                                     bbank11p
+      *795
+022100     COPY CPSWDX01.                                               bbank11p
+022200     IF CPSWDD01O-MESSAGE IS NOT EQUAL TO SPACES                  bbank11p
+022300         MOVE CPSWDD01O-MESSAGE TO WS-ERROR-MSG                   bbank11p
+022400         SET WS-RETURN-FLAG-ON TO TRUE                            bbank11p
+022500     END-IF
+           .                                                            bbank11p
+024700 SIGNOFF-USER-EXIT.                                               bbank11p
+024710     IF WS-RETURN-FLAG-ON
+               SET BRE-O-SGNOFF-ERROR TO TRUE
+           ELSE
+               SET BRE-O-SGNOFF-OK TO TRUE
+           END-IF
+           .
+024720     MOVE WS-ERROR-MSG TO BRE-O-SGNOFF-MESSAGE
+           .
+       BRE-EXIT-PROGRAM.
+           GOBACK
+           .
