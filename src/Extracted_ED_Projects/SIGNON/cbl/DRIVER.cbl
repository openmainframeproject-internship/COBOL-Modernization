@@ -13,9 +13,24 @@
        PROGRAM-ID. DRIVER.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ABENDLOG-FILE ASSIGN TO "ABENDLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ABENDLOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD ABENDLOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CABNDLOG.
 
        WORKING-STORAGE SECTION.
+       01 WS-ABEND-FIELDS.
+           05 WS-ABENDLOG-STATUS PIC X(2).
+             88 WS-ABENDLOG-OK VALUE '00'.
+       COPY CABENDD.
+
        01 BRE-OUT-OUTPUT-STRUCTURE2.
            02 BRE-O-WS-INPUT-FLAG PIC X(1).
            02 BRE-0-WS-ERROR-MSG PIC X(75).
@@ -23,26 +38,153 @@
            02 BRE-BANK-USERID PIC X(5).
            02 BRE-BANK-USERID-NA PIC X(25).
 
+       01 WS-IDLE-TIMEOUT-FIELDS.
+           05 WS-IDLE-TIMEOUT-MINUTES PIC 9(3) VALUE 10.
+           05 WS-RESP PIC S9(8) COMP.
+           05 WS-CURRENT-DATE-TIME.
+             10 WS-CURRENT-DATE PIC 9(8).
+             10 WS-CURRENT-TIME PIC 9(8).
+             10 FILLER PIC X(5).
+           05 WS-LAST-HHMM.
+             10 WS-LAST-HH PIC 9(2).
+             10 WS-LAST-MM PIC 9(2).
+           05 WS-NOW-HHMM.
+             10 WS-NOW-HH PIC 9(2).
+             10 WS-NOW-MM PIC 9(2).
+           05 WS-IDLE-ELAPSED-MINUTES PIC S9(5).
+           05 WS-SESSION-TIMEOUT-FLAG PIC X(1) VALUE 'N'.
+             88 WS-SESSION-TIMED-OUT VALUE 'Y'.
+
        LINKAGE SECTION.
 
+       01 WS-BANK-COMMAREA.
+       COPY CBANKDAT.
+
        COPY 'REQUEST'.
        COPY 'RESPONSE'.
 
        PROCEDURE DIVISION.
        000-START-PROCESSING.
 
+           EXEC CICS HANDLE ABEND
+                     LABEL(ABEND-TRAP)
+           END-EXEC
+           .
+           SET ADDRESS OF WS-BANK-COMMAREA
+              TO ADDRESS OF DFHCOMMAREA
+
+           IF BANK-CONV-IN-PROGRESS
+               PERFORM CHECK-IDLE-TIMEOUT
+           END-IF
+
+           IF NOT WS-SESSION-TIMED-OUT
+               PERFORM CALL-USERVAL
+               PERFORM UPDATE-CONVERSATION-STATE
+           END-IF
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       CHECK-IDLE-TIMEOUT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           .
+           MOVE WS-CURRENT-TIME(1:4) TO WS-NOW-HHMM
+           .
+           MOVE BANK-LAST-ACTIVITY-TIME(1:4) TO WS-LAST-HHMM
+           .
+           COMPUTE WS-IDLE-ELAPSED-MINUTES =
+                   ((WS-NOW-HH * 60) + WS-NOW-MM) -
+                   ((WS-LAST-HH * 60) + WS-LAST-MM)
+           .
+           IF WS-IDLE-ELAPSED-MINUTES > WS-IDLE-TIMEOUT-MINUTES
+               OR WS-IDLE-ELAPSED-MINUTES < 0
+               PERFORM TIMEOUT-SESSION
+           END-IF
+           .
+
+       TIMEOUT-SESSION.
+           EXEC CICS DELETEQ TS
+                     QUEUE(BANK-TS-QUEUE-NAME)
+                     RESP(WS-RESP)
+           END-EXEC
+           .
+           SET BANK-NO-CONV-IN-PROGRESS TO TRUE
+           .
+           MOVE 'Session timed out - please sign on again' TO
+                   BANK-ERROR-MSG
+           .
+           SET WS-SESSION-TIMED-OUT TO TRUE
+           .
+
+       CALL-USERVAL.
            SET ADDRESS OF BRE-INP-INPUT-STRUCTURE
               TO ADDRESS OF DFHCOMMAREA
-           
+
            CALL 'UserVal' USING DFHEIBLK
                                 DFHCOMMAREA
                                 BRE-INP-INPUT-STRUCTURE
-                                BRE-OUT-OUTPUT-STRUCTURE2 
+                                BRE-OUT-OUTPUT-STRUCTURE2
 
            SET ADDRESS OF BRE-OUT-OUTPUT-STRUCTURE
               TO ADDRESS OF DFHCOMMAREA
 
            MOVE BRE-OUT-OUTPUT-STRUCTURE2 TO BRE-OUT-OUTPUT-STRUCTURE
+           .
 
-           EXEC CICS RETURN
-           END-EXEC.
+       UPDATE-CONVERSATION-STATE.
+           SET ADDRESS OF WS-BANK-COMMAREA
+              TO ADDRESS OF DFHCOMMAREA
+           .
+           SET BANK-CONV-IN-PROGRESS TO TRUE
+           .
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           .
+           MOVE WS-CURRENT-DATE TO BANK-LAST-ACTIVITY-DATE
+           .
+           MOVE WS-CURRENT-TIME TO BANK-LAST-ACTIVITY-TIME
+           .
+      *****************************************************************
+      * Centralized abend trap for every transaction routed through   *
+      * this driver - logs ABEND-DATA (CABENDD) to ABENDLOG and       *
+      * starts the alert transaction before letting CICS complete     *
+      * the abnormal termination. ALRT is asserted by convention, the *
+      * same way UPDTRTRY's 'UPRQ' retry transaction is, since no PCT *
+      * exists here to define either one.                            *
+      *****************************************************************
+       ABEND-TRAP.
+           EXEC CICS ASSIGN
+                     ABCODE(ABEND-CODE)
+                     PROGRAM(ABEND-CULPRIT)
+           END-EXEC
+           .
+           STRING 'ABEND ' ABEND-CODE ' IN TRANSACTION ' EIBTRNID
+               DELIMITED BY SIZE INTO ABEND-REASON
+           .
+           MOVE EIBTRNID TO ABL-TRANSID
+           MOVE EIBTASKN TO ABL-TASKNO
+           MOVE ABEND-CODE TO ABL-ABEND-CODE
+           MOVE ABEND-CULPRIT TO ABL-ABEND-CULPRIT
+           MOVE ABEND-REASON TO ABL-ABEND-REASON
+           .
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE TO ABL-DATE
+           MOVE WS-CURRENT-TIME TO ABL-TIME
+           .
+           OPEN EXTEND ABENDLOG-FILE
+           .
+           IF WS-ABENDLOG-OK
+               WRITE ABNDLOG-RECORD
+               CLOSE ABENDLOG-FILE
+           END-IF
+           .
+           EXEC CICS START TRANSID('ALRT')
+                     FROM(ABNDLOG-RECORD)
+                     LENGTH(LENGTH OF ABNDLOG-RECORD)
+                     RESP(WS-RESP)
+           END-EXEC
+           .
+           EXEC CICS ABEND
+                     ABCODE(ABEND-CODE)
+                     NODUMP
+           END-EXEC
+           .
