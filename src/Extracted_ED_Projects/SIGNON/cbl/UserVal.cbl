@@ -31,8 +31,30 @@
        PROGRAM-ID. UserVal.
 
 002600 ENVIRONMENT DIVISION.                                            bbank10p
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SGNAUDIT-FILE ASSIGN TO "SGNAUDIT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SGNAUDIT-STATUS.
+           SELECT SGNLIM-FILE ASSIGN TO "SGNLIM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SGNLIM-STATUS.
 002700                                                                  bbank10p
 002800 DATA DIVISION.                                                   bbank10p
+       FILE SECTION.
+       FD SGNAUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 SGNAUDIT-FD-RECORD.
+       COPY CSGNAUD.
+      *One record, rewritten by a site to change the lockout threshold
+      *below without recompiling UserVal.  OPEN INPUT fails harmlessly
+      *(WS-SGNLIM-OK stays off) when the file does not exist, and
+      *WS-MAX-SIGNON-ATTEMPTS is left at its VALUE-clause default.
+       FD SGNLIM-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 SGNLIM-FD-RECORD.
+       COPY CSGNLIM.
+
 003000 WORKING-STORAGE SECTION.                                         bbank10p
 003000 01 WS-MISC-STORAGE.                                              bbank10p
 003100   05 WS-PROGRAM-ID PIC X(8) VALUE 'BBANK10P'.                    bbank10p
@@ -49,15 +71,33 @@
 004200     88 PFK-VALID VALUE '0'.                                      bbank10p
 004300     88 PFK-INVALID VALUE '1'.                                    bbank10p
 004400   05 WS-ERROR-MSG PIC X(75).                                     bbank10p
+004450   05 WS-RESP PIC S9(8) COMP.
+004455   05 WS-SGNAUDIT-STATUS PIC X(2).
+           88 WS-SGNAUDIT-OK VALUE '00'.
+004460   05 WS-SGNLOCK-FOUND-FLAG PIC X(1).
+           88 WS-SGNLOCK-FOUND VALUE 'Y'.
+004465   05 WS-SGNLIM-STATUS PIC X(2).
+           88 WS-SGNLIM-OK VALUE '00'.
+004467   05 WS-MAX-SIGNON-ATTEMPTS PIC 9(1) VALUE 3.
+004470   05 WS-CURRENT-DATE-TIME.
+           10 WS-CURRENT-DATE PIC 9(8).
+           10 WS-CURRENT-TIME PIC 9(8).
+           10 FILLER PIC X(5).
 004600 01 WS-BANK-DATA.                                                 bbank10p
 004600                                                                  bbank10p
 004700 COPY CBANKDAT.                                                   bbank10p
+004780 01 WS-SIGNON-LOCK.                                                bbank10p
+004790                                                                  bbank10p
+004795 COPY CSGNLCK.                                                    bbank10p
 005200 01 WS-PERSON.                                                    bbank10p
 005200                                                                  bbank10p
 005300 COPY CBANKD01.                                                   bbank10p
 005500 01 WS-SECURITY.                                                  bbank10p
 005500                                                                  bbank10p
 005600 COPY CPSWDD01.                                                   bbank10p
+005650 01 WS-BNKCUST-RID PIC X(5).
+005700 01 WS-BNKCUST-REC.
+       COPY CBANKVCS.
 006000 LINKAGE SECTION.                                                 bbank10p
 006000 01 DFHCOMMAREA.                                                  bbank10p
 006200   05 LK-COMMAREA PIC X(6144).                                    bbank10p
@@ -94,9 +134,12 @@
 019700     IF BANK-SIGNON-ID IS EQUAL TO 'GUEST'                        bbank10p
 019800         MOVE 'GUEST' TO BANK-USERID                              bbank10p
 019900         MOVE 'Guest' TO BANK-USERID-NAME                         bbank10p
-020000         GO TO VALIDATE-USER-EXIT                                 bbank10p
+019950         SET BANK-READ-ONLY TO TRUE
+               GO TO VALIDATE-USER-EXIT                                 bbank10p
 020100     END-IF
            .                                                            bbank10p
+020150     MOVE 'N' TO BANK-READ-ONLY-FLAG
+           .                                                            bbank10p
 020200     IF BANK-SIGNON-ID IS EQUAL TO LOW-VALUES                     bbank10p
 020300         MOVE 'Please input user id' TO WS-ERROR-MSG              bbank10p
 020400         GO TO VALIDATE-USER-ERROR                                bbank10p
@@ -107,14 +150,38 @@
 020800         GO TO VALIDATE-USER-ERROR                                bbank10p
 020900     END-IF
            .                                                            bbank10p
+020950* The attempt count is kept on the durable SGNLOCK file, keyed  bbank10p
+020955* by signon id, rather than just the pseudo-conversational      bbank10p
+020960* commarea - that way a lockout survives a new signon attempt   bbank10p
+020965* on a fresh terminal session, and UnlockUsr has a record to    bbank10p
+020970* actually reset, instead of a lockout nothing can ever clear.  bbank10p
+           PERFORM READ-SIGNON-LOCK
+           .
+           PERFORM LOAD-SIGNON-LIMITS
+           .
+020975     IF LCK-ATTEMPTS IS NOT LESS THAN WS-MAX-SIGNON-ATTEMPTS
+               MOVE 'Account locked - too many failed signon attempts'
+                 TO WS-ERROR-MSG
+               GO TO VALIDATE-USER-ERROR
+           END-IF
+           .
+020980* Dedicated test-user flag, set once here rather than testing    bbank10p
+020990* BANK-SIGNON-ID(1:1) = 'Z' separately at every "Z" maps to "B"   bbank10p
+020995* substitution point below.                                      bbank10p
+020997     IF PROBLEM-USER
+               SET BANK-IS-TEST-USER TO TRUE
+           ELSE
+               MOVE 'N' TO BANK-TEST-USER-FLAG
+           END-IF
+           .
 021000* We now make sure the user is valid.......                       bbank10p
 021000     MOVE SPACES TO CPSWDD01-DATA
            .                                                            bbank10p
 021200     MOVE BANK-SIGNON-ID TO CPSWDD01I-USERID
            .                                                            bbank10p
 021300     MOVE BANK-PSWD TO CPSWDD01I-PASSWORD                         bbank10p
-021400* If user starts with "Z" then treat as "B"                       bbank10p
-021500     IF CPSWDD01I-USERID(1:1) IS EQUAL TO 'Z'                     bbank10p
+021400* Test users sign on with their real id substituted for "B"      bbank10p
+021500     IF BANK-IS-TEST-USER                                         bbank10p
 021600         MOVE 'B' TO CPSWDD01I-USERID(1:1)                        bbank10p
 021700     END-IF
            .                                                            bbank10p
@@ -123,16 +190,26 @@
 022100     COPY CPSWDX01.                                               bbank10p
 022200     IF CPSWDD01O-MESSAGE IS NOT EQUAL TO SPACES                  bbank10p
 022300         MOVE CPSWDD01O-MESSAGE TO WS-ERROR-MSG                   bbank10p
+022320         PERFORM RECORD-SIGNON-FAILURE
 022400         GO TO VALIDATE-USER-ERROR                                bbank10p
 022500     END-IF
+           .
+022520* The password check succeeded, but the security system says     bbank10p
+022540* the password itself has expired - refuse the signon and send   bbank10p
+022560* the user to change it before they can proceed.                 bbank10p
+022580     IF PSWD-EXPIRED
+               MOVE 'Password has expired - please change it'
+                 TO WS-ERROR-MSG
+               GO TO VALIDATE-USER-ERROR
+           END-IF
            .                                                            bbank10p
 022600* We now make sure the user is actually a customer......          bbank10p
 022600     MOVE SPACES TO CD01-DATA
            .                                                            bbank10p
 022800     MOVE BANK-SIGNON-ID TO CD01I-PERSON-PID
            .                                                            bbank10p
-022900* If user starts with "Z" then treat as "B"                       bbank10p
-022900     IF CD01I-PERSON-PID(1:1) IS EQUAL TO 'Z'                     bbank10p
+022900* Test users sign on with their real id substituted for "B"      bbank10p
+022900     IF BANK-IS-TEST-USER                                         bbank10p
 023100         MOVE 'B' TO CD01I-PERSON-PID(1:1)                        bbank10p
 023200     END-IF
            .                                                            bbank10p
@@ -141,9 +218,17 @@
 023500         MOVE CD01O-PERSON-NAME TO WS-ERROR-MSG                   bbank10p
 023600         GO TO VALIDATE-USER-ERROR                                bbank10p
 023700     ELSE                                                         bbank10p
+023750         PERFORM RESET-SIGNON-LOCK
 023800         MOVE CD01O-PERSON-NAME TO BANK-USERID-NAME               bbank10p
+023810         IF CD01O-PERSON-COLOUR-SCHEME IS EQUAL TO SPACES
+023820             SET BANK-COLOUR-SCHEME-BLUE TO TRUE
+023830         ELSE
+023840             MOVE CD01O-PERSON-COLOUR-SCHEME TO BANK-COLOUR-SCHEME
+023850         END-IF
+023860         MOVE CD01O-PERSON-PID TO WS-BNKCUST-RID
+023870         PERFORM UPDATE-LAST-SIGNON-DATE
 023900         MOVE BANK-SIGNON-ID TO BANK-USERID                       bbank10p
-024000         IF BANK-USERID(1:1) IS EQUAL TO 'Z'                      bbank10p
+024000         IF BANK-IS-TEST-USER                                     bbank10p
 024100             MOVE 'B' TO BANK-USERID(1:1)                         bbank10p
 024200         END-IF                                                   bbank10p
 024300         GO TO VALIDATE-USER-EXIT                                 bbank10p
@@ -153,6 +238,8 @@
 024600     SET INPUT-ERROR TO TRUE
            .                                                            bbank10p
 024700 VALIDATE-USER-EXIT.                                              bbank10p
+024710     PERFORM LOG-SIGNON-ATTEMPT
+           .
 024700     PERFORM BRE-COPY-OUTPUT-DATA
            .                                                            bbank10p
 024900                                                                  bbank10p
@@ -160,6 +247,183 @@
        BRE-EXIT-PROGRAM.
            GOBACK
            .
+024910***************************************************************** bbank10p
+024920* Record this signon as the customer's most recent one on        * bbank10p
+024930* BNKCUST, so it can be shown back to them on a future signon.    * bbank10p
+024940* The prior value is picked up first in case a later screen      * bbank10p
+024950* wants to tell the user when they last signed on.               * bbank10p
+024960***************************************************************** bbank10p
+024970 UPDATE-LAST-SIGNON-DATE.
+024980     EXEC CICS READ FILE('BNKCUST')
+               UPDATE
+               INTO(WS-BNKCUST-REC)
+               LENGTH(LENGTH OF WS-BNKCUST-REC)
+               RIDFLD(WS-BNKCUST-RID)
+               RESP(WS-RESP)
+           END-EXEC
+           .
+024990     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+               GO TO UPDATE-LAST-SIGNON-DATE-EXIT
+           END-IF
+           .
+025000     MOVE BCS-REC-LAST-SIGNON-DTE TO BANK-LAST-SIGNON-DTE
+           .
+025005     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           .
+025007     MOVE WS-CURRENT-DATE TO BCS-REC-LAST-SIGNON-DTE
+           .
+025009     EXEC CICS REWRITE FILE('BNKCUST')
+               FROM(WS-BNKCUST-REC)
+               LENGTH(LENGTH OF WS-BNKCUST-REC)
+               RESP(WS-RESP)
+           END-EXEC
+           .
+025010 UPDATE-LAST-SIGNON-DATE-EXIT.
+           EXIT
+           .
+025011***************************************************************** bbank10p
+025020* Append an audit record for this signon attempt, success or     * bbank10p
+025030* failure, to the SGNAUDIT file - a plain sequential log, the    * bbank10p
+025035* same way ADDRJNL/CONFLTR/LOANQLOG/ABENDLOG are, since there is * bbank10p
+025037* no natural unique key for one signon attempt among many on     * bbank10p
+025038* the same day.                                                  * bbank10p
+025040***************************************************************** bbank10p
+025050 LOG-SIGNON-ATTEMPT.
+025060     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           .
+           OPEN EXTEND SGNAUDIT-FILE
+           .
+           IF NOT WS-SGNAUDIT-OK
+               GO TO LOG-SIGNON-ATTEMPT-EXIT
+           END-IF
+           .
+025070     MOVE WS-CURRENT-DATE TO SAU-DATE
+           .
+025080     MOVE WS-CURRENT-TIME TO SAU-TIME
+           .
+025090     MOVE BANK-SIGNON-ID TO SAU-SIGNON-ID
+           .
+025100     MOVE BANK-USERID TO SAU-USERID
+           .
+025110     MOVE WS-ERROR-MSG TO SAU-MESSAGE
+           .
+025120     IF INPUT-ERROR
+               SET SAU-FAILURE TO TRUE
+           ELSE
+               SET SAU-SUCCESS TO TRUE
+           END-IF
+           .
+025130     WRITE SGNAUDIT-FD-RECORD
+           .
+           CLOSE SGNAUDIT-FILE
+           .
+025140 LOG-SIGNON-ATTEMPT-EXIT.
+025150     EXIT
+           .
+025151***************************************************************** bbank10p
+025152* Look up this signon id's failed-attempt count on SGNLOCK and   * bbank10p
+025153* mirror it into the commarea's BANK-SIGNON-ATTEMPTS so existing * bbank10p
+025154* screens that display it still work. A NOTFND response means   * bbank10p
+025155* this id has never failed (or been locked) before - attempts    * bbank10p
+025156* stays zero and a record is created the first time it fails.   * bbank10p
+025157***************************************************************** bbank10p
+       READ-SIGNON-LOCK.
+           MOVE 'N' TO WS-SGNLOCK-FOUND-FLAG
+           MOVE BANK-SIGNON-ID TO LCK-SIGNON-ID
+           MOVE ZERO TO LCK-ATTEMPTS
+           .
+           EXEC CICS READ FILE('SGNLOCK')
+                     UPDATE
+                     INTO(SGNLOCK-RECORD)
+                     LENGTH(LENGTH OF SGNLOCK-RECORD)
+                     RIDFLD(BANK-SIGNON-ID)
+                     RESP(WS-RESP)
+           END-EXEC
+           .
+           IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+               MOVE 'Y' TO WS-SGNLOCK-FOUND-FLAG
+           END-IF
+           .
+           MOVE LCK-ATTEMPTS TO BANK-SIGNON-ATTEMPTS
+           .
+       READ-SIGNON-LOCK-EXIT.
+           EXIT
+           .
+      *****************************************************************
+      * Refresh WS-MAX-SIGNON-ATTEMPTS from the SGNLIM file for this   *
+      * signon, so a site can change the lockout threshold by          *
+      * rewriting that one record instead of recompiling UserVal. If  *
+      * SGNLIM does not exist or the read fails for any other reason, *
+      * WS-MAX-SIGNON-ATTEMPTS is left exactly as it stood - the       *
+      * WORKING-STORAGE VALUE clause the first time through, or the    *
+      * last signon's successfully loaded threshold.                  *
+      *****************************************************************
+       LOAD-SIGNON-LIMITS.
+           OPEN INPUT SGNLIM-FILE
+           .
+           IF NOT WS-SGNLIM-OK
+               GO TO LOAD-SIGNON-LIMITS-EXIT
+           END-IF
+           .
+           READ SGNLIM-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE SGL-MAX-ATTEMPTS TO WS-MAX-SIGNON-ATTEMPTS
+           END-READ
+           .
+           CLOSE SGNLIM-FILE
+           .
+       LOAD-SIGNON-LIMITS-EXIT.
+           EXIT
+           .
+025171***************************************************************** bbank10p
+025172* A failed password check - bump the durable attempt count and   * bbank10p
+025173* write it back (creating the SGNLOCK record the first time      * bbank10p
+025174* this signon id fails) so the lockout can't be shaken off by     * bbank10p
+025175* simply starting a fresh terminal session.                      * bbank10p
+025176***************************************************************** bbank10p
+       RECORD-SIGNON-FAILURE.
+           ADD 1 TO LCK-ATTEMPTS
+           MOVE LCK-ATTEMPTS TO BANK-SIGNON-ATTEMPTS
+           .
+           IF WS-SGNLOCK-FOUND
+               EXEC CICS REWRITE FILE('SGNLOCK')
+                         FROM(SGNLOCK-RECORD)
+                         LENGTH(LENGTH OF SGNLOCK-RECORD)
+                         RESP(WS-RESP)
+               END-EXEC
+           ELSE
+               EXEC CICS WRITE FILE('SGNLOCK')
+                         FROM(SGNLOCK-RECORD)
+                         LENGTH(LENGTH OF SGNLOCK-RECORD)
+                         RIDFLD(BANK-SIGNON-ID)
+                         RESP(WS-RESP)
+               END-EXEC
+           END-IF
+           .
+       RECORD-SIGNON-FAILURE-EXIT.
+           EXIT
+           .
+025191***************************************************************** bbank10p
+025192* A successful signon - clear the durable attempt count as well  * bbank10p
+025193* as the commarea's copy of it.                                  * bbank10p
+025194***************************************************************** bbank10p
+       RESET-SIGNON-LOCK.
+           MOVE ZERO TO LCK-ATTEMPTS
+           MOVE ZERO TO BANK-SIGNON-ATTEMPTS
+           .
+           IF WS-SGNLOCK-FOUND
+               EXEC CICS REWRITE FILE('SGNLOCK')
+                         FROM(SGNLOCK-RECORD)
+                         LENGTH(LENGTH OF SGNLOCK-RECORD)
+                         RESP(WS-RESP)
+               END-EXEC
+           END-IF
+           .
+       RESET-SIGNON-LOCK-EXIT.
+           EXIT
+           .
        BRE-COPY-INPUT-DATA-0.
            MOVE BRE-I-BANK-SIGNON-ID TO BANK-SIGNON-ID
            MOVE BRE-I-BANK-USERID TO BANK-USERID
@@ -170,4 +434,5 @@
            MOVE WS-ERROR-MSG TO BRE-O-WS-ERROR-MSG
            MOVE BANK-SIGNON-ID TO BRE-O-BANK-SIGNON-ID
            MOVE BANK-USERID TO BRE-O-BANK-USERID
-           MOVE BANK-USERID-NAME TO BRE-O-BANK-USERID-NA.
+           MOVE BANK-USERID-NAME TO BRE-O-BANK-USERID-NA
+           MOVE BANK-LAST-SIGNON-DTE TO BRE-O-BANK-LAST-SIGNON-DTE.
