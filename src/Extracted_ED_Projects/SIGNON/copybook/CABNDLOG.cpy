@@ -0,0 +1,26 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100                                                                  cabndlog
+001200***************************************************************** cabndlog
+001300* CABNDLOG.CPY                                                  * cabndlog
+001400*---------------------------------------------------------------* cabndlog
+001500* One row per abend trapped by DRIVER's centralized EXEC CICS   * cabndlog
+001600* HANDLE ABEND - ABEND-DATA (CABENDD) plus the transaction id   * cabndlog
+001700* and task number that were running when it happened.          * cabndlog
+001800***************************************************************** cabndlog
+001900 01 ABNDLOG-RECORD.                                               cabndlog
+002000   05 ABL-DATE                       PIC 9(8).                    cabndlog
+002100   05 ABL-TIME                       PIC 9(8).                    cabndlog
+002200   05 ABL-TRANSID                    PIC X(4).                    cabndlog
+002300   05 ABL-TASKNO                     PIC 9(7).                    cabndlog
+002400   05 ABL-ABEND-CODE                 PIC X(4).                    cabndlog
+002500   05 ABL-ABEND-CULPRIT              PIC X(8).                    cabndlog
+002600   05 ABL-ABEND-REASON               PIC X(50).                   cabndlog
