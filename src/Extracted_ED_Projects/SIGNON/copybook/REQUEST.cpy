@@ -0,0 +1,22 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+000600                                                                  request
+000700***************************************************************** request
+000800* REQUEST.CPY                                                   * request
+000900*---------------------------------------------------------------* request
+001000* Input commarea layout passed to UserVal by its driver         * request
+001100***************************************************************** request
+001200 01 BRE-INP-INPUT-STRUCTURE.                                      request
+001300   05 BRE-I-BANK-SIGNON-ID          PIC X(5).                     request
+001400   05 BRE-I-BANK-USERID             PIC X(5).                     request
+001500   05 BRE-I-BANK-PSWD               PIC X(8).                     request
+001600*                                                                 request
+001700* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     request
