@@ -0,0 +1,43 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100                                                                  chelpqry
+001200***************************************************************** chelpqry
+001300* CHELPQRY.CPY                                                  * chelpqry
+001400*---------------------------------------------------------------* chelpqry
+001500* Input/output commarea layout passed to HelpText by its        * chelpqry
+001600* driver, the online help lookup behind a screen's HELP key and * chelpqry
+001700* screen ZZ's "more help" paging. The input/output field shapes * chelpqry
+001800* mirror BANK-HELP-FIELDS/BANK-HELP-DATA/BANK-PAGING-FIELDS in  * chelpqry
+001900* CBANKDAT.cpy so the driver can move fields straight across.   * chelpqry
+002000***************************************************************** chelpqry
+002100 01 BRE-HELP-INPUT-STRUCTURE.                                     chelpqry
+002200   05 BRE-I-HELP-SCREEN              PIC 9(2).                    chelpqry
+002300   05 BRE-I-HELP-KEYWORD             PIC X(15).                   chelpqry
+002400   05 BRE-I-HELP-PAGE-ACTION         PIC X(1).                    chelpqry
+002500     88 BRE-I-HELP-PAGE-FIRST        VALUE SPACES.                chelpqry
+002600     88 BRE-I-HELP-PAGE-NEXT         VALUE 'N'.                   chelpqry
+002700     88 BRE-I-HELP-PAGE-PREV         VALUE 'P'.                   chelpqry
+002800   05 BRE-I-HELP-RESUME-KEY          PIC X(26).                   chelpqry
+002900 01 BRE-HELP-OUTPUT-STRUCTURE.                                    chelpqry
+003000   05 BRE-O-HELP-SCRN                PIC X(6).                    chelpqry
+003100   05 BRE-O-HELP-STATUS              PIC X(1).                    chelpqry
+003200     88 BRE-O-HELP-FOUND             VALUE 'Y'.                   chelpqry
+003300     88 BRE-O-HELP-NOT-FOUND         VALUE 'N'.                   chelpqry
+003400   05 BRE-O-HELP-LINE                PIC X(75)                    chelpqry
+003500       OCCURS 19 TIMES.                                           chelpqry
+003600   05 BRE-O-HELP-PAGING-STATUS       PIC X(1).                    chelpqry
+003700     88 BRE-O-HELP-PAGING-OFF        VALUE LOW-VALUES.            chelpqry
+003800     88 BRE-O-HELP-PAGING-FIRST      VALUE '1'.                   chelpqry
+003900     88 BRE-O-HELP-PAGING-MIDDLE     VALUE '2'.                   chelpqry
+004000     88 BRE-O-HELP-PAGING-LAST       VALUE '3'.                   chelpqry
+004100   05 BRE-O-HELP-FIRST-ENTRY         PIC X(26).                   chelpqry
+004200   05 BRE-O-HELP-LAST-ENTRY          PIC X(26).                   chelpqry
+004300   05 BRE-O-HELP-MESSAGE             PIC X(75).                   chelpqry
