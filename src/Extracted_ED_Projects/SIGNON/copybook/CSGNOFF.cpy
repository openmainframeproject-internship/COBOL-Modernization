@@ -0,0 +1,26 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+000600                                                                  csgnoff
+000700***************************************************************** csgnoff
+000800* CSGNOFF.CPY                                                   * csgnoff
+000900*---------------------------------------------------------------* csgnoff
+001000* Input/output commarea layout passed to SignOff by its driver, * csgnoff
+001100* the explicit sign-off transaction (PSWD-SIGNOFF).              * csgnoff
+001200***************************************************************** csgnoff
+001300 01 BRE-SGNOFF-INPUT-STRUCTURE.                                   csgnoff
+001400   05 BRE-I-SGNOFF-USERID           PIC X(5).                     csgnoff
+001500 01 BRE-SGNOFF-OUTPUT-STRUCTURE.                                  csgnoff
+001600   05 BRE-O-SGNOFF-RETURN-FLAG      PIC X(1).                     csgnoff
+001700     88 BRE-O-SGNOFF-OK             VALUE '0'.                    csgnoff
+001800     88 BRE-O-SGNOFF-ERROR          VALUE '1'.                    csgnoff
+001900   05 BRE-O-SGNOFF-MESSAGE          PIC X(75).                    csgnoff
+002000*                                                                 csgnoff
+002100* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     csgnoff
