@@ -0,0 +1,25 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+000600                                                                  cbankx01
+000700***************************************************************** cbankx01
+000800* CBANKX01.CPY                                                  * cbankx01
+000900*---------------------------------------------------------------* cbankx01
+001000* Links to DBANK01P, the customer "I/O" program, passing        * cbankx01
+001100* CD01-DATA as the commarea. CD01O-PERSON-PID comes back blank  * cbankx01
+001200* (with CD01O-PERSON-NAME holding an error message) when the    * cbankx01
+001300* requested PID is not on file.                                 * cbankx01
+001400***************************************************************** cbankx01
+001500     EXEC CICS LINK PROGRAM('DBANK01P')                           cbankx01
+001600                    COMMAREA(CD01-DATA)                           cbankx01
+001700                    LENGTH(LENGTH OF CD01-DATA)                   cbankx01
+001800     END-EXEC                                                     cbankx01
+001900*                                                                 cbankx01
+002000* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankx01
