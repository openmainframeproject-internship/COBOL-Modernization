@@ -46,10 +46,17 @@
 004200         20  BANK-COLOUR-SETTING             PIC X(1).            cbankdat
 004300           88  COLOUR-ON                     VALUE '1'.           cbankdat
 004400           88  COLOUR-OFF                    VALUE '0'.           cbankdat
+004410         20  BANK-COLOUR-SCHEME              PIC X(1).            cbankdat
+004420           88  BANK-COLOUR-SCHEME-BLUE       VALUE '1'.           cbankdat
+004430           88  BANK-COLOUR-SCHEME-GREEN      VALUE '2'.           cbankdat
+004440           88  BANK-COLOUR-SCHEME-MONO       VALUE '3'.           cbankdat
+004450         20  BANK-LAST-SIGNON-DTE            PIC 9(8).            cbankdat
 004500         20  BANK-CONVERSATION               PIC X(1).            cbankdat
 004600           88  BANK-NO-CONV-IN-PROGRESS      VALUE '0'.           cbankdat
 004700           88  BANK-CONV-IN-PROGRESS         VALUE '1'.           cbankdat
 004800         20  BANK-TS-QUEUE-NAME              PIC X(8).            cbankdat
+         20  BANK-LAST-ACTIVITY-DATE         PIC 9(8).                  cbankdat
+         20  BANK-LAST-ACTIVITY-TIME         PIC 9(8).                  cbankdat
 004900         20  BANK-AID                        PIC X(5).            cbankdat
 005000           88  BANK-AID-ENTER                VALUE 'ENTER'.       cbankdat
 005100           88  BANK-AID-CLEAR                VALUE 'CLEAR'.       cbankdat
@@ -82,6 +89,11 @@
 007800             88  BANK-HELP-ACTIVE            VALUE 'HELP'.        cbankdat
 007900             88  BANK-HELP-INACTIVE          VALUE LOW-VALUES.    cbankdat
 008000           25  BANK-HELP-SCREEN              PIC 9(2).            cbankdat
+008010           25  BANK-HELP-KEYWORD             PIC X(15).           cbankdat
+008020           25  BANK-HELP-PAGE-ACTION         PIC X(1).            cbankdat
+008030             88  BANK-HELP-PAGE-FIRST        VALUE SPACES.        cbankdat
+008040             88  BANK-HELP-PAGE-NEXT         VALUE 'N'.           cbankdat
+008050             88  BANK-HELP-PAGE-PREV         VALUE 'P'.           cbankdat
 008100         20  BANK-PAGING-FIELDS.                                  cbankdat
 008200           25  BANK-PAGING-STATUS            PIC X(1).            cbankdat
 008300             88  BANK-PAGING-OFF             VALUE LOW-VALUES.    cbankdat
@@ -106,6 +118,12 @@
 010200           88  GUEST                         VALUE 'GUEST'.       cbankdat
 010300         20  BANK-USERID-NAME                PIC X(25).           cbankdat
 010400         20  BANK-PSWD                       PIC X(8).            cbankdat
+010450         20  BANK-SIGNON-ATTEMPTS            PIC 9(1) VALUE ZERO.  cbankdat
+010460           88  BANK-SIGNON-LOCKED            VALUE 3 THRU 9.       cbankdat
+010470         20  BANK-TEST-USER-FLAG             PIC X(1).             cbankdat
+010480           88  BANK-IS-TEST-USER             VALUE 'Y'.            cbankdat
+010490         20  BANK-READ-ONLY-FLAG             PIC X(1).             cbankdat
+010495           88  BANK-READ-ONLY                VALUE 'Y'.            cbankdat
 010500       15  BANK-HELP-DATA.                                        cbankdat
 010600         20  BANK-HELP-SCRN                  PIC X(6).            cbankdat
 010700         20  BANK-HELP-STATUS                PIC X(1).            cbankdat
