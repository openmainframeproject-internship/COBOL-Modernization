@@ -22,5 +22,6 @@
 001700     10  CD01O-DATA.                                              cbankd01
 001800       15  CD01O-PERSON-PID                  PIC X(5).            cbankd01
 001900       15  CD01O-PERSON-NAME                 PIC X(25).           cbankd01
+       15  CD01O-PERSON-COLOUR-SCHEME        PIC X(1).            cbankd01
 002000                                                                  cbankd01
 002100* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankd01
