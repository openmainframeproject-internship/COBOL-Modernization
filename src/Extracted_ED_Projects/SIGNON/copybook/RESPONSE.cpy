@@ -0,0 +1,25 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+000600                                                                  response
+000700***************************************************************** response
+000800* RESPONSE.CPY                                                  * response
+000900*---------------------------------------------------------------* response
+001000* Output commarea layout returned by UserVal to its driver      * response
+001100***************************************************************** response
+001200 01 BRE-OUT-OUTPUT-STRUCTURE.                                     response
+001300   05 BRE-O-WS-INPUT-FLAG           PIC X(1).                     response
+001400   05 BRE-O-WS-ERROR-MSG            PIC X(75).                    response
+001500   05 BRE-O-BANK-SIGNON-ID          PIC X(5).                     response
+001600   05 BRE-O-BANK-USERID             PIC X(5).                     response
+001700   05 BRE-O-BANK-USERID-NA          PIC X(25).                    response
+001750   05 BRE-O-BANK-LAST-SIGNON-DTE    PIC 9(8).                     response
+001800*                                                                 response
+001900* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     response
