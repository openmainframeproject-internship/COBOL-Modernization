@@ -0,0 +1,24 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+000600                                                                  cpswdx01
+000700***************************************************************** cpswdx01
+000800* CPSWDX01.CPY                                                  * cpswdx01
+000900*---------------------------------------------------------------* cpswdx01
+001000* Links to SPSWD01P, the password/signon "I/O" program, passing * cpswdx01
+001100* CPSWDD01-DATA as the commarea. CPSWDD01O-MESSAGE comes back    * cpswdx01
+001200* blank on success, or populated with an error message.         * cpswdx01
+001300***************************************************************** cpswdx01
+001400     EXEC CICS LINK PROGRAM('SPSWD01P')                           cpswdx01
+001500                    COMMAREA(CPSWDD01-DATA)                       cpswdx01
+001600                    LENGTH(LENGTH OF CPSWDD01-DATA)                cpswdx01
+001700     END-EXEC                                                     cpswdx01
+001800*                                                                 cpswdx01
+001900* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cpswdx01
