@@ -22,9 +22,14 @@
 001700         88  PSWD-NOOP                       VALUE '0'.           cpswdd01
 001800         88  PSWD-SIGNON                     VALUE '1'.           cpswdd01
 001900         88  PSWD-SIGNOFF                    VALUE '2'.           cpswdd01
+001950         88  PSWD-CHANGE                     VALUE '3'.           cpswdd01
 002000       15  CPSWDD01I-USERID                  PIC X(8).            cpswdd01
 002100       15  CPSWDD01I-PASSWORD                PIC X(8).            cpswdd01
+002150       15  CPSWDD01I-NEW-PASSWORD            PIC X(8).            cpswdd01
 002200     10  CPSWDD01O-DATA.                                          cpswdd01
 002300       15  CPSWDD01O-MESSAGE                 PIC X(75).           cpswdd01
+002350       15  CPSWDD01O-PASSWORD-STATUS         PIC X(1).            cpswdd01
+002360         88  PSWD-EXPIRED                    VALUE 'E'.           cpswdd01
+002370         88  PSWD-CURRENT                    VALUE 'C'.           cpswdd01
 002400                                                                  cpswdd01
 002500* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cpswdd01
