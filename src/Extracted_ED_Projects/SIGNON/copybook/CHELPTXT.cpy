@@ -0,0 +1,28 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100                                                                  chelptxt
+001200***************************************************************** chelptxt
+001300* CHELPTXT.CPY                                                  * chelptxt
+001400*---------------------------------------------------------------* chelptxt
+001500* The online help text master read by HelpText. One record per  * chelptxt
+001600* page of help for a screen - HLP-TEXT holds up to 19 lines,    * chelptxt
+001700* the same width/occurs as BANK-HELP-LINE in CBANKDAT.cpy.      * chelptxt
+001800* HLP-KEYWORDS is a space-delimited list of search words a      * chelptxt
+001900* keyword search is matched against on a screen's page 1.      * chelptxt
+002000***************************************************************** chelptxt
+002100 01 HELPTXT-RECORD.                                               chelptxt
+002200   05 HLP-KEY.                                                    chelptxt
+002300     10 HLP-SCREEN                   PIC 9(2).                    chelptxt
+002400     10 HLP-PAGE                     PIC 9(2).                    chelptxt
+002500   05 HLP-KEYWORDS                   PIC X(60).                   chelptxt
+002600   05 HLP-LINE-COUNT                 PIC 9(2).                    chelptxt
+002700   05 HLP-TEXT                       PIC X(75)                    chelptxt
+002800       OCCURS 19 TIMES.                                           chelptxt
