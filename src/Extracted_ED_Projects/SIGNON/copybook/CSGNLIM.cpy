@@ -0,0 +1,21 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100                                                                  csgnlim
+001200***************************************************************** csgnlim
+001300* CSGNLIM.CPY                                                   * csgnlim
+001400*---------------------------------------------------------------* csgnlim
+001500* One-record layout for the SGNLIM file - the number of           csgnlim
+001600* consecutive failed signon attempts UserVal allows before        csgnlim
+001700* locking the signon id out (see LCK-ATTEMPTS in CSGNLCK.CPY).    csgnlim
+001800* A site changes the threshold by rewriting this one record,      csgnlim
+001900* not by recompiling UserVal.                                     csgnlim
+002000***************************************************************** csgnlim
+002100 05 SGL-MAX-ATTEMPTS                 PIC 9(1).                    csgnlim
