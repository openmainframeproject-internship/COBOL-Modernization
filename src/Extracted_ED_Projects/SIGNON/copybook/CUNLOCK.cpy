@@ -0,0 +1,28 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+000600                                                                  cunlock
+000700***************************************************************** cunlock
+000800* CUNLOCK.CPY                                                   * cunlock
+000900*---------------------------------------------------------------* cunlock
+001000* Input/output commarea layout passed to UnlockUsr, the         * cunlock
+001100* administrative transaction that clears a locked signon id's   * cunlock
+001200* SGNLOCK attempt count.                                         * cunlock
+001300***************************************************************** cunlock
+001400 01 BRE-UNLOCK-INPUT-STRUCTURE.                                   cunlock
+001500   05 BRE-I-UNLOCK-SIGNON-ID        PIC X(5).                     cunlock
+001600   05 BRE-I-UNLOCK-ADMIN-USERID     PIC X(5).                     cunlock
+001700 01 BRE-UNLOCK-OUTPUT-STRUCTURE.                                  cunlock
+001800   05 BRE-O-UNLOCK-RETURN-FLAG      PIC X(1).                     cunlock
+001900     88 BRE-O-UNLOCK-OK             VALUE '0'.                    cunlock
+002000     88 BRE-O-UNLOCK-ERROR          VALUE '1'.                    cunlock
+002100   05 BRE-O-UNLOCK-MESSAGE          PIC X(75).                    cunlock
+002200*                                                                 cunlock
+002300* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cunlock
