@@ -0,0 +1,28 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+000600                                                                  csgnaud
+000700***************************************************************** csgnaud
+000800* CSGNAUD.CPY                                                   * csgnaud
+000900*---------------------------------------------------------------* csgnaud
+001000* Record layout of the SGNAUDIT file - one record is written by * csgnaud
+001100* UserVal for every signon attempt, successful or not.           * csgnaud
+001200***************************************************************** csgnaud
+001300   05  SGNAUDIT-RECORD.                                           csgnaud
+001400     10  SAU-DATE                        PIC 9(8).                csgnaud
+001500     10  SAU-TIME                        PIC 9(8).                csgnaud
+001600     10  SAU-SIGNON-ID                   PIC X(5).                csgnaud
+001700     10  SAU-USERID                      PIC X(5).                csgnaud
+001800     10  SAU-RESULT                      PIC X(1).                csgnaud
+001900       88  SAU-SUCCESS                   VALUE 'S'.               csgnaud
+002000       88  SAU-FAILURE                   VALUE 'F'.               csgnaud
+002100     10  SAU-MESSAGE                     PIC X(75).               csgnaud
+002200*                                                                 csgnaud
+002300* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     csgnaud
