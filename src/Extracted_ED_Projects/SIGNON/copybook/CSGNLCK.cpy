@@ -0,0 +1,29 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+000600                                                                  csgnlck
+000700***************************************************************** csgnlck
+000800* CSGNLCK.CPY                                                   * csgnlck
+000900*---------------------------------------------------------------* csgnlck
+001000* Record layout of the SGNLOCK file - one record per            * csgnlck
+001100* BANK-SIGNON-ID, holding the failed-attempt count that         * csgnlck
+001200* survives across conversations so a lockout can't be reset     * csgnlck
+001300* just by starting a new terminal session, and so UnlockUsr     * csgnlck
+001400* has a durable place to clear it from.                         * csgnlck
+001500***************************************************************** csgnlck
+001600   05  SGNLOCK-RECORD.                                            csgnlck
+001700     10  LCK-SIGNON-ID                   PIC X(5).                csgnlck
+001800     10  LCK-ATTEMPTS                    PIC 9(1) VALUE ZERO.     csgnlck
+002000*                                                                 csgnlck
+002050* Whether this signon id is locked out is no longer a fixed       csgnlck
+002060* 88-level range here - it is decided by comparing LCK-ATTEMPTS   csgnlck
+002070* against the configurable threshold CSGNLIM.CPY supplies.       csgnlck
+002080*                                                                 csgnlck
+002100* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     csgnlck
