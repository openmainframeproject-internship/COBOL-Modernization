@@ -0,0 +1,24 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+       01 BRE-OUT-OUTPUT-STRUCTURE.
+         02 BRE-O-CD02O-DATA.
+           03 BRE-O-CD02O-ACCOUNT             PIC X(9).
+           03 BRE-O-CD02O-PAGING-STATUS       PIC X(1).
+           03 BRE-O-CD02O-FIRST-ENTRY         PIC X(26).
+           03 BRE-O-CD02O-LAST-ENTRY          PIC X(26).
+           03 BRE-O-CD02O-TXN-COUNT           PIC 9(1).
+           03 BRE-O-CD02O-TXN-FIELDS OCCURS 8 TIMES.
+             04 BRE-O-CD02O-TXN-DATE          PIC 9(8).
+             04 BRE-O-CD02O-TXN-TIME          PIC 9(8).
+             04 BRE-O-CD02O-TXN-AMOUNT        PIC S9(7)V99.
+             04 BRE-O-CD02O-TXN-DESC          PIC X(20).
+           03 BRE-O-CD02O-MESSAGE             PIC X(40).
+         02 BRE-O-EIBRESP PIC S9(8) USAGE IS BINARY.
