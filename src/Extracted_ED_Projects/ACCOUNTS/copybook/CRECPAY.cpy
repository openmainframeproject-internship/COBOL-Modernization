@@ -0,0 +1,26 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100                                                                  crecpay
+001200***************************************************************** crecpay
+001300* CRECPAY.CPY                                                   * crecpay
+001400*---------------------------------------------------------------* crecpay
+001500* Persistent master record behind the BANK-SCR35-RP1/RP2/RP3    * crecpay
+001600* recurring-payment slots defined in CBANKDAT.cpy - one row per * crecpay
+001700* slot, posted monthly by ACCTRECP.                              * crecpay
+001800***************************************************************** crecpay
+001900 01 RECPAY-RECORD.                                                crecpay
+002000   05 RCP-OWNER-PID                  PIC X(5).                    crecpay
+002100   05 RCP-SLOT-NO                    PIC 9(1).                    crecpay
+002200   05 RCP-DAY                        PIC 9(2).                    crecpay
+002300   05 RCP-AMOUNT                     PIC S9(7)V99.                crecpay
+002400   05 RCP-TO-PID                     PIC X(5).                    crecpay
+002500   05 RCP-FROM-ACC                   PIC X(9).                    crecpay
+002600   05 RCP-LAST-POSTED-DTE            PIC 9(8).                    crecpay
