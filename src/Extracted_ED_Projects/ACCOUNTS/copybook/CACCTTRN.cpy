@@ -0,0 +1,31 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100                                                                  cacctrn
+001200***************************************************************** cacctrn
+001300* CACCTTRN.CPY                                                  * cacctrn
+001400*---------------------------------------------------------------* cacctrn
+001500* Posted-transaction record. ATN-TYPE tells you what posted it  * cacctrn
+001600* - 'RP' is a recurring payment posted by ACCTRECP.              * cacctrn
+001700***************************************************************** cacctrn
+001800 01 ACCTTRN-RECORD.                                               cacctrn
+001900   05 ATN-DATE                       PIC 9(8).                    cacctrn
+002000   05 ATN-TIME                       PIC 9(8).                    cacctrn
+002100   05 ATN-FROM-ACC                   PIC X(9).                    cacctrn
+002200   05 ATN-FROM-PID                   PIC X(5).                    cacctrn
+002300   05 ATN-TO-PID                     PIC X(5).                    cacctrn
+002400   05 ATN-AMOUNT                     PIC S9(7)V99.                cacctrn
+002500   05 ATN-TYPE                       PIC X(2).                    cacctrn
+002600     88 ATN-TYPE-RECURRING           VALUE 'RP'.                  cacctrn
+002650     88 ATN-TYPE-ATM                 VALUE 'AT'.                  cacctrn
+002660     88 ATN-TYPE-TRANSFER            VALUE 'XF'.                  cacctrn
+002670     88 ATN-TYPE-INTEREST            VALUE 'IN'.                  cacctrn
+002700   05 ATN-DESC                       PIC X(20).                   cacctrn
+002800   05 ATN-TO-ACC                     PIC X(9).                    cacctrn
