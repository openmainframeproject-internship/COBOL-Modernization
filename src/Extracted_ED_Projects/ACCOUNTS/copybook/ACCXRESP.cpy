@@ -0,0 +1,18 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+       01 BRE-OUT-OUTPUT-STRUCTURE.
+         02 BRE-O-CD04O-DATA.
+           03 BRE-O-CD04O-APPROVED-FLAG     PIC X(1).
+           03 BRE-O-CD04O-MESSAGE           PIC X(40).
+           03 BRE-O-CD04O-FROM-BALANCE      PIC S9(7)V99.
+           03 BRE-O-CD04O-FROM-CURRENCY     PIC X(3).
+           03 BRE-O-CD04O-TO-CURRENCY       PIC X(3).
+         02 BRE-O-EIBRESP PIC S9(8) USAGE IS BINARY.
