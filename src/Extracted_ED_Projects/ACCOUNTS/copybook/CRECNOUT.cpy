@@ -0,0 +1,32 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100                                                                  crecnout
+001200***************************************************************** crecnout
+001300* CRECNOUT.CPY                                                  * crecnout
+001400*---------------------------------------------------------------* crecnout
+001500* Exception row written by ACCTRECN for every account where the * crecnout
+001600* book balance (ACCTMST) and the general ledger extract         * crecnout
+001700* (GLEXTR) disagree, or where one side has no matching record   * crecnout
+001800* on the other - one row per exception, for the downstream      * crecnout
+001900* report/print subsystem to format and distribute.               * crecnout
+002000***************************************************************** crecnout
+002100 01 RECNOUT-RECORD.                                               crecnout
+002200   05 RCN-KEY.                                                    crecnout
+002300     10 RCN-OWNER-PID              PIC X(5).                      crecnout
+002400     10 RCN-ACCOUNT                PIC X(9).                      crecnout
+002500   05 RCN-BOOK-BALANCE             PIC S9(7)V99.                  crecnout
+002600   05 RCN-GL-BALANCE               PIC S9(7)V99.                  crecnout
+002700   05 RCN-DIFFERENCE               PIC S9(7)V99.                  crecnout
+002800   05 RCN-REASON-CODE              PIC X(2).                      crecnout
+002900     88 RCN-NOT-ON-BOOKS           VALUE 'NB'.                    crecnout
+003000     88 RCN-NOT-ON-GL              VALUE 'NG'.                    crecnout
+003100     88 RCN-BALANCE-MISMATCH       VALUE 'BM'.                    crecnout
+003200   05 RCN-RUN-DATE                 PIC 9(8).                      crecnout
