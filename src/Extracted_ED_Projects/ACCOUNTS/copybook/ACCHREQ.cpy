@@ -0,0 +1,14 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+       01 BRE-INP-INPUT-STRUCTURE.
+         02 BRE-I-CD02I-ACCOUNT              PIC X(9).
+         02 BRE-I-CD02I-PAGE-ACTION          PIC X(1).
+         02 BRE-I-CD02I-RESUME-KEY           PIC X(26).
