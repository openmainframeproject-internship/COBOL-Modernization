@@ -0,0 +1,28 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100                                                                  cacctd01
+001200***************************************************************** cacctd01
+001300* CACCTD01.CPY                                                  * cacctd01
+001400*---------------------------------------------------------------* cacctd01
+001500* This area is used to pass data between a requesting program   * cacctd01
+001600* and ACCTATM, which enforces the daily ATM withdrawal limit    * cacctd01
+001700* carried on the BNKCUST record.                                * cacctd01
+001800***************************************************************** cacctd01
+001900   05  CD01-DATA.                                                 cacctd01
+002000     10  CD01I-DATA.                                              cacctd01
+002100       15  CD01I-CONTACT-ID                 PIC X(5).             cacctd01
+002200       15  CD01I-WITHDRAWAL-AMOUNT          PIC 9(5)V99.          cacctd01
+002300     10  CD01O-DATA.                                              cacctd01
+002400       15  CD01O-CONTACT-ID                 PIC X(5).             cacctd01
+002500       15  CD01O-APPROVED-FLAG              PIC X(1).             cacctd01
+002600         88  CD01O-APPROVED                 VALUE 'Y'.            cacctd01
+002700       15  CD01O-MESSAGE                    PIC X(40).            cacctd01
+002800       15  CD01O-REMAINING-LIMIT            PIC 9(5)V99.          cacctd01
