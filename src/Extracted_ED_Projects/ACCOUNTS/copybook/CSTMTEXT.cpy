@@ -0,0 +1,34 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100                                                                  cstmtext
+001200***************************************************************** cstmtext
+001300* CSTMTEXT.CPY                                                  * cstmtext
+001400*---------------------------------------------------------------* cstmtext
+001500* Month-end statement extract written by ACCTSTMT - one row per * cstmtext
+001600* account, with the owning customer's name/address carried on   * cstmtext
+001700* every row (denormalised, the same way CCONFLTR and CUSTEXPT   * cstmtext
+001800* hand a flat extract to their own downstream systems) so       * cstmtext
+001900* the mail/print subsystem can assemble each customer's pages   * cstmtext
+002000* without a second lookup.                                      * cstmtext
+002100***************************************************************** cstmtext
+002200 01 STMTEXT-RECORD.                                               cstmtext
+002300   05 STE-STMT-DATE              PIC 9(8).                        cstmtext
+002400   05 STE-PID                    PIC X(5).                        cstmtext
+002500   05 STE-NAME                   PIC X(25).                       cstmtext
+002600   05 STE-ADDR1                  PIC X(25).                       cstmtext
+002700   05 STE-ADDR2                  PIC X(25).                       cstmtext
+002800   05 STE-STATE                  PIC X(2).                        cstmtext
+002900   05 STE-CNTRY                  PIC X(6).                        cstmtext
+003000   05 STE-POST-CODE              PIC X(6).                        cstmtext
+003100   05 STE-ACCOUNT                PIC X(9).                        cstmtext
+003200   05 STE-ACC-DESC               PIC X(15).                       cstmtext
+003300   05 STE-BALANCE                PIC S9(7)V99.                    cstmtext
+003400   05 STE-CURRENCY               PIC X(3).                        cstmtext
