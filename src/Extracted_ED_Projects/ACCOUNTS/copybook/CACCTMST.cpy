@@ -0,0 +1,35 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100                                                                  cacctmst
+001200***************************************************************** cacctmst
+001300* CACCTMST.CPY                                                  * cacctmst
+001400*---------------------------------------------------------------* cacctmst
+001500* Account master - one row per account, owned by a BNKCUST PID. * cacctmst
+001600* This is the real store behind the balance screen (BANK-SCR30/ * cacctmst
+001700* OUT03O-DATA) and the transfer screen (BANK-SCR50), keyed by   * cacctmst
+001800* owner PID + account number so a customer's accounts can be   * cacctmst
+001900* paged in order, the same way ACCTHST is paged by AHS-KEY.    * cacctmst
+002000***************************************************************** cacctmst
+002100 01 ACCTMST-RECORD.                                               cacctmst
+002150   05 AMS-KEY.                                                    cacctmst
+002175     10 AMS-OWNER-PID                PIC X(5).                    cacctmst
+002200     10 AMS-ACCOUNT                  PIC X(9).                    cacctmst
+002400   05 AMS-DESC                       PIC X(15).                   cacctmst
+002500   05 AMS-BALANCE                    PIC S9(7)V99.                cacctmst
+002600   05 AMS-CURRENCY                   PIC X(3).                    cacctmst
+002700     88 AMS-CURRENCY-HOME            VALUE 'CAD'.                 cacctmst
+002800   05 AMS-LAST-DATE                  PIC 9(8).                    cacctmst
+002900   05 AMS-LAST-TXN-FLAG              PIC X(1).                    cacctmst
+003000     88 AMS-TXN-PRESENT              VALUE '*'.                   cacctmst
+003100   05 AMS-INTEREST-BEARING-FLAG      PIC X(1).                    cacctmst
+003200     88 AMS-INTEREST-BEARING         VALUE 'Y'.                   cacctmst
+003300   05 AMS-LAST-INT-DTE               PIC 9(8).                    cacctmst
+003400   05 AMS-LAST-RECN-DTE              PIC 9(8).                    cacctmst
