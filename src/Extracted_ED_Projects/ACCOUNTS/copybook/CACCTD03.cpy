@@ -0,0 +1,47 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100                                                                  cacctd03
+001200***************************************************************** cacctd03
+001300* CACCTD03.CPY                                                  * cacctd03
+001400*---------------------------------------------------------------* cacctd03
+001500* This area is used to pass data between a requesting program   * cacctd03
+001600* and ACCTBAL, which pages a customer's accounts from ACCTMST   * cacctd03
+001700* a page (of 6, same width as OUT03O-ACC-INFO) at a time, using * cacctd03
+001800* the same paging status/first-entry/last-entry convention as  * cacctd03
+001900* BANK-PAGING-FIELDS in CBANKDAT.cpy.                            * cacctd03
+002000***************************************************************** cacctd03
+002100   05  CD03-DATA.                                                 cacctd03
+002200     10  CD03I-DATA.                                              cacctd03
+002300       15  CD03I-PERSON-PID                 PIC X(5).             cacctd03
+002400       15  CD03I-PAGE-ACTION                PIC X(1).             cacctd03
+002500         88  CD03I-PAGE-FIRST               VALUE 'F'.            cacctd03
+002600         88  CD03I-PAGE-NEXT                VALUE 'N'.            cacctd03
+002700         88  CD03I-PAGE-PREV                VALUE 'P'.            cacctd03
+002800       15  CD03I-RESUME-KEY                 PIC X(14).            cacctd03
+002900     10  CD03O-DATA.                                              cacctd03
+003000       15  CD03O-PAGING-STATUS              PIC X(1).             cacctd03
+003100         88  CD03O-PAGING-OFF               VALUE LOW-VALUES.     cacctd03
+003200         88  CD03O-PAGING-FIRST             VALUE '1'.            cacctd03
+003300         88  CD03O-PAGING-MIDDLE            VALUE '2'.            cacctd03
+003400         88  CD03O-PAGING-LAST              VALUE '3'.            cacctd03
+003500       15  CD03O-FIRST-ENTRY                PIC X(14).            cacctd03
+003600       15  CD03O-LAST-ENTRY                 PIC X(14).            cacctd03
+003700       15  CD03O-ACC-COUNT                  PIC 9(1).             cacctd03
+003800       15  CD03O-ACC-INFO OCCURS 6 TIMES.                         cacctd03
+003900         20  CD03O-ACC-NO                   PIC X(9).             cacctd03
+004000         20  CD03O-ACC-DESC                 PIC X(15).            cacctd03
+004100         20  CD03O-ACC-BAL                  PIC X(9).             cacctd03
+004200         20  CD03O-ACC-BAL-N REDEFINES CD03O-ACC-BAL              cacctd03
+004300                                          PIC S9(7)V99.           cacctd03
+004400         20  CD03O-ACC-CURRENCY             PIC X(3).             cacctd03
+004500         20  CD03O-DTE                      PIC X(10).            cacctd03
+004600         20  CD03O-TXN                      PIC X(1).             cacctd03
+004700       15  CD03O-MESSAGE                    PIC X(40).            cacctd03
