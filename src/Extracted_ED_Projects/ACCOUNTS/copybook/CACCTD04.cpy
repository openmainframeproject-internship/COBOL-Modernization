@@ -0,0 +1,32 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100                                                                  cacctd04
+001200***************************************************************** cacctd04
+001300* CACCTD04.CPY                                                  * cacctd04
+001400*---------------------------------------------------------------* cacctd04
+001500* This area is used to pass data between a requesting program   * cacctd04
+001600* and ACCTXFER, which moves money between two of a customer's   * cacctd04
+001700* own accounts (screen 50) - immediately, or on a future date.  * cacctd04
+001800***************************************************************** cacctd04
+001900   05  CD04-DATA.                                                 cacctd04
+002000     10  CD04I-DATA.                                              cacctd04
+002100       15  CD04I-PERSON-PID                 PIC X(5).             cacctd04
+002200       15  CD04I-FROM-ACC                   PIC X(9).             cacctd04
+002300       15  CD04I-TO-ACC                     PIC X(9).             cacctd04
+002400       15  CD04I-AMOUNT                     PIC S9(7)V99.         cacctd04
+002500       15  CD04I-XFER-DATE                  PIC 9(8).             cacctd04
+002600     10  CD04O-DATA.                                              cacctd04
+002700       15  CD04O-APPROVED-FLAG              PIC X(1).             cacctd04
+002800         88  CD04O-APPROVED                 VALUE 'Y'.            cacctd04
+002900       15  CD04O-MESSAGE                    PIC X(40).            cacctd04
+003000       15  CD04O-FROM-BALANCE               PIC S9(7)V99.         cacctd04
+003100       15  CD04O-FROM-CURRENCY              PIC X(3).             cacctd04
+003200       15  CD04O-TO-CURRENCY                PIC X(3).             cacctd04
