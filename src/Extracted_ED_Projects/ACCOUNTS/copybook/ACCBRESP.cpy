@@ -0,0 +1,25 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+       01 BRE-OUT-OUTPUT-STRUCTURE.
+         02 BRE-O-CD03O-DATA.
+           03 BRE-O-CD03O-PAGING-STATUS      PIC X(1).
+           03 BRE-O-CD03O-FIRST-ENTRY        PIC X(14).
+           03 BRE-O-CD03O-LAST-ENTRY         PIC X(14).
+           03 BRE-O-CD03O-ACC-COUNT          PIC 9(1).
+           03 BRE-O-CD03O-ACC-INFO OCCURS 6 TIMES.
+             04 BRE-O-CD03O-ACC-NO           PIC X(9).
+             04 BRE-O-CD03O-ACC-DESC         PIC X(15).
+             04 BRE-O-CD03O-ACC-BAL          PIC X(9).
+             04 BRE-O-CD03O-ACC-CURRENCY     PIC X(3).
+             04 BRE-O-CD03O-DTE              PIC X(10).
+             04 BRE-O-CD03O-TXN              PIC X(1).
+           03 BRE-O-CD03O-MESSAGE            PIC X(40).
+         02 BRE-O-EIBRESP PIC S9(8) USAGE IS BINARY.
