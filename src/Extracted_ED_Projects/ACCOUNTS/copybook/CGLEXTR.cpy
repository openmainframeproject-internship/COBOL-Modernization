@@ -0,0 +1,28 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100                                                                  cglextr
+001200***************************************************************** cglextr
+001300* CGLEXTR.CPY                                                   * cglextr
+001400*---------------------------------------------------------------* cglextr
+001500* Nightly extract from the general ledger, one row per account, * cglextr
+001600* keyed the same way ACCTMST is (owner PID + account number) so * cglextr
+001700* ACCTRECN can match a GL balance straight to its book balance  * cglextr
+001800* with a keyed READ - the general ledger system is assumed to   * cglextr
+001900* drop this file nightly, the                                   * cglextr
+002000* mirror image of CCONFLTR/CUSTEXPT/CSTMTEXT handing a flat     * cglextr
+002100* extract out to a downstream system.                           * cglextr
+002200***************************************************************** cglextr
+002300 01 GLEXTR-RECORD.                                                cglextr
+002400   05 GLE-KEY.                                                    cglextr
+002500     10 GLE-OWNER-PID              PIC X(5).                      cglextr
+002600     10 GLE-ACCOUNT                PIC X(9).                      cglextr
+002700   05 GLE-GL-BALANCE               PIC S9(7)V99.                  cglextr
+002800   05 GLE-GL-DATE                  PIC 9(8).                      cglextr
