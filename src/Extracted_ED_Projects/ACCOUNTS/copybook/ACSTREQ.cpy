@@ -0,0 +1,25 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100                                                                  acstreq
+001200***************************************************************** acstreq
+001300* ACSTREQ.CPY                                                   * acstreq
+001400*---------------------------------------------------------------* acstreq
+001500* One PID per record - the list of customers ACCTCSV should     * acstreq
+001600* extract an e-statement CSV for. ASR-DELIVERY picks print or   * acstreq
+001700* email, but is only honoured when BNKCUST's matching           * acstreq
+001800* SEND-MAIL/SEND-EMAIL consent flag is also set to 'Y'.         * acstreq
+001900***************************************************************** acstreq
+002000 01 ACSTREQ-RECORD.                                               acstreq
+002100   05 ASR-PERSON-PID                 PIC X(5).                    acstreq
+002200   05 ASR-DELIVERY                   PIC X(1).                    acstreq
+002300     88 ASR-DELIVERY-AUTO            VALUE 'A'.                   acstreq
+002400     88 ASR-DELIVERY-PRINT           VALUE 'P'.                   acstreq
+002500     88 ASR-DELIVERY-EMAIL           VALUE 'E'.                   acstreq
