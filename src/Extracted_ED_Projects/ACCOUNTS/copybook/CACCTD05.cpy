@@ -0,0 +1,30 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100                                                                  cacctd05
+001200***************************************************************** cacctd05
+001300* CACCTD05.CPY                                                  * cacctd05
+001400*---------------------------------------------------------------* cacctd05
+001500* This area is used to pass data between a requesting program   * cacctd05
+001600* and ACCTPIN, the dedicated ATM PIN change transaction. Only   * cacctd05
+001700* a hash of the PIN is ever carried on BNKCUST - see            * cacctd05
+001800* BCS-REC-ATM-PIN-HASH in CBANKVCS.cpy.                          * cacctd05
+001900***************************************************************** cacctd05
+002000   05  CD05-DATA.                                                 cacctd05
+002100     10  CD05I-DATA.                                              cacctd05
+002200       15  CD05I-CONTACT-ID                 PIC X(5).             cacctd05
+002300       15  CD05I-OLD-PIN                    PIC 9(4).             cacctd05
+002400       15  CD05I-NEW-PIN                    PIC 9(4).             cacctd05
+002500       15  CD05I-NEW-PIN-CONFIRM            PIC 9(4).             cacctd05
+002600     10  CD05O-DATA.                                              cacctd05
+002700       15  CD05O-CONTACT-ID                 PIC X(5).             cacctd05
+002800       15  CD05O-APPROVED-FLAG              PIC X(1).             cacctd05
+002900         88  CD05O-APPROVED                 VALUE 'Y'.            cacctd05
+003000       15  CD05O-MESSAGE                    PIC X(40).            cacctd05
