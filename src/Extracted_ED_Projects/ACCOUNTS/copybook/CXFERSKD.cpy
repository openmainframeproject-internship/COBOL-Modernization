@@ -0,0 +1,28 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100                                                                  cxferskd
+001200***************************************************************** cxferskd
+001300* CXFERSKD.CPY                                                  * cxferskd
+001400*---------------------------------------------------------------* cxferskd
+001500* Future-dated transfer master - one row per transfer ACCTXFER  * cxferskd
+001600* has accepted but not yet posted. ACCTXFPO posts every pending * cxferskd
+001700* row whose XFS-SKED-DATE has arrived.                          * cxferskd
+001800***************************************************************** cxferskd
+001900 01 XFERSKED-RECORD.                                              cxferskd
+002000   05 XFS-SKED-DATE                   PIC 9(8).                   cxferskd
+002100   05 XFS-OWNER-PID                   PIC X(5).                   cxferskd
+002200   05 XFS-FROM-ACC                    PIC X(9).                   cxferskd
+002300   05 XFS-TO-ACC                      PIC X(9).                   cxferskd
+002400   05 XFS-AMOUNT                      PIC S9(7)V99.               cxferskd
+002500   05 XFS-CREATED-DATE                PIC 9(8).                   cxferskd
+002600   05 XFS-STATUS                      PIC X(1).                   cxferskd
+002700     88 XFS-PENDING                   VALUE 'P'.                  cxferskd
+002800     88 XFS-POSTED                    VALUE 'Y'.                  cxferskd
