@@ -0,0 +1,28 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100                                                                  caccthst
+001200***************************************************************** caccthst
+001300* CACCTHST.CPY                                                  * caccthst
+001400*---------------------------------------------------------------* caccthst
+001500* Transaction history, keyed by account + date/time so it can   * caccthst
+001600* be browsed behind screen 40 beyond the 8-slot mini-statement  * caccthst
+001700* buffer. Loaded from the ACCTTRN posting log by ACCTHLOD.      * caccthst
+001800***************************************************************** caccthst
+001900 01 ACCTHST-RECORD.                                               caccthst
+002000   05 AHS-KEY.                                                    caccthst
+002100     10 AHS-ACCOUNT                   PIC X(9).                   caccthst
+002200     10 AHS-DATE                      PIC 9(8).                   caccthst
+002300     10 AHS-TIME                      PIC 9(8).                   caccthst
+002400   05 AHS-FROM-PID                    PIC X(5).                   caccthst
+002500   05 AHS-TO-PID                      PIC X(5).                   caccthst
+002600   05 AHS-AMOUNT                      PIC S9(7)V99.                caccthst
+002700   05 AHS-TYPE                        PIC X(2).                   caccthst
+002800   05 AHS-DESC                        PIC X(20).                  caccthst
