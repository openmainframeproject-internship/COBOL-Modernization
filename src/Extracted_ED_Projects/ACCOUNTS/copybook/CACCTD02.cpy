@@ -0,0 +1,44 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100                                                                  cacctd02
+001200***************************************************************** cacctd02
+001300* CACCTD02.CPY                                                  * cacctd02
+001400*---------------------------------------------------------------* cacctd02
+001500* This area is used to pass data between a requesting program   * cacctd02
+001600* and ACCTHIST, which browses the ACCTHST transaction history   * cacctd02
+001700* file a page at a time behind screen 40, using the same        * cacctd02
+001800* paging status/first-entry/last-entry convention as            * cacctd02
+001900* BANK-PAGING-FIELDS in CBANKDAT.cpy.                            * cacctd02
+002000***************************************************************** cacctd02
+002100   05  CD02-DATA.                                                 cacctd02
+002200     10  CD02I-DATA.                                              cacctd02
+002300       15  CD02I-ACCOUNT                    PIC X(9).             cacctd02
+002400       15  CD02I-PAGE-ACTION                PIC X(1).             cacctd02
+002500         88  CD02I-PAGE-FIRST               VALUE 'F'.            cacctd02
+002600         88  CD02I-PAGE-NEXT                VALUE 'N'.            cacctd02
+002700         88  CD02I-PAGE-PREV                VALUE 'P'.            cacctd02
+002800       15  CD02I-RESUME-KEY                 PIC X(26).            cacctd02
+002900     10  CD02O-DATA.                                              cacctd02
+003000       15  CD02O-ACCOUNT                    PIC X(9).             cacctd02
+003100       15  CD02O-PAGING-STATUS              PIC X(1).             cacctd02
+003200         88  CD02O-PAGING-OFF               VALUE LOW-VALUES.     cacctd02
+003300         88  CD02O-PAGING-FIRST             VALUE '1'.            cacctd02
+003400         88  CD02O-PAGING-MIDDLE            VALUE '2'.            cacctd02
+003500         88  CD02O-PAGING-LAST              VALUE '3'.            cacctd02
+003600       15  CD02O-FIRST-ENTRY                PIC X(26).            cacctd02
+003700       15  CD02O-LAST-ENTRY                 PIC X(26).            cacctd02
+003800       15  CD02O-TXN-COUNT                  PIC 9(1).             cacctd02
+003900       15  CD02O-TXN-FIELDS OCCURS 8 TIMES.                       cacctd02
+004000         20  CD02O-TXN-DATE                 PIC 9(8).             cacctd02
+004100         20  CD02O-TXN-TIME                 PIC 9(8).             cacctd02
+004200         20  CD02O-TXN-AMOUNT                PIC S9(7)V99.         cacctd02
+004300         20  CD02O-TXN-DESC                 PIC X(20).            cacctd02
+004400       15  CD02O-MESSAGE                    PIC X(40).            cacctd02
