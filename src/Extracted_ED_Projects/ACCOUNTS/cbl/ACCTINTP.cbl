@@ -0,0 +1,152 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001150***************************************************************** acctintp
+001160* Program:     ACCTINTP.CBL                                     * acctintp
+001170* Function:    Nightly interest-posting run over ACCTMST - every * acctintp
+001180*              account flagged AMS-INTEREST-BEARING that has    * acctintp
+001190*              not already been posted today earns one day's    * acctintp
+001200*              interest at WS-ANNUAL-RATE (simple interest on   * acctintp
+001210*              the daily balance, /365), logged to ACCTTRN the  * acctintp
+001220*              same way ACCTXFPO logs a posted transfer. Run    * acctintp
+001230*              once a night, after ACCTXFPO and ACCTRECP so     * acctintp
+001240*              interest is earned on the day's closing balance. * acctintp
+001250*              Accounts already run today (AMS-LAST-INT-DTE     * acctintp
+001260*              equal to today) are skipped so a rerun does not  * acctintp
+001270*              post interest twice.                             * acctintp
+001280***************************************************************** acctintp
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTINTP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTMST-FILE ASSIGN TO "ACCTMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AMS-KEY
+               FILE STATUS IS WS-ACCTMST-STATUS.
+           SELECT ACCTTRN-FILE ASSIGN TO "ACCTTRN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACCTTRN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCTMST-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CACCTMST.
+
+       FD ACCTTRN-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CACCTTRN.
+
+       WORKING-STORAGE SECTION.
+       01 WS-MISC-STORAGE.
+         05 WS-PROGRAM-ID PIC X(8) VALUE 'ACCTINTP'.
+         05 WS-ACCTMST-STATUS PIC X(2).
+           88 WS-ACCTMST-OK VALUE '00'.
+         05 WS-ACCTTRN-STATUS PIC X(2).
+           88 WS-ACCTTRN-OK VALUE '00'.
+         05 WS-ACCTMST-EOF-FLAG PIC X(1).
+           88 WS-ACCTMST-EOF VALUE 'Y'.
+         05 WS-ANNUAL-RATE PIC 9V9(4) VALUE 0.0150.
+         05 WS-REC-COUNT PIC 9(6) VALUE ZERO.
+         05 WS-POSTED-COUNT PIC 9(6) VALUE ZERO.
+         05 WS-INTEREST-AMT PIC S9(7)V99.
+         05 WS-CURRENT-DATE-TIME.
+           10 WS-CURRENT-DATE PIC 9(8).
+           10 WS-CURRENT-TIME PIC 9(8).
+           10 FILLER PIC X(5).
+
+       PROCEDURE DIVISION.
+       000-START-PROCESSING.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           .
+           OPEN I-O ACCTMST-FILE
+           OPEN EXTEND ACCTTRN-FILE
+           .
+           MOVE LOW-VALUES TO AMS-KEY
+           START ACCTMST-FILE KEY IS NOT LESS THAN AMS-KEY
+               INVALID KEY
+                   SET WS-ACCTMST-EOF TO TRUE
+           END-START
+           .
+           PERFORM UNTIL WS-ACCTMST-EOF
+               READ ACCTMST-FILE NEXT RECORD
+                   AT END
+                       SET WS-ACCTMST-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-ACCOUNT-INTEREST
+               END-READ
+           END-PERFORM
+           .
+           CLOSE ACCTMST-FILE
+           CLOSE ACCTTRN-FILE
+           .
+           DISPLAY WS-REC-COUNT ' account(s) read, '
+               WS-POSTED-COUNT ' interest posting(s) made'
+           .
+           STOP RUN
+           .
+       PROCESS-ACCOUNT-INTEREST.
+           ADD 1 TO WS-REC-COUNT
+           .
+           IF NOT AMS-INTEREST-BEARING
+               GO TO PROCESS-ACCOUNT-INTEREST-EXIT
+           END-IF
+           .
+           IF AMS-LAST-INT-DTE EQUAL TO WS-CURRENT-DATE
+               GO TO PROCESS-ACCOUNT-INTEREST-EXIT
+           END-IF
+           .
+      *****************************************************************
+      * A zero balance earns no interest either way. A loan account  *
+      * (req 046) carries its outstanding principal as a negative    *
+      * balance, and still accrues interest against it - only an     *
+      * exact zero, not just a non-positive one, has nothing to post.*
+      *****************************************************************
+           IF AMS-BALANCE EQUAL TO ZERO
+               MOVE WS-CURRENT-DATE TO AMS-LAST-INT-DTE
+               REWRITE ACCTMST-RECORD
+               GO TO PROCESS-ACCOUNT-INTEREST-EXIT
+           END-IF
+           .
+           COMPUTE WS-INTEREST-AMT ROUNDED =
+               AMS-BALANCE * WS-ANNUAL-RATE / 365
+           .
+           IF WS-INTEREST-AMT EQUAL TO ZERO
+               MOVE WS-CURRENT-DATE TO AMS-LAST-INT-DTE
+               REWRITE ACCTMST-RECORD
+               GO TO PROCESS-ACCOUNT-INTEREST-EXIT
+           END-IF
+           .
+           ADD WS-INTEREST-AMT TO AMS-BALANCE
+           MOVE WS-CURRENT-DATE TO AMS-LAST-DATE
+           MOVE WS-CURRENT-DATE TO AMS-LAST-INT-DTE
+           SET AMS-TXN-PRESENT TO TRUE
+           REWRITE ACCTMST-RECORD
+           .
+           MOVE SPACES TO ACCTTRN-RECORD
+           MOVE WS-CURRENT-DATE TO ATN-DATE
+           MOVE WS-CURRENT-TIME TO ATN-TIME
+           MOVE AMS-ACCOUNT TO ATN-TO-ACC
+           MOVE AMS-OWNER-PID TO ATN-TO-PID
+           MOVE AMS-OWNER-PID TO ATN-FROM-PID
+           MOVE WS-INTEREST-AMT TO ATN-AMOUNT
+           SET ATN-TYPE-INTEREST TO TRUE
+           MOVE 'Interest posted' TO ATN-DESC
+           WRITE ACCTTRN-RECORD
+           .
+           ADD 1 TO WS-POSTED-COUNT
+           .
+       PROCESS-ACCOUNT-INTEREST-EXIT.
+           EXIT
+           .
