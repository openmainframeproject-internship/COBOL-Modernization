@@ -0,0 +1,252 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001150***************************************************************** accthist
+001160* Program:     ACCTHIST.CBL                                     * accthist
+001170* Function:    Browses the ACCTHST transaction history file a   * accthist
+001180*              page at a time behind screen 40, using the same  * accthist
+001190*              paging status/first-entry/last-entry convention  * accthist
+001195*              as BANK-PAGING-FIELDS in CBANKDAT.cpy.            * accthist
+001196***************************************************************** accthist
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTHIST.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-MISC-STORAGE.
+         05 WS-PROGRAM-ID PIC X(8) VALUE 'ACCTHIST'.
+         05 WS-COMMAREA-LENGTH PIC 9(5).
+         05 WS-RESP PIC S9(8) COMP.
+         05 WS-TXN-IDX PIC 9(1).
+         05 WS-TXN-IDX2 PIC 9(1).
+       01 WS-PREV-TXN-TABLE.
+         05 WS-PREV-TXN OCCURS 8 TIMES.
+           10 WS-PREV-DATE PIC 9(8).
+           10 WS-PREV-TIME PIC 9(8).
+           10 WS-PREV-AMOUNT PIC S9(7)V99.
+           10 WS-PREV-DESC PIC X(20).
+       COPY CACCTHST.
+       01 WS-COMMAREA.
+       COPY CACCTD02.
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+         05 LK-COMMAREA PIC X(1) OCCURS 1 TO 4096 TIMES DEPENDING ON
+                WS-COMMAREA-LENGTH.
+       COPY 'ACCHREQ'.
+       COPY 'ACCHRESP'.
+
+       PROCEDURE DIVISION USING BRE-INP-INPUT-STRUCTURE
+                                BRE-OUT-OUTPUT-STRUCTURE.
+           PERFORM BRE-COPY-INPUT-DATA-0
+           .
+           PERFORM HISTORY-PROCESSING
+           .
+           PERFORM BRE-COPY-OUTPUT-DATA
+           .
+           GOBACK
+           .
+       HISTORY-PROCESSING.
+           MOVE CD02I-ACCOUNT TO CD02O-ACCOUNT
+           MOVE SPACES TO CD02O-MESSAGE
+           MOVE ZERO TO CD02O-TXN-COUNT
+           SET CD02O-PAGING-OFF TO TRUE
+           .
+           IF CD02I-PAGE-PREV
+               PERFORM BROWSE-PREVIOUS-PAGE
+           ELSE
+               PERFORM BROWSE-FORWARD-PAGE
+           END-IF
+           .
+       HISTORY-PROCESSING-EXIT.
+           EXIT
+           .
+       BROWSE-FORWARD-PAGE.
+           IF CD02I-PAGE-FIRST
+               MOVE CD02I-ACCOUNT TO AHS-ACCOUNT
+               MOVE ZERO TO AHS-DATE
+               MOVE ZERO TO AHS-TIME
+           ELSE
+               MOVE CD02I-RESUME-KEY TO AHS-KEY
+           END-IF
+           .
+           EXEC CICS STARTBR FILE('ACCTHST')
+                             RIDFLD(AHS-KEY)
+                             GTEQ
+                             RESP(WS-RESP)
+           END-EXEC
+           .
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+               MOVE 'No transaction history found' TO CD02O-MESSAGE
+               GO TO BROWSE-FORWARD-PAGE-EXIT
+           END-IF
+           .
+           IF CD02I-PAGE-NEXT
+               EXEC CICS READNEXT FILE('ACCTHST')
+                                  INTO(ACCTHST-RECORD)
+                                  RIDFLD(AHS-KEY)
+                                  RESP(WS-RESP)
+               END-EXEC
+           END-IF
+           .
+           PERFORM VARYING WS-TXN-IDX FROM 1 BY 1 UNTIL WS-TXN-IDX > 8
+               EXEC CICS READNEXT FILE('ACCTHST')
+                                  INTO(ACCTHST-RECORD)
+                                  RIDFLD(AHS-KEY)
+                                  RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+                   EXIT PERFORM
+               END-IF
+               IF AHS-ACCOUNT IS NOT EQUAL TO CD02I-ACCOUNT
+                   EXIT PERFORM
+               END-IF
+               ADD 1 TO CD02O-TXN-COUNT
+               MOVE AHS-DATE TO CD02O-TXN-DATE (WS-TXN-IDX)
+               MOVE AHS-TIME TO CD02O-TXN-TIME (WS-TXN-IDX)
+               MOVE AHS-AMOUNT TO CD02O-TXN-AMOUNT (WS-TXN-IDX)
+               MOVE AHS-DESC TO CD02O-TXN-DESC (WS-TXN-IDX)
+               IF CD02O-TXN-COUNT EQUAL 1
+                   MOVE AHS-KEY TO CD02O-FIRST-ENTRY
+               END-IF
+               MOVE AHS-KEY TO CD02O-LAST-ENTRY
+           END-PERFORM
+           .
+           IF CD02O-TXN-COUNT EQUAL ZERO
+               MOVE 'No further transactions' TO CD02O-MESSAGE
+           ELSE
+               EXEC CICS READNEXT FILE('ACCTHST')
+                                  INTO(ACCTHST-RECORD)
+                                  RIDFLD(AHS-KEY)
+                                  RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+                       AND AHS-ACCOUNT IS EQUAL TO CD02I-ACCOUNT
+                   IF CD02I-PAGE-FIRST
+                       SET CD02O-PAGING-FIRST TO TRUE
+                   ELSE
+                       SET CD02O-PAGING-MIDDLE TO TRUE
+                   END-IF
+               ELSE
+                   IF NOT CD02I-PAGE-FIRST
+                       SET CD02O-PAGING-LAST TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+           .
+           EXEC CICS ENDBR FILE('ACCTHST') END-EXEC
+           .
+       BROWSE-FORWARD-PAGE-EXIT.
+           EXIT
+           .
+      ***************************************************************** accthist
+      * READPREV walks backwards from the resume key, so the page is   * accthist
+      * collected newest-first into WS-PREV-TXN-TABLE and then copied  * accthist
+      * into CD02O-TXN-FIELDS in reverse to keep the displayed rows in * accthist
+      * ascending date/time order, same as a forward page.             * accthist
+      ***************************************************************** accthist
+       BROWSE-PREVIOUS-PAGE.
+           MOVE CD02I-RESUME-KEY TO AHS-KEY
+           .
+           EXEC CICS STARTBR FILE('ACCTHST')
+                             RIDFLD(AHS-KEY)
+                             GTEQ
+                             RESP(WS-RESP)
+           END-EXEC
+           .
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+               MOVE 'No transaction history found' TO CD02O-MESSAGE
+               GO TO BROWSE-PREVIOUS-PAGE-EXIT
+           END-IF
+           .
+           PERFORM VARYING WS-TXN-IDX FROM 1 BY 1 UNTIL WS-TXN-IDX > 8
+               EXEC CICS READPREV FILE('ACCTHST')
+                                  INTO(ACCTHST-RECORD)
+                                  RIDFLD(AHS-KEY)
+                                  RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+                   EXIT PERFORM
+               END-IF
+               IF AHS-ACCOUNT IS NOT EQUAL TO CD02I-ACCOUNT
+                   EXIT PERFORM
+               END-IF
+               ADD 1 TO CD02O-TXN-COUNT
+               MOVE AHS-DATE TO WS-PREV-DATE (WS-TXN-IDX)
+               MOVE AHS-TIME TO WS-PREV-TIME (WS-TXN-IDX)
+               MOVE AHS-AMOUNT TO WS-PREV-AMOUNT (WS-TXN-IDX)
+               MOVE AHS-DESC TO WS-PREV-DESC (WS-TXN-IDX)
+               IF CD02O-TXN-COUNT EQUAL 1
+                   MOVE AHS-KEY TO CD02O-LAST-ENTRY
+               END-IF
+               MOVE AHS-KEY TO CD02O-FIRST-ENTRY
+           END-PERFORM
+           .
+           IF CD02O-TXN-COUNT EQUAL ZERO
+               MOVE 'No earlier transactions' TO CD02O-MESSAGE
+               SET CD02O-PAGING-FIRST TO TRUE
+               GO TO BROWSE-PREVIOUS-PAGE-UNBROWSE
+           END-IF
+           .
+           PERFORM VARYING WS-TXN-IDX FROM 1 BY 1
+                   UNTIL WS-TXN-IDX > CD02O-TXN-COUNT
+               COMPUTE WS-TXN-IDX2 = CD02O-TXN-COUNT - WS-TXN-IDX + 1
+               MOVE WS-PREV-DATE (WS-TXN-IDX2) TO CD02O-TXN-DATE (WS-TXN-IDX)
+               MOVE WS-PREV-TIME (WS-TXN-IDX2) TO CD02O-TXN-TIME (WS-TXN-IDX)
+               MOVE WS-PREV-AMOUNT (WS-TXN-IDX2)
+                       TO CD02O-TXN-AMOUNT (WS-TXN-IDX)
+               MOVE WS-PREV-DESC (WS-TXN-IDX2) TO CD02O-TXN-DESC (WS-TXN-IDX)
+           END-PERFORM
+           .
+           EXEC CICS READPREV FILE('ACCTHST')
+                              INTO(ACCTHST-RECORD)
+                              RIDFLD(AHS-KEY)
+                              RESP(WS-RESP)
+           END-EXEC
+           .
+           IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+                   AND AHS-ACCOUNT IS EQUAL TO CD02I-ACCOUNT
+               SET CD02O-PAGING-MIDDLE TO TRUE
+           ELSE
+               SET CD02O-PAGING-FIRST TO TRUE
+           END-IF
+           .
+       BROWSE-PREVIOUS-PAGE-UNBROWSE.
+           EXEC CICS ENDBR FILE('ACCTHST') END-EXEC
+           .
+       BROWSE-PREVIOUS-PAGE-EXIT.
+           EXIT
+           .
+       BRE-COPY-INPUT-DATA-0.
+           MOVE BRE-I-CD02I-ACCOUNT TO CD02I-ACCOUNT
+           MOVE BRE-I-CD02I-PAGE-ACTION TO CD02I-PAGE-ACTION
+           MOVE BRE-I-CD02I-RESUME-KEY TO CD02I-RESUME-KEY
+           .
+       BRE-COPY-OUTPUT-DATA.
+           MOVE CD02O-ACCOUNT TO BRE-O-CD02O-ACCOUNT
+           MOVE CD02O-PAGING-STATUS TO BRE-O-CD02O-PAGING-STATUS
+           MOVE CD02O-FIRST-ENTRY TO BRE-O-CD02O-FIRST-ENTRY
+           MOVE CD02O-LAST-ENTRY TO BRE-O-CD02O-LAST-ENTRY
+           MOVE CD02O-TXN-COUNT TO BRE-O-CD02O-TXN-COUNT
+           PERFORM VARYING WS-TXN-IDX FROM 1 BY 1 UNTIL WS-TXN-IDX > 8
+               MOVE CD02O-TXN-DATE (WS-TXN-IDX)
+                       TO BRE-O-CD02O-TXN-DATE (WS-TXN-IDX)
+               MOVE CD02O-TXN-TIME (WS-TXN-IDX)
+                       TO BRE-O-CD02O-TXN-TIME (WS-TXN-IDX)
+               MOVE CD02O-TXN-AMOUNT (WS-TXN-IDX)
+                       TO BRE-O-CD02O-TXN-AMOUNT (WS-TXN-IDX)
+               MOVE CD02O-TXN-DESC (WS-TXN-IDX)
+                       TO BRE-O-CD02O-TXN-DESC (WS-TXN-IDX)
+           END-PERFORM
+           MOVE CD02O-MESSAGE TO BRE-O-CD02O-MESSAGE
+           MOVE EIBRESP TO BRE-O-EIBRESP
+           .
