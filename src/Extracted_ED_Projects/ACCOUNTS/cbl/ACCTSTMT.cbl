@@ -0,0 +1,162 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001150***************************************************************** acctstmt
+001160* Program:     ACCTSTMT.CBL                                     * acctstmt
+001170* Function:    Month-end statement extract - full scan of       * acctstmt
+001180*              BNKCUST (active accounts only, and only where    * acctstmt
+001190*              BCS-REC-SEND-MAIL allows print delivery, the     * acctstmt
+001200*              same consent flag ACCTCSV honours), and for      * acctstmt
+001210*              each customer every ACCTMST account they own,    * acctstmt
+001220*              written to STMTEXT for the mail/print subsystem  * acctstmt
+001230*              to turn into one printed statement per customer. * acctstmt
+001240***************************************************************** acctstmt
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTSTMT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BNKCUST-FILE ASSIGN TO "BNKCUST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BCS-REC-PID
+               FILE STATUS IS WS-BNKCUST-STATUS.
+           SELECT ACCTMST-FILE ASSIGN TO "ACCTMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AMS-KEY
+               FILE STATUS IS WS-ACCTMST-STATUS.
+           SELECT STMTEXT-FILE ASSIGN TO "STMTEXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STMTEXT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BNKCUST-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 BNKCUST-RECORD.
+       COPY CBANKVCS.
+
+       FD ACCTMST-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CACCTMST.
+
+       FD STMTEXT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CSTMTEXT.
+
+       WORKING-STORAGE SECTION.
+       01 WS-MISC-STORAGE.
+         05 WS-PROGRAM-ID PIC X(8) VALUE 'ACCTSTMT'.
+         05 WS-BNKCUST-STATUS PIC X(2).
+           88 WS-BNKCUST-OK VALUE '00'.
+         05 WS-ACCTMST-STATUS PIC X(2).
+           88 WS-ACCTMST-OK VALUE '00'.
+         05 WS-STMTEXT-STATUS PIC X(2).
+           88 WS-STMTEXT-OK VALUE '00'.
+         05 WS-BNKCUST-EOF-FLAG PIC X(1).
+           88 WS-BNKCUST-EOF VALUE 'Y'.
+         05 WS-PID-COUNT PIC 9(6) VALUE ZERO.
+         05 WS-ROW-COUNT PIC 9(6) VALUE ZERO.
+         05 WS-SKIPPED-COUNT PIC 9(6) VALUE ZERO.
+         05 WS-CURRENT-DATE-TIME.
+           10 WS-CURRENT-DATE PIC 9(8).
+           10 WS-CURRENT-TIME PIC 9(8).
+           10 FILLER PIC X(5).
+
+       PROCEDURE DIVISION.
+       000-START-PROCESSING.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           .
+           OPEN INPUT BNKCUST-FILE
+           OPEN INPUT ACCTMST-FILE
+           OPEN OUTPUT STMTEXT-FILE
+           .
+           MOVE LOW-VALUES TO BCS-REC-PID
+           START BNKCUST-FILE KEY IS NOT LESS THAN BCS-REC-PID
+               INVALID KEY
+                   SET WS-BNKCUST-EOF TO TRUE
+           END-START
+           .
+           PERFORM UNTIL WS-BNKCUST-EOF
+               READ BNKCUST-FILE NEXT RECORD
+                   AT END
+                       SET WS-BNKCUST-EOF TO TRUE
+                   NOT AT END
+                       PERFORM EXTRACT-CUSTOMER-STATEMENT
+               END-READ
+           END-PERFORM
+           .
+           CLOSE BNKCUST-FILE
+           CLOSE ACCTMST-FILE
+           CLOSE STMTEXT-FILE
+           .
+           DISPLAY WS-PID-COUNT ' customer(s) read, '
+               WS-ROW-COUNT ' statement row(s) written, '
+               WS-SKIPPED-COUNT ' skipped (closed or no print consent)'
+           .
+           STOP RUN
+           .
+       EXTRACT-CUSTOMER-STATEMENT.
+           ADD 1 TO WS-PID-COUNT
+           .
+           IF NOT BCS-REC-ACTIVE
+               ADD 1 TO WS-SKIPPED-COUNT
+               GO TO EXTRACT-CUSTOMER-STATEMENT-EXIT
+           END-IF
+           .
+           IF BCS-REC-SEND-MAIL NOT EQUAL TO 'Y'
+               ADD 1 TO WS-SKIPPED-COUNT
+               GO TO EXTRACT-CUSTOMER-STATEMENT-EXIT
+           END-IF
+           .
+           MOVE BCS-REC-PID TO AMS-OWNER-PID
+           MOVE LOW-VALUES TO AMS-ACCOUNT
+           .
+           START ACCTMST-FILE KEY IS NOT LESS THAN AMS-KEY
+               INVALID KEY
+                   GO TO EXTRACT-CUSTOMER-STATEMENT-EXIT
+           END-START
+           .
+           PERFORM WRITE-ONE-STATEMENT-ROW
+               UNTIL WS-ACCTMST-STATUS EQUAL '10'
+               OR AMS-OWNER-PID NOT EQUAL BCS-REC-PID
+           .
+       EXTRACT-CUSTOMER-STATEMENT-EXIT.
+           EXIT
+           .
+       WRITE-ONE-STATEMENT-ROW.
+           READ ACCTMST-FILE NEXT RECORD
+               AT END
+                   MOVE '10' TO WS-ACCTMST-STATUS
+           END-READ
+           .
+           IF WS-ACCTMST-OK AND AMS-OWNER-PID EQUAL BCS-REC-PID
+               MOVE WS-CURRENT-DATE TO STE-STMT-DATE
+               MOVE BCS-REC-PID TO STE-PID
+               MOVE BCS-REC-NAME TO STE-NAME
+               MOVE BCS-REC-ADDR1 TO STE-ADDR1
+               MOVE BCS-REC-ADDR2 TO STE-ADDR2
+               MOVE BCS-REC-STATE TO STE-STATE
+               MOVE BCS-REC-CNTRY TO STE-CNTRY
+               MOVE BCS-REC-POST-CODE TO STE-POST-CODE
+               MOVE AMS-ACCOUNT TO STE-ACCOUNT
+               MOVE AMS-DESC TO STE-ACC-DESC
+               MOVE AMS-BALANCE TO STE-BALANCE
+               MOVE AMS-CURRENCY TO STE-CURRENCY
+               WRITE STMTEXT-RECORD
+               ADD 1 TO WS-ROW-COUNT
+           END-IF
+           .
+       WRITE-ONE-STATEMENT-ROW-EXIT.
+           EXIT
+           .
