@@ -0,0 +1,201 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001150***************************************************************** acctatm
+001160* Program:     ACCTATM.CBL                                      * acctatm
+001170* Function:    ATM withdrawal - enforces BCS-REC-ATM-LIMIT per  * acctatm
+001180*              day, tracking BCS-REC-ATM-LAST-DTE/ATM-LAST-AMT  * acctatm
+001190*              as the running total already posted today.       * acctatm
+001195***************************************************************** acctatm
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTATM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTTRN-FILE ASSIGN TO "ACCTTRN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACCTTRN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCTTRN-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CACCTTRN.
+
+       WORKING-STORAGE SECTION.
+       01 WS-MISC-STORAGE.
+         05 WS-PROGRAM-ID PIC X(8) VALUE 'ACCTATM'.
+         05 WS-COMMAREA-LENGTH PIC 9(5).
+         05 WS-RESP PIC S9(8) COMP.
+         05 WS-BNKCUST-RID PIC X(5).
+         05 WS-ACCTTRN-STATUS PIC X(2).
+           88 WS-ACCTTRN-OK VALUE '00'.
+         05 WS-REMAINING-LIMIT PIC 9(5)V99.
+         05 WS-READ-ONLY-FLAG PIC X(1).
+           88 WS-READ-ONLY VALUE 'Y'.
+         05 WS-CURRENT-DATE-TIME.
+           10 WS-CURRENT-DATE PIC 9(8).
+           10 WS-CURRENT-TIME PIC 9(8).
+           10 FILLER PIC X(5).
+       01 WS-BNKCUST-REC.
+       COPY CBANKVCS.
+       01 WS-COMMAREA.
+       COPY CACCTD01.
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+         05 LK-COMMAREA PIC X(1) OCCURS 1 TO 4096 TIMES DEPENDING ON
+                WS-COMMAREA-LENGTH.
+       COPY 'ATMREQ'.
+       COPY 'ATMRESP'.
+
+       PROCEDURE DIVISION USING BRE-INP-INPUT-STRUCTURE
+                                BRE-OUT-OUTPUT-STRUCTURE.
+           PERFORM BRE-COPY-INPUT-DATA-0
+           .
+           PERFORM WITHDRAWAL-PROCESSING
+           .
+           PERFORM BRE-COPY-OUTPUT-DATA
+           .
+           GOBACK
+           .
+       WITHDRAWAL-PROCESSING.
+      *****************************************************************
+      * A GUEST (read-only) signon is not permitted to withdraw.      *
+      *****************************************************************
+           IF WS-READ-ONLY
+               MOVE SPACES TO CD01O-DATA
+               MOVE HIGH-VALUES TO CD01O-CONTACT-ID
+               MOVE 'Read-only signon - withdrawal denied' TO
+                       CD01O-MESSAGE
+               GO TO WITHDRAWAL-PROCESSING-EXIT
+           END-IF
+           .
+           MOVE CD01I-CONTACT-ID TO WS-BNKCUST-RID
+           .
+           EXEC CICS READ FILE('BNKCUST')
+                          UPDATE
+                          INTO(WS-BNKCUST-REC)
+                          LENGTH(LENGTH OF WS-BNKCUST-REC)
+                          RIDFLD(WS-BNKCUST-RID)
+                          RESP(WS-RESP)
+           END-EXEC
+           .
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+               MOVE SPACES TO CD01O-DATA
+               MOVE HIGH-VALUES TO CD01O-CONTACT-ID
+               MOVE 'Unable to lock record' TO CD01O-MESSAGE
+               GO TO WITHDRAWAL-PROCESSING-EXIT
+           END-IF
+           .
+           IF BCS-REC-CLOSED
+               EXEC CICS UNLOCK FILE('BNKCUST') END-EXEC
+               MOVE SPACES TO CD01O-DATA
+               MOVE HIGH-VALUES TO CD01O-CONTACT-ID
+               MOVE 'Account closed' TO CD01O-MESSAGE
+               GO TO WITHDRAWAL-PROCESSING-EXIT
+           END-IF
+           .
+           IF NOT BCS-REC-ATM-IS-ENABLED
+               EXEC CICS UNLOCK FILE('BNKCUST') END-EXEC
+               MOVE SPACES TO CD01O-DATA
+               MOVE HIGH-VALUES TO CD01O-CONTACT-ID
+               MOVE 'ATM withdrawals not enabled' TO CD01O-MESSAGE
+               GO TO WITHDRAWAL-PROCESSING-EXIT
+           END-IF
+           .
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           .
+           IF BCS-REC-ATM-LAST-DTE NOT EQUAL TO WS-CURRENT-DATE
+               MOVE ZERO TO BCS-REC-ATM-LAST-AMT
+               MOVE WS-CURRENT-DATE TO BCS-REC-ATM-LAST-DTE
+           END-IF
+           .
+           IF BCS-REC-ATM-LAST-AMT + CD01I-WITHDRAWAL-AMOUNT
+                   IS GREATER THAN BCS-REC-ATM-LIMIT
+               EXEC CICS UNLOCK FILE('BNKCUST') END-EXEC
+               MOVE SPACES TO CD01O-DATA
+               MOVE HIGH-VALUES TO CD01O-CONTACT-ID
+               MOVE 'Daily ATM limit exceeded' TO CD01O-MESSAGE
+               COMPUTE WS-REMAINING-LIMIT =
+                       BCS-REC-ATM-LIMIT - BCS-REC-ATM-LAST-AMT
+               MOVE WS-REMAINING-LIMIT TO CD01O-REMAINING-LIMIT
+               GO TO WITHDRAWAL-PROCESSING-EXIT
+           END-IF
+           .
+           ADD CD01I-WITHDRAWAL-AMOUNT TO BCS-REC-ATM-LAST-AMT
+           .
+           EXEC CICS REWRITE FILE('BNKCUST')
+                             FROM(WS-BNKCUST-REC)
+                             LENGTH(LENGTH OF WS-BNKCUST-REC)
+                             RESP(WS-RESP)
+           END-EXEC
+           .
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+               MOVE SPACES TO CD01O-DATA
+               MOVE HIGH-VALUES TO CD01O-CONTACT-ID
+               MOVE 'Update failed' TO CD01O-MESSAGE
+               GO TO WITHDRAWAL-PROCESSING-EXIT
+           END-IF
+           .
+           PERFORM LOG-ATM-WITHDRAWAL
+           .
+           MOVE BCS-REC-PID TO CD01O-CONTACT-ID
+           SET CD01O-APPROVED TO TRUE
+           MOVE 'Withdrawal approved' TO CD01O-MESSAGE
+           COMPUTE WS-REMAINING-LIMIT =
+                   BCS-REC-ATM-LIMIT - BCS-REC-ATM-LAST-AMT
+           MOVE WS-REMAINING-LIMIT TO CD01O-REMAINING-LIMIT
+           .
+       WITHDRAWAL-PROCESSING-EXIT.
+           EXIT
+           .
+       BRE-COPY-INPUT-DATA-0.
+           MOVE BRE-I-CD01I-CONTACT TO CD01I-CONTACT-ID
+           MOVE BRE-I-CD01I-AMOUNT TO CD01I-WITHDRAWAL-AMOUNT
+           MOVE BRE-I-READ-ONLY-FLAG TO WS-READ-ONLY-FLAG
+           .
+       BRE-COPY-OUTPUT-DATA.
+           MOVE CD01O-CONTACT-ID TO BRE-O-CD01O-CONTACT
+           MOVE CD01O-APPROVED-FLAG TO BRE-O-CD01O-APPROVED-FLAG
+           MOVE CD01O-MESSAGE TO BRE-O-CD01O-MESSAGE
+           MOVE CD01O-REMAINING-LIMIT TO BRE-O-CD01O-REMAINING-LIMIT
+           MOVE EIBRESP TO BRE-O-EIBRESP
+           .
+      *****************************************************************
+      * Record the approved withdrawal in the ACCTTRN transaction     *
+      * file (same file ACCTRECP's recurring-payment job posts to) so *
+      * ATM activity shows up alongside other posted transactions.    *
+      *****************************************************************
+       LOG-ATM-WITHDRAWAL.
+           OPEN EXTEND ACCTTRN-FILE
+           .
+           IF NOT WS-ACCTTRN-OK
+               GO TO LOG-ATM-WITHDRAWAL-EXIT
+           END-IF
+           .
+           MOVE SPACES TO ACCTTRN-RECORD
+           MOVE WS-CURRENT-DATE TO ATN-DATE
+           MOVE WS-CURRENT-TIME TO ATN-TIME
+           MOVE SPACES TO ATN-FROM-ACC
+           MOVE BCS-REC-PID TO ATN-FROM-PID
+           MOVE SPACES TO ATN-TO-PID
+           MOVE CD01I-WITHDRAWAL-AMOUNT TO ATN-AMOUNT
+           SET ATN-TYPE-ATM TO TRUE
+           MOVE 'ATM withdrawal' TO ATN-DESC
+           .
+           WRITE ACCTTRN-RECORD
+           .
+           CLOSE ACCTTRN-FILE
+           .
+       LOG-ATM-WITHDRAWAL-EXIT.
+           EXIT
+           .
