@@ -0,0 +1,195 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001150***************************************************************** acctrecn
+001160* Program:     ACCTRECN.CBL                                     * acctrecn
+001170* Function:    Nightly reconciliation between the account       * acctrecn
+001180*              master (ACCTMST, the book balance) and GLEXTR,   * acctrecn
+001190*              the general ledger's own nightly balance         * acctrecn
+001200*              extract. Every GLEXTR row is keyed-read against  * acctrecn
+001210*              ACCTMST and compared; any account not found on   * acctrecn
+001220*              the books, or found with a different balance,    * acctrecn
+001230*              is written to RECNRPT as an exception. A second  * acctrecn
+001240*              pass then full-scans ACCTMST for any account     * acctrecn
+001250*              the first pass never touched - AMS-LAST-RECN-DTE * acctrecn
+001260*              not equal to today - and reports those as having * acctrecn
+001270*              no matching row on the general ledger.           * acctrecn
+001280***************************************************************** acctrecn
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTRECN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GLEXTR-FILE ASSIGN TO "GLEXTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GLEXTR-STATUS.
+           SELECT ACCTMST-FILE ASSIGN TO "ACCTMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AMS-KEY
+               FILE STATUS IS WS-ACCTMST-STATUS.
+           SELECT RECNRPT-FILE ASSIGN TO "RECNRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RECNRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD GLEXTR-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CGLEXTR.
+
+       FD ACCTMST-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CACCTMST.
+
+       FD RECNRPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CRECNOUT.
+
+       WORKING-STORAGE SECTION.
+       01 WS-MISC-STORAGE.
+         05 WS-PROGRAM-ID PIC X(8) VALUE 'ACCTRECN'.
+         05 WS-GLEXTR-STATUS PIC X(2).
+           88 WS-GLEXTR-OK VALUE '00'.
+         05 WS-ACCTMST-STATUS PIC X(2).
+           88 WS-ACCTMST-OK VALUE '00'.
+         05 WS-RECNRPT-STATUS PIC X(2).
+           88 WS-RECNRPT-OK VALUE '00'.
+         05 WS-GLEXTR-EOF-FLAG PIC X(1).
+           88 WS-GLEXTR-EOF VALUE 'Y'.
+         05 WS-ACCTMST-EOF-FLAG PIC X(1).
+           88 WS-ACCTMST-EOF VALUE 'Y'.
+         05 WS-GL-COUNT PIC 9(6) VALUE ZERO.
+         05 WS-BOOK-COUNT PIC 9(6) VALUE ZERO.
+         05 WS-EXCEPTION-COUNT PIC 9(6) VALUE ZERO.
+         05 WS-CURRENT-DATE-TIME.
+           10 WS-CURRENT-DATE PIC 9(8).
+           10 WS-CURRENT-TIME PIC 9(8).
+           10 FILLER PIC X(5).
+
+       PROCEDURE DIVISION.
+       000-START-PROCESSING.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           .
+           OPEN INPUT GLEXTR-FILE
+           OPEN I-O ACCTMST-FILE
+           OPEN OUTPUT RECNRPT-FILE
+           .
+           PERFORM UNTIL WS-GLEXTR-EOF
+               READ GLEXTR-FILE
+                   AT END
+                       SET WS-GLEXTR-EOF TO TRUE
+                   NOT AT END
+                       PERFORM MATCH-GL-TO-BOOKS
+               END-READ
+           END-PERFORM
+           .
+           MOVE LOW-VALUES TO AMS-KEY
+           START ACCTMST-FILE KEY IS NOT LESS THAN AMS-KEY
+               INVALID KEY
+                   SET WS-ACCTMST-EOF TO TRUE
+           END-START
+           .
+           PERFORM UNTIL WS-ACCTMST-EOF
+               READ ACCTMST-FILE NEXT RECORD
+                   AT END
+                       SET WS-ACCTMST-EOF TO TRUE
+                   NOT AT END
+                       PERFORM FIND-UNMATCHED-BOOK-ACCOUNT
+               END-READ
+           END-PERFORM
+           .
+           CLOSE GLEXTR-FILE
+           CLOSE ACCTMST-FILE
+           CLOSE RECNRPT-FILE
+           .
+           DISPLAY WS-GL-COUNT ' general ledger row(s) read, '
+               WS-BOOK-COUNT ' book account(s) scanned, '
+               WS-EXCEPTION-COUNT ' exception(s) reported'
+           .
+           STOP RUN
+           .
+       MATCH-GL-TO-BOOKS.
+           ADD 1 TO WS-GL-COUNT
+           .
+           MOVE GLE-OWNER-PID TO AMS-OWNER-PID
+           MOVE GLE-ACCOUNT TO AMS-ACCOUNT
+           READ ACCTMST-FILE
+               INVALID KEY
+                   PERFORM REPORT-NOT-ON-BOOKS
+                   GO TO MATCH-GL-TO-BOOKS-EXIT
+           END-READ
+           .
+           MOVE WS-CURRENT-DATE TO AMS-LAST-RECN-DTE
+           REWRITE ACCTMST-RECORD
+           .
+           IF AMS-BALANCE NOT EQUAL TO GLE-GL-BALANCE
+               PERFORM REPORT-BALANCE-MISMATCH
+           END-IF
+           .
+       MATCH-GL-TO-BOOKS-EXIT.
+           EXIT
+           .
+       REPORT-NOT-ON-BOOKS.
+           MOVE SPACES TO RECNOUT-RECORD
+           MOVE GLE-OWNER-PID TO RCN-OWNER-PID
+           MOVE GLE-ACCOUNT TO RCN-ACCOUNT
+           MOVE ZERO TO RCN-BOOK-BALANCE
+           MOVE GLE-GL-BALANCE TO RCN-GL-BALANCE
+           MOVE GLE-GL-BALANCE TO RCN-DIFFERENCE
+           SET RCN-NOT-ON-BOOKS TO TRUE
+           MOVE WS-CURRENT-DATE TO RCN-RUN-DATE
+           WRITE RECNOUT-RECORD
+           .
+           ADD 1 TO WS-EXCEPTION-COUNT
+           .
+       REPORT-NOT-ON-BOOKS-EXIT.
+           EXIT
+           .
+       REPORT-BALANCE-MISMATCH.
+           MOVE SPACES TO RECNOUT-RECORD
+           MOVE AMS-OWNER-PID TO RCN-OWNER-PID
+           MOVE AMS-ACCOUNT TO RCN-ACCOUNT
+           MOVE AMS-BALANCE TO RCN-BOOK-BALANCE
+           MOVE GLE-GL-BALANCE TO RCN-GL-BALANCE
+           COMPUTE RCN-DIFFERENCE = AMS-BALANCE - GLE-GL-BALANCE
+           SET RCN-BALANCE-MISMATCH TO TRUE
+           MOVE WS-CURRENT-DATE TO RCN-RUN-DATE
+           WRITE RECNOUT-RECORD
+           .
+           ADD 1 TO WS-EXCEPTION-COUNT
+           .
+       REPORT-BALANCE-MISMATCH-EXIT.
+           EXIT
+           .
+       FIND-UNMATCHED-BOOK-ACCOUNT.
+           ADD 1 TO WS-BOOK-COUNT
+           .
+           IF AMS-LAST-RECN-DTE EQUAL TO WS-CURRENT-DATE
+               GO TO FIND-UNMATCHED-BOOK-ACCOUNT-EXIT
+           END-IF
+           .
+           MOVE SPACES TO RECNOUT-RECORD
+           MOVE AMS-OWNER-PID TO RCN-OWNER-PID
+           MOVE AMS-ACCOUNT TO RCN-ACCOUNT
+           MOVE AMS-BALANCE TO RCN-BOOK-BALANCE
+           MOVE ZERO TO RCN-GL-BALANCE
+           MOVE AMS-BALANCE TO RCN-DIFFERENCE
+           SET RCN-NOT-ON-GL TO TRUE
+           MOVE WS-CURRENT-DATE TO RCN-RUN-DATE
+           WRITE RECNOUT-RECORD
+           .
+           ADD 1 TO WS-EXCEPTION-COUNT
+           .
+       FIND-UNMATCHED-BOOK-ACCOUNT-EXIT.
+           EXIT
+           .
