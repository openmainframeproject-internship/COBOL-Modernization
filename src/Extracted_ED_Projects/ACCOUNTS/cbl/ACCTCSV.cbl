@@ -0,0 +1,207 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001150***************************************************************** acctcsv
+001160* Program:     ACCTCSV.CBL                                     * acctcsv
+001170* Function:    For every requested PID, extracts the customer's* acctcsv
+001180*              accounts from ACCTMST (the same master ACCTBAL   * acctcsv
+001190*              pages for the balance screen) into one CSV row   * acctcsv
+001195*              per account, for an online/e-statement download. * acctcsv
+001196*              Honours BNKCUST's SEND-MAIL/SEND-EMAIL consent   * acctcsv
+001197*              flags - a PID without the requested channel's    * acctcsv
+001198*              consent flag set to 'Y' is skipped entirely.     * acctcsv
+001199***************************************************************** acctcsv
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTCSV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACSTREQ-FILE ASSIGN TO "ACSTREQ"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACSTREQ-STATUS.
+           SELECT BNKCUST-FILE ASSIGN TO "BNKCUST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BCS-REC-PID
+               FILE STATUS IS WS-BNKCUST-STATUS.
+           SELECT ACCTMST-FILE ASSIGN TO "ACCTMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AMS-KEY
+               FILE STATUS IS WS-ACCTMST-STATUS.
+           SELECT ACCTCSV-FILE ASSIGN TO "ACCTCSV"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACCTCSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACSTREQ-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY ACSTREQ.
+
+       FD BNKCUST-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 BNKCUST-RECORD.
+       COPY CBANKVCS.
+
+       FD ACCTMST-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CACCTMST.
+
+       FD ACCTCSV-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01 ACCTCSV-RECORD                  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-MISC-STORAGE.
+         05 WS-PROGRAM-ID PIC X(8) VALUE 'ACCTCSV'.
+         05 WS-ACSTREQ-STATUS PIC X(2).
+           88 WS-ACSTREQ-OK VALUE '00'.
+         05 WS-BNKCUST-STATUS PIC X(2).
+           88 WS-BNKCUST-OK VALUE '00'.
+         05 WS-ACCTMST-STATUS PIC X(2).
+           88 WS-ACCTMST-OK VALUE '00'.
+         05 WS-ACCTCSV-STATUS PIC X(2).
+           88 WS-ACCTCSV-OK VALUE '00'.
+         05 WS-ACSTREQ-EOF-FLAG PIC X(1).
+           88 WS-ACSTREQ-EOF VALUE 'Y'.
+         05 WS-PID-COUNT PIC 9(6) VALUE ZERO.
+         05 WS-ROW-COUNT PIC 9(6) VALUE ZERO.
+         05 WS-SKIPPED-COUNT PIC 9(6) VALUE ZERO.
+         05 WS-CHANNEL PIC X(5).
+       01 WS-CSV-BAL-EDIT PIC -(7)9.99.
+
+       PROCEDURE DIVISION.
+       000-START-PROCESSING.
+           OPEN INPUT ACSTREQ-FILE
+           OPEN INPUT BNKCUST-FILE
+           OPEN INPUT ACCTMST-FILE
+           OPEN OUTPUT ACCTCSV-FILE
+           .
+           MOVE 'Account,Description,Balance,Currency,AsOfDate,Channel'
+               TO ACCTCSV-RECORD
+           WRITE ACCTCSV-RECORD
+           .
+           PERFORM UNTIL WS-ACSTREQ-EOF
+               READ ACSTREQ-FILE
+                   AT END
+                       SET WS-ACSTREQ-EOF TO TRUE
+                   NOT AT END
+                       PERFORM EXTRACT-CUSTOMER-ACCOUNTS
+               END-READ
+           END-PERFORM
+           .
+           CLOSE ACSTREQ-FILE
+           CLOSE BNKCUST-FILE
+           CLOSE ACCTMST-FILE
+           CLOSE ACCTCSV-FILE
+           .
+           DISPLAY WS-PID-COUNT ' customer(s) processed, '
+               WS-ROW-COUNT ' account row(s) written, '
+               WS-SKIPPED-COUNT ' skipped (no delivery consent)'
+           .
+           STOP RUN
+           .
+      *****************************************************************
+      * Resolves which channel this extract should go out on, and    *
+      * whether BNKCUST's consent flag for that channel allows it.   *
+      * A blank WS-CHANNEL means no consented channel was found, so  *
+      * the whole PID is skipped.                                    *
+      *****************************************************************
+       RESOLVE-DELIVERY-CHANNEL.
+           MOVE SPACES TO WS-CHANNEL
+           .
+           IF ASR-DELIVERY-PRINT
+               IF BCS-REC-SEND-MAIL EQUAL TO 'Y'
+                   MOVE 'PRINT' TO WS-CHANNEL
+               END-IF
+           ELSE
+               IF ASR-DELIVERY-EMAIL
+                   IF BCS-REC-SEND-EMAIL EQUAL TO 'Y'
+                       MOVE 'EMAIL' TO WS-CHANNEL
+                   END-IF
+               ELSE
+                   IF BCS-REC-SEND-EMAIL EQUAL TO 'Y'
+                       MOVE 'EMAIL' TO WS-CHANNEL
+                   ELSE
+                       IF BCS-REC-SEND-MAIL EQUAL TO 'Y'
+                           MOVE 'PRINT' TO WS-CHANNEL
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           .
+       RESOLVE-DELIVERY-CHANNEL-EXIT.
+           EXIT
+           .
+       EXTRACT-CUSTOMER-ACCOUNTS.
+           ADD 1 TO WS-PID-COUNT
+           .
+           MOVE ASR-PERSON-PID TO BCS-REC-PID
+           READ BNKCUST-FILE
+               INVALID KEY
+                   ADD 1 TO WS-SKIPPED-COUNT
+                   GO TO EXTRACT-CUSTOMER-ACCOUNTS-EXIT
+           END-READ
+           .
+           PERFORM RESOLVE-DELIVERY-CHANNEL
+           .
+           IF WS-CHANNEL EQUAL TO SPACES
+               ADD 1 TO WS-SKIPPED-COUNT
+               GO TO EXTRACT-CUSTOMER-ACCOUNTS-EXIT
+           END-IF
+           .
+           MOVE ASR-PERSON-PID TO AMS-OWNER-PID
+           MOVE LOW-VALUES TO AMS-ACCOUNT
+           .
+           START ACCTMST-FILE KEY IS NOT LESS THAN AMS-KEY
+               INVALID KEY
+                   GO TO EXTRACT-CUSTOMER-ACCOUNTS-EXIT
+           END-START
+           .
+           PERFORM WRITE-ONE-CSV-ROW
+               UNTIL WS-ACCTMST-STATUS EQUAL '10'
+               OR AMS-OWNER-PID NOT EQUAL ASR-PERSON-PID
+           .
+       EXTRACT-CUSTOMER-ACCOUNTS-EXIT.
+           EXIT
+           .
+       WRITE-ONE-CSV-ROW.
+           READ ACCTMST-FILE NEXT RECORD
+               AT END
+                   MOVE '10' TO WS-ACCTMST-STATUS
+           END-READ
+           .
+           IF WS-ACCTMST-OK AND AMS-OWNER-PID EQUAL ASR-PERSON-PID
+               MOVE AMS-BALANCE TO WS-CSV-BAL-EDIT
+               MOVE SPACES TO ACCTCSV-RECORD
+               STRING AMS-ACCOUNT DELIMITED BY SIZE
+                      ',' DELIMITED BY SIZE
+                      AMS-DESC DELIMITED BY '  '
+                      ',' DELIMITED BY SIZE
+                      WS-CSV-BAL-EDIT DELIMITED BY SIZE
+                      ',' DELIMITED BY SIZE
+                      AMS-CURRENCY DELIMITED BY SIZE
+                      ',' DELIMITED BY SIZE
+                      AMS-LAST-DATE DELIMITED BY SIZE
+                      ',' DELIMITED BY SIZE
+                      WS-CHANNEL DELIMITED BY SIZE
+                   INTO ACCTCSV-RECORD
+               END-STRING
+               WRITE ACCTCSV-RECORD
+               ADD 1 TO WS-ROW-COUNT
+           END-IF
+           .
+       WRITE-ONE-CSV-ROW-EXIT.
+           EXIT
+           .
