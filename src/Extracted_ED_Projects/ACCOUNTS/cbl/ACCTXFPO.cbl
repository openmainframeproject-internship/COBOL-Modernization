@@ -0,0 +1,219 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001150***************************************************************** acctxfpo
+001160* Program:     ACCTXFPO.CBL                                     * acctxfpo
+001170* Function:    Nightly posting run for future-dated transfers   * acctxfpo
+001180*              ACCTXFER wrote to XFERSKED - every pending row   * acctxfpo
+001190*              whose XFS-SKED-DATE has arrived is posted        * acctxfpo
+001200*              against ACCTMST and logged to ACCTTRN, then      * acctxfpo
+001210*              marked XFS-POSTED so it is not posted again.     * acctxfpo
+001220***************************************************************** acctxfpo
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTXFPO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT XFERSKED-FILE ASSIGN TO "XFERSKED"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-XFERSKED-STATUS.
+           SELECT ACCTMST-FILE ASSIGN TO "ACCTMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AMS-KEY
+               FILE STATUS IS WS-ACCTMST-STATUS.
+           SELECT ACCTTRN-FILE ASSIGN TO "ACCTTRN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACCTTRN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD XFERSKED-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CXFERSKD.
+
+       FD ACCTMST-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CACCTMST.
+
+       FD ACCTTRN-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CACCTTRN.
+
+       WORKING-STORAGE SECTION.
+       01 WS-MISC-STORAGE.
+         05 WS-PROGRAM-ID PIC X(8) VALUE 'ACCTXFPO'.
+         05 WS-XFERSKED-STATUS PIC X(2).
+           88 WS-XFERSKED-OK VALUE '00'.
+         05 WS-ACCTMST-STATUS PIC X(2).
+           88 WS-ACCTMST-OK VALUE '00'.
+         05 WS-ACCTTRN-STATUS PIC X(2).
+           88 WS-ACCTTRN-OK VALUE '00'.
+         05 WS-XFERSKED-EOF-FLAG PIC X(1).
+           88 WS-XFERSKED-EOF VALUE 'Y'.
+         05 WS-REC-COUNT PIC 9(6) VALUE ZERO.
+         05 WS-POSTED-COUNT PIC 9(6) VALUE ZERO.
+         05 WS-CURRENT-DATE-TIME.
+           10 WS-CURRENT-DATE PIC 9(8).
+           10 WS-CURRENT-TIME PIC 9(8).
+           10 FILLER PIC X(5).
+       01 WS-FROM-ACCTMST-RECORD.
+         05 AMF-KEY.
+           10 AMF-OWNER-PID             PIC X(5).
+           10 AMF-ACCOUNT                PIC X(9).
+         05 AMF-DESC                    PIC X(15).
+         05 AMF-BALANCE                 PIC S9(7)V99.
+         05 AMF-CURRENCY                PIC X(3).
+         05 AMF-LAST-DATE               PIC 9(8).
+         05 AMF-LAST-TXN-FLAG           PIC X(1).
+           88 AMF-TXN-PRESENT           VALUE '*'.
+         05 AMF-INTEREST-BEARING-FLAG   PIC X(1).
+         05 AMF-LAST-INT-DTE            PIC 9(8).
+         05 AMF-LAST-RECN-DTE           PIC 9(8).
+       01 WS-TO-ACCTMST-RECORD.
+         05 AMT-KEY.
+           10 AMT-OWNER-PID             PIC X(5).
+           10 AMT-ACCOUNT               PIC X(9).
+         05 AMT-DESC                    PIC X(15).
+         05 AMT-BALANCE                 PIC S9(7)V99.
+         05 AMT-CURRENCY                PIC X(3).
+         05 AMT-LAST-DATE               PIC 9(8).
+         05 AMT-LAST-TXN-FLAG           PIC X(1).
+           88 AMT-TXN-PRESENT           VALUE '*'.
+         05 AMT-INTEREST-BEARING-FLAG   PIC X(1).
+         05 AMT-LAST-INT-DTE            PIC 9(8).
+         05 AMT-LAST-RECN-DTE           PIC 9(8).
+
+       PROCEDURE DIVISION.
+       000-START-PROCESSING.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           .
+           OPEN I-O XFERSKED-FILE
+           OPEN I-O ACCTMST-FILE
+           OPEN EXTEND ACCTTRN-FILE
+           .
+           PERFORM UNTIL WS-XFERSKED-EOF
+               READ XFERSKED-FILE
+                   AT END
+                       SET WS-XFERSKED-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-SCHEDULED-TRANSFER
+               END-READ
+           END-PERFORM
+           .
+           CLOSE XFERSKED-FILE
+           CLOSE ACCTMST-FILE
+           CLOSE ACCTTRN-FILE
+           .
+           DISPLAY WS-REC-COUNT ' scheduled transfer(s) read, '
+               WS-POSTED-COUNT ' posted'
+           .
+           STOP RUN
+           .
+       PROCESS-SCHEDULED-TRANSFER.
+           ADD 1 TO WS-REC-COUNT
+           .
+           IF NOT XFS-PENDING
+               GO TO PROCESS-SCHEDULED-TRANSFER-EXIT
+           END-IF
+           .
+           IF XFS-SKED-DATE IS GREATER THAN WS-CURRENT-DATE
+               GO TO PROCESS-SCHEDULED-TRANSFER-EXIT
+           END-IF
+           .
+      *****************************************************************
+      * Both legs are read and checked before either is rewritten -   *
+      * the FROM account is not debited on disk until the TO account  *
+      * has also been read successfully, so a TO-account READ         *
+      * failure leaves the row untouched and still XFS-PENDING for    *
+      * tomorrow's run instead of a debit with no matching credit.    *
+      *****************************************************************
+           MOVE XFS-OWNER-PID TO AMS-OWNER-PID
+           MOVE XFS-FROM-ACC TO AMS-ACCOUNT
+           READ ACCTMST-FILE
+               INTO WS-FROM-ACCTMST-RECORD
+               INVALID KEY
+                   GO TO PROCESS-SCHEDULED-TRANSFER-EXIT
+           END-READ
+           .
+           IF AMF-BALANCE IS LESS THAN XFS-AMOUNT
+               GO TO PROCESS-SCHEDULED-TRANSFER-EXIT
+           END-IF
+           .
+           MOVE XFS-OWNER-PID TO AMS-OWNER-PID
+           MOVE XFS-TO-ACC TO AMS-ACCOUNT
+           READ ACCTMST-FILE
+               INTO WS-TO-ACCTMST-RECORD
+               INVALID KEY
+                   GO TO PROCESS-SCHEDULED-TRANSFER-EXIT
+           END-READ
+           .
+           SUBTRACT XFS-AMOUNT FROM AMF-BALANCE
+           MOVE WS-CURRENT-DATE TO AMF-LAST-DATE
+           SET AMF-TXN-PRESENT TO TRUE
+           .
+           ADD XFS-AMOUNT TO AMT-BALANCE
+           MOVE WS-CURRENT-DATE TO AMT-LAST-DATE
+           SET AMT-TXN-PRESENT TO TRUE
+           .
+           MOVE WS-FROM-ACCTMST-RECORD TO ACCTMST-RECORD
+           REWRITE ACCTMST-RECORD
+               INVALID KEY
+                   GO TO PROCESS-SCHEDULED-TRANSFER-EXIT
+           END-REWRITE
+           .
+           MOVE WS-TO-ACCTMST-RECORD TO ACCTMST-RECORD
+           REWRITE ACCTMST-RECORD
+               INVALID KEY
+                   PERFORM REVERSE-FROM-DEBIT
+                   GO TO PROCESS-SCHEDULED-TRANSFER-EXIT
+           END-REWRITE
+           .
+           MOVE SPACES TO ACCTTRN-RECORD
+           MOVE WS-CURRENT-DATE TO ATN-DATE
+           MOVE WS-CURRENT-TIME TO ATN-TIME
+           MOVE XFS-FROM-ACC TO ATN-FROM-ACC
+           MOVE XFS-OWNER-PID TO ATN-FROM-PID
+           MOVE XFS-OWNER-PID TO ATN-TO-PID
+           MOVE XFS-TO-ACC TO ATN-TO-ACC
+           MOVE XFS-AMOUNT TO ATN-AMOUNT
+           SET ATN-TYPE-TRANSFER TO TRUE
+           MOVE 'Scheduled transfer' TO ATN-DESC
+           WRITE ACCTTRN-RECORD
+           .
+           SET XFS-POSTED TO TRUE
+           REWRITE XFERSKED-RECORD
+           .
+           ADD 1 TO WS-POSTED-COUNT
+           .
+       PROCESS-SCHEDULED-TRANSFER-EXIT.
+           EXIT
+           .
+      *****************************************************************
+      * The TO-account credit failed to rewrite after the FROM-account*
+      * debit was already posted - reverse it so the row stays        *
+      * XFS-PENDING with the books unchanged instead of getting       *
+      * rewritten as XFS-POSTED (and skipped forever) while a debit   *
+      * with no matching credit sits on the books.                    *
+      *****************************************************************
+       REVERSE-FROM-DEBIT.
+           ADD XFS-AMOUNT TO AMF-BALANCE
+           .
+           MOVE WS-FROM-ACCTMST-RECORD TO ACCTMST-RECORD
+           REWRITE ACCTMST-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-REWRITE
+           .
+       REVERSE-FROM-DEBIT-EXIT.
+           EXIT
+           .
