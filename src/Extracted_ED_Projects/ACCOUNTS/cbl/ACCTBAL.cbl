@@ -0,0 +1,260 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001150***************************************************************** acctbal
+001160* Program:     ACCTBAL.CBL                                     * acctbal
+001170* Function:    Browses a customer's accounts in ACCTMST a page * acctbal
+001180*              of 6 at a time (the same width as OUT03O-ACC-   * acctbal
+001190*              INFO in RESBAL.cpy), using the same paging      * acctbal
+001195*              status/first-entry/last-entry convention ACCTHIST* acctbal
+001196*              already uses for transaction history.            * acctbal
+001197***************************************************************** acctbal
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTBAL.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-MISC-STORAGE.
+         05 WS-PROGRAM-ID PIC X(8) VALUE 'ACCTBAL'.
+         05 WS-COMMAREA-LENGTH PIC 9(5).
+         05 WS-RESP PIC S9(8) COMP.
+         05 WS-ACC-IDX PIC 9(1).
+         05 WS-ACC-IDX2 PIC 9(1).
+       01 WS-PREV-ACC-TABLE.
+         05 WS-PREV-ACC OCCURS 6 TIMES.
+           10 WS-PREV-NO PIC X(9).
+           10 WS-PREV-DESC PIC X(15).
+           10 WS-PREV-BAL PIC X(9).
+           10 WS-PREV-CURR PIC X(3).
+           10 WS-PREV-DTE PIC X(10).
+           10 WS-PREV-TXN PIC X(1).
+       COPY CACCTMST.
+       01 WS-COMMAREA.
+       COPY CACCTD03.
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+         05 LK-COMMAREA PIC X(1) OCCURS 1 TO 4096 TIMES DEPENDING ON
+                WS-COMMAREA-LENGTH.
+       COPY 'ACCBREQ'.
+       COPY 'ACCBRESP'.
+
+       PROCEDURE DIVISION USING BRE-INP-INPUT-STRUCTURE
+                                BRE-OUT-OUTPUT-STRUCTURE.
+           PERFORM BRE-COPY-INPUT-DATA-0
+           .
+           PERFORM BALANCE-PROCESSING
+           .
+           PERFORM BRE-COPY-OUTPUT-DATA
+           .
+           GOBACK
+           .
+       BALANCE-PROCESSING.
+           MOVE SPACES TO CD03O-MESSAGE
+           MOVE ZERO TO CD03O-ACC-COUNT
+           SET CD03O-PAGING-OFF TO TRUE
+           .
+           IF CD03I-PAGE-PREV
+               PERFORM BROWSE-PREVIOUS-PAGE
+           ELSE
+               PERFORM BROWSE-FORWARD-PAGE
+           END-IF
+           .
+       BALANCE-PROCESSING-EXIT.
+           EXIT
+           .
+       BROWSE-FORWARD-PAGE.
+           IF CD03I-PAGE-FIRST
+               MOVE CD03I-PERSON-PID TO AMS-OWNER-PID
+               MOVE LOW-VALUES TO AMS-ACCOUNT
+           ELSE
+               MOVE CD03I-RESUME-KEY TO AMS-KEY
+           END-IF
+           .
+           EXEC CICS STARTBR FILE('ACCTMST')
+                             RIDFLD(AMS-KEY)
+                             GTEQ
+                             RESP(WS-RESP)
+           END-EXEC
+           .
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+               MOVE 'No accounts found' TO CD03O-MESSAGE
+               GO TO BROWSE-FORWARD-PAGE-EXIT
+           END-IF
+           .
+           IF CD03I-PAGE-NEXT
+               EXEC CICS READNEXT FILE('ACCTMST')
+                                  INTO(ACCTMST-RECORD)
+                                  RIDFLD(AMS-KEY)
+                                  RESP(WS-RESP)
+               END-EXEC
+           END-IF
+           .
+           PERFORM VARYING WS-ACC-IDX FROM 1 BY 1 UNTIL WS-ACC-IDX > 6
+               EXEC CICS READNEXT FILE('ACCTMST')
+                                  INTO(ACCTMST-RECORD)
+                                  RIDFLD(AMS-KEY)
+                                  RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+                   EXIT PERFORM
+               END-IF
+               IF AMS-OWNER-PID IS NOT EQUAL TO CD03I-PERSON-PID
+                   EXIT PERFORM
+               END-IF
+               ADD 1 TO CD03O-ACC-COUNT
+               MOVE AMS-ACCOUNT TO CD03O-ACC-NO (WS-ACC-IDX)
+               MOVE AMS-DESC TO CD03O-ACC-DESC (WS-ACC-IDX)
+               MOVE AMS-BALANCE TO CD03O-ACC-BAL-N (WS-ACC-IDX)
+               MOVE AMS-CURRENCY TO CD03O-ACC-CURRENCY (WS-ACC-IDX)
+               MOVE AMS-LAST-DATE TO CD03O-DTE (WS-ACC-IDX)
+               MOVE AMS-LAST-TXN-FLAG TO CD03O-TXN (WS-ACC-IDX)
+               IF CD03O-ACC-COUNT EQUAL 1
+                   MOVE AMS-KEY TO CD03O-FIRST-ENTRY
+               END-IF
+               MOVE AMS-KEY TO CD03O-LAST-ENTRY
+           END-PERFORM
+           .
+           IF CD03O-ACC-COUNT EQUAL ZERO
+               MOVE 'No further accounts' TO CD03O-MESSAGE
+           ELSE
+               EXEC CICS READNEXT FILE('ACCTMST')
+                                  INTO(ACCTMST-RECORD)
+                                  RIDFLD(AMS-KEY)
+                                  RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+                       AND AMS-OWNER-PID IS EQUAL TO CD03I-PERSON-PID
+                   IF CD03I-PAGE-FIRST
+                       SET CD03O-PAGING-FIRST TO TRUE
+                   ELSE
+                       SET CD03O-PAGING-MIDDLE TO TRUE
+                   END-IF
+               ELSE
+                   IF NOT CD03I-PAGE-FIRST
+                       SET CD03O-PAGING-LAST TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+           .
+           EXEC CICS ENDBR FILE('ACCTMST') END-EXEC
+           .
+       BROWSE-FORWARD-PAGE-EXIT.
+           EXIT
+           .
+      ***************************************************************** acctbal
+      * Same newest-first-collect-then-reverse technique as ACCTHIST's * acctbal
+      * BROWSE-PREVIOUS-PAGE, so a "back" page reads in ascending      * acctbal
+      * account-number order same as a forward page.                   * acctbal
+      ***************************************************************** acctbal
+       BROWSE-PREVIOUS-PAGE.
+           MOVE CD03I-RESUME-KEY TO AMS-KEY
+           .
+           EXEC CICS STARTBR FILE('ACCTMST')
+                             RIDFLD(AMS-KEY)
+                             GTEQ
+                             RESP(WS-RESP)
+           END-EXEC
+           .
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+               MOVE 'No accounts found' TO CD03O-MESSAGE
+               GO TO BROWSE-PREVIOUS-PAGE-EXIT
+           END-IF
+           .
+           PERFORM VARYING WS-ACC-IDX FROM 1 BY 1 UNTIL WS-ACC-IDX > 6
+               EXEC CICS READPREV FILE('ACCTMST')
+                                  INTO(ACCTMST-RECORD)
+                                  RIDFLD(AMS-KEY)
+                                  RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+                   EXIT PERFORM
+               END-IF
+               IF AMS-OWNER-PID IS NOT EQUAL TO CD03I-PERSON-PID
+                   EXIT PERFORM
+               END-IF
+               ADD 1 TO CD03O-ACC-COUNT
+               MOVE AMS-ACCOUNT TO WS-PREV-NO (WS-ACC-IDX)
+               MOVE AMS-DESC TO WS-PREV-DESC (WS-ACC-IDX)
+               MOVE AMS-BALANCE TO WS-PREV-BAL (WS-ACC-IDX)
+               MOVE AMS-CURRENCY TO WS-PREV-CURR (WS-ACC-IDX)
+               MOVE AMS-LAST-DATE TO WS-PREV-DTE (WS-ACC-IDX)
+               MOVE AMS-LAST-TXN-FLAG TO WS-PREV-TXN (WS-ACC-IDX)
+               IF CD03O-ACC-COUNT EQUAL 1
+                   MOVE AMS-KEY TO CD03O-LAST-ENTRY
+               END-IF
+               MOVE AMS-KEY TO CD03O-FIRST-ENTRY
+           END-PERFORM
+           .
+           IF CD03O-ACC-COUNT EQUAL ZERO
+               MOVE 'No earlier accounts' TO CD03O-MESSAGE
+               SET CD03O-PAGING-FIRST TO TRUE
+               GO TO BROWSE-PREVIOUS-PAGE-UNBROWSE
+           END-IF
+           .
+           PERFORM VARYING WS-ACC-IDX FROM 1 BY 1
+                   UNTIL WS-ACC-IDX > CD03O-ACC-COUNT
+               COMPUTE WS-ACC-IDX2 = CD03O-ACC-COUNT - WS-ACC-IDX + 1
+               MOVE WS-PREV-NO (WS-ACC-IDX2) TO CD03O-ACC-NO (WS-ACC-IDX)
+               MOVE WS-PREV-DESC (WS-ACC-IDX2)
+                       TO CD03O-ACC-DESC (WS-ACC-IDX)
+               MOVE WS-PREV-BAL (WS-ACC-IDX2) TO CD03O-ACC-BAL (WS-ACC-IDX)
+               MOVE WS-PREV-CURR (WS-ACC-IDX2)
+                       TO CD03O-ACC-CURRENCY (WS-ACC-IDX)
+               MOVE WS-PREV-DTE (WS-ACC-IDX2) TO CD03O-DTE (WS-ACC-IDX)
+               MOVE WS-PREV-TXN (WS-ACC-IDX2) TO CD03O-TXN (WS-ACC-IDX)
+           END-PERFORM
+           .
+           EXEC CICS READPREV FILE('ACCTMST')
+                              INTO(ACCTMST-RECORD)
+                              RIDFLD(AMS-KEY)
+                              RESP(WS-RESP)
+           END-EXEC
+           .
+           IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+                   AND AMS-OWNER-PID IS EQUAL TO CD03I-PERSON-PID
+               SET CD03O-PAGING-MIDDLE TO TRUE
+           ELSE
+               SET CD03O-PAGING-FIRST TO TRUE
+           END-IF
+           .
+       BROWSE-PREVIOUS-PAGE-UNBROWSE.
+           EXEC CICS ENDBR FILE('ACCTMST') END-EXEC
+           .
+       BROWSE-PREVIOUS-PAGE-EXIT.
+           EXIT
+           .
+       BRE-COPY-INPUT-DATA-0.
+           MOVE BRE-I-CD03I-PERSON-PID TO CD03I-PERSON-PID
+           MOVE BRE-I-CD03I-PAGE-ACTION TO CD03I-PAGE-ACTION
+           MOVE BRE-I-CD03I-RESUME-KEY TO CD03I-RESUME-KEY
+           .
+       BRE-COPY-OUTPUT-DATA.
+           MOVE CD03O-PAGING-STATUS TO BRE-O-CD03O-PAGING-STATUS
+           MOVE CD03O-FIRST-ENTRY TO BRE-O-CD03O-FIRST-ENTRY
+           MOVE CD03O-LAST-ENTRY TO BRE-O-CD03O-LAST-ENTRY
+           MOVE CD03O-ACC-COUNT TO BRE-O-CD03O-ACC-COUNT
+           PERFORM VARYING WS-ACC-IDX FROM 1 BY 1 UNTIL WS-ACC-IDX > 6
+               MOVE CD03O-ACC-NO (WS-ACC-IDX)
+                       TO BRE-O-CD03O-ACC-NO (WS-ACC-IDX)
+               MOVE CD03O-ACC-DESC (WS-ACC-IDX)
+                       TO BRE-O-CD03O-ACC-DESC (WS-ACC-IDX)
+               MOVE CD03O-ACC-BAL (WS-ACC-IDX)
+                       TO BRE-O-CD03O-ACC-BAL (WS-ACC-IDX)
+               MOVE CD03O-ACC-CURRENCY (WS-ACC-IDX)
+                       TO BRE-O-CD03O-ACC-CURRENCY (WS-ACC-IDX)
+               MOVE CD03O-DTE (WS-ACC-IDX) TO BRE-O-CD03O-DTE (WS-ACC-IDX)
+               MOVE CD03O-TXN (WS-ACC-IDX) TO BRE-O-CD03O-TXN (WS-ACC-IDX)
+           END-PERFORM
+           MOVE CD03O-MESSAGE TO BRE-O-CD03O-MESSAGE
+           MOVE EIBRESP TO BRE-O-EIBRESP
+           .
