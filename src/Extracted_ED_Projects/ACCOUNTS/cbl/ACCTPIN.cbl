@@ -0,0 +1,219 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001150***************************************************************** acctpin
+001160* Program:     ACCTPIN.CBL                                      * acctpin
+001170* Function:    Dedicated ATM PIN change transaction. The old PIN* acctpin
+001180*              is re-hashed and compared against the stored     * acctpin
+001190*              BCS-REC-ATM-PIN-HASH before the new PIN (also     * acctpin
+001200*              stored only as a hash - see HASH-PIN-VALUE) is    * acctpin
+001210*              written back. The plain-text PIN is never held    * acctpin
+001220*              on BNKCUST and never leaves this program.         * acctpin
+001230***************************************************************** acctpin
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTPIN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTTRN-FILE ASSIGN TO "ACCTTRN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACCTTRN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCTTRN-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CACCTTRN.
+
+       WORKING-STORAGE SECTION.
+       01 WS-MISC-STORAGE.
+         05 WS-PROGRAM-ID PIC X(8) VALUE 'ACCTPIN'.
+         05 WS-COMMAREA-LENGTH PIC 9(5).
+         05 WS-RESP PIC S9(8) COMP.
+         05 WS-BNKCUST-RID PIC X(5).
+         05 WS-ACCTTRN-STATUS PIC X(2).
+           88 WS-ACCTTRN-OK VALUE '00'.
+         05 WS-READ-ONLY-FLAG PIC X(1).
+           88 WS-READ-ONLY VALUE 'Y'.
+         05 WS-CURRENT-DATE-TIME.
+           10 WS-CURRENT-DATE PIC 9(8).
+           10 WS-CURRENT-TIME PIC 9(8).
+           10 FILLER PIC X(5).
+       01 WS-PIN-HASH-FIELDS.
+         05 WS-PIN-HASH-WORK PIC 9(9).
+         05 WS-PIN-HASH-QUOT PIC 9(9).
+         05 WS-PIN-HASH-REM PIC 9(4).
+         05 WS-OLD-PIN-HASH PIC 9(4).
+         05 WS-NEW-PIN-HASH PIC 9(4).
+       01 WS-BNKCUST-REC.
+       COPY CBANKVCS.
+       01 WS-COMMAREA.
+       COPY CACCTD05.
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+         05 LK-COMMAREA PIC X(1) OCCURS 1 TO 4096 TIMES DEPENDING ON
+                WS-COMMAREA-LENGTH.
+       COPY 'PINREQ'.
+       COPY 'PINRESP'.
+
+       PROCEDURE DIVISION USING BRE-INP-INPUT-STRUCTURE
+                                BRE-OUT-OUTPUT-STRUCTURE.
+           PERFORM BRE-COPY-INPUT-DATA-0
+           .
+           PERFORM PIN-CHANGE-PROCESSING
+           .
+           PERFORM BRE-COPY-OUTPUT-DATA
+           .
+           GOBACK
+           .
+       PIN-CHANGE-PROCESSING.
+      *****************************************************************
+      * A GUEST (read-only) signon is not permitted to change a PIN.  *
+      *****************************************************************
+           IF WS-READ-ONLY
+               MOVE SPACES TO CD05O-DATA
+               MOVE HIGH-VALUES TO CD05O-CONTACT-ID
+               MOVE 'Read-only signon - PIN change denied' TO
+                       CD05O-MESSAGE
+               GO TO PIN-CHANGE-PROCESSING-EXIT
+           END-IF
+           .
+           MOVE CD05I-CONTACT-ID TO WS-BNKCUST-RID
+           .
+           IF CD05I-NEW-PIN IS NOT EQUAL TO CD05I-NEW-PIN-CONFIRM
+               MOVE SPACES TO CD05O-DATA
+               MOVE HIGH-VALUES TO CD05O-CONTACT-ID
+               MOVE 'New PIN entries do not match' TO CD05O-MESSAGE
+               GO TO PIN-CHANGE-PROCESSING-EXIT
+           END-IF
+           .
+           EXEC CICS READ FILE('BNKCUST')
+                          UPDATE
+                          INTO(WS-BNKCUST-REC)
+                          LENGTH(LENGTH OF WS-BNKCUST-REC)
+                          RIDFLD(WS-BNKCUST-RID)
+                          RESP(WS-RESP)
+           END-EXEC
+           .
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+               MOVE SPACES TO CD05O-DATA
+               MOVE HIGH-VALUES TO CD05O-CONTACT-ID
+               MOVE 'Unable to lock record' TO CD05O-MESSAGE
+               GO TO PIN-CHANGE-PROCESSING-EXIT
+           END-IF
+           .
+           IF BCS-REC-CLOSED
+               EXEC CICS UNLOCK FILE('BNKCUST') END-EXEC
+               MOVE SPACES TO CD05O-DATA
+               MOVE HIGH-VALUES TO CD05O-CONTACT-ID
+               MOVE 'Account closed' TO CD05O-MESSAGE
+               GO TO PIN-CHANGE-PROCESSING-EXIT
+           END-IF
+           .
+           MOVE CD05I-OLD-PIN TO WS-PIN-HASH-WORK
+           PERFORM HASH-PIN-VALUE
+           MOVE WS-PIN-HASH-REM TO WS-OLD-PIN-HASH
+           .
+           IF WS-OLD-PIN-HASH IS NOT EQUAL TO BCS-REC-ATM-PIN-HASH
+               EXEC CICS UNLOCK FILE('BNKCUST') END-EXEC
+               MOVE SPACES TO CD05O-DATA
+               MOVE HIGH-VALUES TO CD05O-CONTACT-ID
+               MOVE 'Current PIN is incorrect' TO CD05O-MESSAGE
+               GO TO PIN-CHANGE-PROCESSING-EXIT
+           END-IF
+           .
+           MOVE CD05I-NEW-PIN TO WS-PIN-HASH-WORK
+           PERFORM HASH-PIN-VALUE
+           MOVE WS-PIN-HASH-REM TO WS-NEW-PIN-HASH
+           .
+           MOVE WS-NEW-PIN-HASH TO BCS-REC-ATM-PIN-HASH
+           .
+           EXEC CICS REWRITE FILE('BNKCUST')
+                             FROM(WS-BNKCUST-REC)
+                             LENGTH(LENGTH OF WS-BNKCUST-REC)
+                             RESP(WS-RESP)
+           END-EXEC
+           .
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+               MOVE SPACES TO CD05O-DATA
+               MOVE HIGH-VALUES TO CD05O-CONTACT-ID
+               MOVE 'Update failed' TO CD05O-MESSAGE
+               GO TO PIN-CHANGE-PROCESSING-EXIT
+           END-IF
+           .
+           PERFORM LOG-PIN-CHANGE
+           .
+           MOVE BCS-REC-PID TO CD05O-CONTACT-ID
+           SET CD05O-APPROVED TO TRUE
+           MOVE 'PIN changed' TO CD05O-MESSAGE
+           .
+       PIN-CHANGE-PROCESSING-EXIT.
+           EXIT
+           .
+      *****************************************************************
+      * A light-weight, one-way scramble of a 4-digit PIN into another * acctpin
+      * 4-digit value - good enough to keep BNKCUST from ever holding  * acctpin
+      * the customer's actual PIN in the clear. WS-PIN-HASH-WORK is    * acctpin
+      * set by the caller before this is performed.                   * acctpin
+      *****************************************************************
+       HASH-PIN-VALUE.
+           COMPUTE WS-PIN-HASH-WORK =
+                   (WS-PIN-HASH-WORK * 7919) + 1009
+           .
+           DIVIDE WS-PIN-HASH-WORK BY 10000
+               GIVING WS-PIN-HASH-QUOT
+               REMAINDER WS-PIN-HASH-REM
+           .
+       HASH-PIN-VALUE-EXIT.
+           EXIT
+           .
+       BRE-COPY-INPUT-DATA-0.
+           MOVE BRE-I-CD05I-CONTACT TO CD05I-CONTACT-ID
+           MOVE BRE-I-CD05I-OLD-PIN TO CD05I-OLD-PIN
+           MOVE BRE-I-CD05I-NEW-PIN TO CD05I-NEW-PIN
+           MOVE BRE-I-CD05I-NEW-PIN-CONFIRM TO CD05I-NEW-PIN-CONFIRM
+           MOVE BRE-I-READ-ONLY-FLAG TO WS-READ-ONLY-FLAG
+           .
+       BRE-COPY-OUTPUT-DATA.
+           MOVE CD05O-DATA TO BRE-O-CD05O-DATA
+           MOVE EIBRESP TO BRE-O-EIBRESP
+           .
+      *****************************************************************
+      * Record the PIN change in the ACCTTRN transaction file, same as* acctpin
+      * ACCTATM's ATM activity - never carries the PIN itself.        * acctpin
+      *****************************************************************
+       LOG-PIN-CHANGE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           .
+           OPEN EXTEND ACCTTRN-FILE
+           .
+           IF NOT WS-ACCTTRN-OK
+               GO TO LOG-PIN-CHANGE-EXIT
+           END-IF
+           .
+           MOVE SPACES TO ACCTTRN-RECORD
+           MOVE WS-CURRENT-DATE TO ATN-DATE
+           MOVE WS-CURRENT-TIME TO ATN-TIME
+           MOVE SPACES TO ATN-FROM-ACC
+           MOVE BCS-REC-PID TO ATN-FROM-PID
+           MOVE SPACES TO ATN-TO-PID
+           MOVE ZERO TO ATN-AMOUNT
+           SET ATN-TYPE-ATM TO TRUE
+           MOVE 'ATM PIN changed' TO ATN-DESC
+           .
+           WRITE ACCTTRN-RECORD
+           .
+           CLOSE ACCTTRN-FILE
+           .
+       LOG-PIN-CHANGE-EXIT.
+           EXIT
+           .
