@@ -0,0 +1,118 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001200***************************************************************** acctrecp
+001200* Program:     ACCTRECP.CBL                                     * acctrecp
+001300* Function:    Monthly batch run of the recurring-payment       * acctrecp
+001400*              master (CRECPAY) - on a slot's scheduled day,    * acctrecp
+001500*              posts the transfer from RCP-FROM-ACC to          * acctrecp
+001600*              RCP-TO-PID by writing an ACCTTRN record, then    * acctrecp
+001700*              stamps RCP-LAST-POSTED-DTE so the same slot is   * acctrecp
+001800*              not posted twice in one day if the job reruns.   * acctrecp
+001900***************************************************************** acctrecp
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTRECP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECPAY-FILE ASSIGN TO "RECPAY"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RECPAY-STATUS.
+           SELECT ACCTTRN-FILE ASSIGN TO "ACCTTRN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACCTTRN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RECPAY-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CRECPAY.
+
+       FD ACCTTRN-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CACCTTRN.
+
+       WORKING-STORAGE SECTION.
+       01 WS-MISC-STORAGE.
+         05 WS-PROGRAM-ID PIC X(8) VALUE 'ACCTRECP'.
+         05 WS-RECPAY-STATUS PIC X(2).
+           88 WS-RECPAY-OK VALUE '00'.
+         05 WS-ACCTTRN-STATUS PIC X(2).
+           88 WS-ACCTTRN-OK VALUE '00'.
+         05 WS-RECPAY-EOF-FLAG PIC X(1).
+           88 WS-RECPAY-EOF VALUE 'Y'.
+         05 WS-REC-COUNT PIC 9(6) VALUE ZERO.
+         05 WS-POSTED-COUNT PIC 9(6) VALUE ZERO.
+         05 WS-CURRENT-DATE-TIME.
+           10 WS-CURRENT-DATE PIC 9(8).
+           10 WS-CURRENT-TIME PIC 9(8).
+           10 FILLER PIC X(5).
+         05 WS-CURRENT-DAY REDEFINES WS-CURRENT-DATE-TIME.
+           10 FILLER PIC X(6).
+           10 WS-CURRENT-DD PIC 9(2).
+           10 FILLER PIC X(13).
+
+       PROCEDURE DIVISION.
+       000-START-PROCESSING.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           .
+           OPEN I-O RECPAY-FILE
+           OPEN EXTEND ACCTTRN-FILE
+           .
+           PERFORM UNTIL WS-RECPAY-EOF
+               READ RECPAY-FILE
+                   AT END
+                       SET WS-RECPAY-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-RECPAY-SLOT
+               END-READ
+           END-PERFORM
+           .
+           CLOSE RECPAY-FILE
+           CLOSE ACCTTRN-FILE
+           .
+           DISPLAY WS-REC-COUNT ' recurring payment slot(s) read, '
+               WS-POSTED-COUNT ' posted'
+           .
+           STOP RUN
+           .
+       PROCESS-RECPAY-SLOT.
+           ADD 1 TO WS-REC-COUNT
+           .
+           IF RCP-DAY NOT EQUAL TO WS-CURRENT-DD
+               GO TO PROCESS-RECPAY-SLOT-EXIT
+           END-IF
+           .
+           IF RCP-LAST-POSTED-DTE EQUAL TO WS-CURRENT-DATE
+               GO TO PROCESS-RECPAY-SLOT-EXIT
+           END-IF
+           .
+           MOVE SPACES TO ACCTTRN-RECORD
+           MOVE WS-CURRENT-DATE TO ATN-DATE
+           MOVE WS-CURRENT-TIME TO ATN-TIME
+           MOVE RCP-FROM-ACC TO ATN-FROM-ACC
+           MOVE RCP-OWNER-PID TO ATN-FROM-PID
+           MOVE RCP-TO-PID TO ATN-TO-PID
+           MOVE RCP-AMOUNT TO ATN-AMOUNT
+           SET ATN-TYPE-RECURRING TO TRUE
+           MOVE 'Recurring payment' TO ATN-DESC
+           .
+           WRITE ACCTTRN-RECORD
+           .
+           MOVE WS-CURRENT-DATE TO RCP-LAST-POSTED-DTE
+           REWRITE RECPAY-RECORD
+           .
+           ADD 1 TO WS-POSTED-COUNT
+           .
+       PROCESS-RECPAY-SLOT-EXIT.
+           EXIT
+           .
