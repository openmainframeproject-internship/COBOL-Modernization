@@ -0,0 +1,348 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001150***************************************************************** acctxfer
+001160* Program:     ACCTXFER.CBL                                     * acctxfer
+001170* Function:    Screen 50 transfer between two of a customer's   * acctxfer
+001180*              own ACCTMST accounts - rejects a transfer to     * acctxfer
+001190*              the same account, enforces a per-transfer limit  * acctxfer
+001200*              and an insufficient-funds check, and defers a    * acctxfer
+001210*              future-dated transfer to XFERSKED for ACCTXFPO   * acctxfer
+001220*              to post overnight instead of moving money now.   * acctxfer
+001230***************************************************************** acctxfer
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTXFER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTTRN-FILE ASSIGN TO "ACCTTRN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACCTTRN-STATUS.
+           SELECT XFERSKED-FILE ASSIGN TO "XFERSKED"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-XFERSKED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCTTRN-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CACCTTRN.
+
+       FD XFERSKED-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CXFERSKD.
+
+       WORKING-STORAGE SECTION.
+       01 WS-MISC-STORAGE.
+         05 WS-PROGRAM-ID PIC X(8) VALUE 'ACCTXFER'.
+         05 WS-COMMAREA-LENGTH PIC 9(5).
+         05 WS-RESP PIC S9(8) COMP.
+         05 WS-ACCTTRN-STATUS PIC X(2).
+           88 WS-ACCTTRN-OK VALUE '00'.
+         05 WS-XFERSKED-STATUS PIC X(2).
+           88 WS-XFERSKED-OK VALUE '00'.
+         05 WS-CURRENT-DATE-TIME.
+           10 WS-CURRENT-DATE PIC 9(8).
+           10 WS-CURRENT-TIME PIC 9(8).
+           10 FILLER PIC X(5).
+         05 WS-XFER-LIMITS.
+           10 WS-XFER-MAX-AMOUNT        PIC S9(7)V99 VALUE 10000.00.
+         05 WS-BNKCUST-RID PIC X(5).
+         05 WS-READ-ONLY-FLAG PIC X(1).
+           88 WS-READ-ONLY VALUE 'Y'.
+       COPY CACCTMST.
+       01 WS-TO-ACCTMST-RECORD.
+         05 AMT-KEY.
+           10 AMT-OWNER-PID             PIC X(5).
+           10 AMT-ACCOUNT               PIC X(9).
+         05 AMT-DESC                    PIC X(15).
+         05 AMT-BALANCE                 PIC S9(7)V99.
+         05 AMT-CURRENCY                PIC X(3).
+         05 AMT-LAST-DATE               PIC 9(8).
+         05 AMT-LAST-TXN-FLAG           PIC X(1).
+           88 AMT-TXN-PRESENT           VALUE '*'.
+         05 AMT-INTEREST-BEARING-FLAG   PIC X(1).
+         05 AMT-LAST-INT-DTE            PIC 9(8).
+         05 AMT-LAST-RECN-DTE           PIC 9(8).
+       01 WS-BNKCUST-REC.
+       COPY CBANKVCS.
+       01 WS-COMMAREA.
+       COPY CACCTD04.
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+         05 LK-COMMAREA PIC X(1) OCCURS 1 TO 4096 TIMES DEPENDING ON
+                WS-COMMAREA-LENGTH.
+       COPY 'ACCXREQ'.
+       COPY 'ACCXRESP'.
+
+       PROCEDURE DIVISION USING BRE-INP-INPUT-STRUCTURE
+                                BRE-OUT-OUTPUT-STRUCTURE.
+           PERFORM BRE-COPY-INPUT-DATA-0
+           .
+           PERFORM TRANSFER-PROCESSING
+           .
+           PERFORM BRE-COPY-OUTPUT-DATA
+           .
+           GOBACK
+           .
+       TRANSFER-PROCESSING.
+      *****************************************************************
+      * A GUEST (read-only) signon is not permitted to move money.    *
+      *****************************************************************
+           IF WS-READ-ONLY
+               MOVE 'Read-only signon - transfer not allowed' TO
+                       CD04O-MESSAGE
+               GO TO TRANSFER-PROCESSING-EXIT
+           END-IF
+           .
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           .
+           IF CD04I-FROM-ACC EQUAL TO CD04I-TO-ACC
+               MOVE 'Cannot transfer to the same account' TO
+                   CD04O-MESSAGE
+               GO TO TRANSFER-PROCESSING-EXIT
+           END-IF
+           .
+           IF CD04I-AMOUNT IS GREATER THAN WS-XFER-MAX-AMOUNT
+               MOVE 'Transfer limit exceeded' TO CD04O-MESSAGE
+               GO TO TRANSFER-PROCESSING-EXIT
+           END-IF
+           .
+      *****************************************************************
+      * Both accounts transferred between belong to the same          *
+      * customer (CD04I-PERSON-PID), so one BCS-REC-CLOSED check on   *
+      * that customer's BNKCUST record, the same check ACCTATM makes  *
+      * before an ATM withdrawal, covers the FROM and TO legs alike.  *
+      *****************************************************************
+           MOVE CD04I-PERSON-PID TO WS-BNKCUST-RID
+           .
+           EXEC CICS READ FILE('BNKCUST')
+                          INTO(WS-BNKCUST-REC)
+                          LENGTH(LENGTH OF WS-BNKCUST-REC)
+                          RIDFLD(WS-BNKCUST-RID)
+                          RESP(WS-RESP)
+           END-EXEC
+           .
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+               MOVE 'Customer record not found' TO CD04O-MESSAGE
+               GO TO TRANSFER-PROCESSING-EXIT
+           END-IF
+           .
+           IF BCS-REC-CLOSED
+               MOVE 'Account closed' TO CD04O-MESSAGE
+               GO TO TRANSFER-PROCESSING-EXIT
+           END-IF
+           .
+      *****************************************************************
+      * Lock both legs and validate both before either balance is     *
+      * rewritten - neither ACCTMST record is touched on disk until   *
+      * both have been read, locked and checked, so a failure on      *
+      * either leg leaves the books exactly as they were.             *
+      *****************************************************************
+           MOVE CD04I-PERSON-PID TO AMS-OWNER-PID
+           MOVE CD04I-FROM-ACC TO AMS-ACCOUNT
+           .
+           EXEC CICS READ FILE('ACCTMST')
+                          UPDATE
+                          INTO(ACCTMST-RECORD)
+                          LENGTH(LENGTH OF ACCTMST-RECORD)
+                          RIDFLD(AMS-KEY)
+                          RESP(WS-RESP)
+           END-EXEC
+           .
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+               MOVE 'Unable to lock record' TO CD04O-MESSAGE
+               GO TO TRANSFER-PROCESSING-EXIT
+           END-IF
+           .
+           MOVE AMS-CURRENCY TO CD04O-FROM-CURRENCY
+           .
+           MOVE CD04I-PERSON-PID TO AMT-OWNER-PID
+           MOVE CD04I-TO-ACC TO AMT-ACCOUNT
+           .
+           EXEC CICS READ FILE('ACCTMST')
+                          UPDATE
+                          INTO(WS-TO-ACCTMST-RECORD)
+                          LENGTH(LENGTH OF WS-TO-ACCTMST-RECORD)
+                          RIDFLD(AMT-KEY)
+                          RESP(WS-RESP)
+           END-EXEC
+           .
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+               EXEC CICS UNLOCK FILE('ACCTMST') END-EXEC
+               MOVE 'To account not found' TO CD04O-MESSAGE
+               GO TO TRANSFER-PROCESSING-EXIT
+           END-IF
+           .
+           MOVE AMT-CURRENCY TO CD04O-TO-CURRENCY
+           .
+           IF AMS-CURRENCY IS NOT EQUAL TO AMT-CURRENCY
+               EXEC CICS UNLOCK FILE('ACCTMST') END-EXEC
+               MOVE 'Cannot transfer across currencies' TO CD04O-MESSAGE
+               GO TO TRANSFER-PROCESSING-EXIT
+           END-IF
+           .
+           IF AMS-BALANCE IS LESS THAN CD04I-AMOUNT
+               EXEC CICS UNLOCK FILE('ACCTMST') END-EXEC
+               MOVE 'Insufficient funds' TO CD04O-MESSAGE
+               MOVE AMS-BALANCE TO CD04O-FROM-BALANCE
+               GO TO TRANSFER-PROCESSING-EXIT
+           END-IF
+           .
+           IF CD04I-XFER-DATE IS GREATER THAN WS-CURRENT-DATE
+               EXEC CICS UNLOCK FILE('ACCTMST') END-EXEC
+               PERFORM QUEUE-SCHEDULED-TRANSFER
+               MOVE AMS-BALANCE TO CD04O-FROM-BALANCE
+               GO TO TRANSFER-PROCESSING-EXIT
+           END-IF
+           .
+           SUBTRACT CD04I-AMOUNT FROM AMS-BALANCE
+           MOVE WS-CURRENT-DATE TO AMS-LAST-DATE
+           SET AMS-TXN-PRESENT TO TRUE
+           .
+           ADD CD04I-AMOUNT TO AMT-BALANCE
+           MOVE WS-CURRENT-DATE TO AMT-LAST-DATE
+           SET AMT-TXN-PRESENT TO TRUE
+           .
+           EXEC CICS REWRITE FILE('ACCTMST')
+                             FROM(ACCTMST-RECORD)
+                             LENGTH(LENGTH OF ACCTMST-RECORD)
+                             RESP(WS-RESP)
+           END-EXEC
+           .
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+               MOVE 'Update failed' TO CD04O-MESSAGE
+               GO TO TRANSFER-PROCESSING-EXIT
+           END-IF
+           .
+           MOVE AMS-BALANCE TO CD04O-FROM-BALANCE
+           .
+           EXEC CICS REWRITE FILE('ACCTMST')
+                             FROM(WS-TO-ACCTMST-RECORD)
+                             LENGTH(LENGTH OF WS-TO-ACCTMST-RECORD)
+                             RESP(WS-RESP)
+           END-EXEC
+           .
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+               PERFORM REVERSE-FROM-DEBIT
+               MOVE 'To account update failed' TO CD04O-MESSAGE
+               GO TO TRANSFER-PROCESSING-EXIT
+           END-IF
+           .
+           PERFORM LOG-TRANSFER
+           .
+           SET CD04O-APPROVED TO TRUE
+           MOVE 'Transfer completed' TO CD04O-MESSAGE
+           .
+       TRANSFER-PROCESSING-EXIT.
+           EXIT
+           .
+      *****************************************************************
+      * The TO-account credit failed to commit after the FROM-account *
+      * debit already did - this REWRITEs the FROM record (still     *
+      * locked from this task's earlier READ UPDATE) back to its      *
+      * pre-transfer balance, so no account ever ends a failed        *
+      * transfer short the amount.                                    *
+      *****************************************************************
+       REVERSE-FROM-DEBIT.
+           ADD CD04I-AMOUNT TO AMS-BALANCE
+           .
+           EXEC CICS REWRITE FILE('ACCTMST')
+                             FROM(ACCTMST-RECORD)
+                             LENGTH(LENGTH OF ACCTMST-RECORD)
+                             RESP(WS-RESP)
+           END-EXEC
+           .
+           MOVE AMS-BALANCE TO CD04O-FROM-BALANCE
+           .
+       REVERSE-FROM-DEBIT-EXIT.
+           EXIT
+           .
+      *****************************************************************
+      * Writes a pending row to XFERSKED instead of moving money now; *
+      * ACCTXFPO posts it overnight once the scheduled date arrives.  *
+      *****************************************************************
+       QUEUE-SCHEDULED-TRANSFER.
+           OPEN EXTEND XFERSKED-FILE
+           .
+           IF NOT WS-XFERSKED-OK
+               MOVE 'Unable to schedule transfer' TO CD04O-MESSAGE
+               GO TO QUEUE-SCHEDULED-TRANSFER-EXIT
+           END-IF
+           .
+           MOVE SPACES TO XFERSKED-RECORD
+           MOVE CD04I-XFER-DATE TO XFS-SKED-DATE
+           MOVE CD04I-PERSON-PID TO XFS-OWNER-PID
+           MOVE CD04I-FROM-ACC TO XFS-FROM-ACC
+           MOVE CD04I-TO-ACC TO XFS-TO-ACC
+           MOVE CD04I-AMOUNT TO XFS-AMOUNT
+           MOVE WS-CURRENT-DATE TO XFS-CREATED-DATE
+           SET XFS-PENDING TO TRUE
+           .
+           WRITE XFERSKED-RECORD
+           .
+           CLOSE XFERSKED-FILE
+           .
+           SET CD04O-APPROVED TO TRUE
+           MOVE 'Transfer scheduled' TO CD04O-MESSAGE
+           .
+       QUEUE-SCHEDULED-TRANSFER-EXIT.
+           EXIT
+           .
+      *****************************************************************
+      * Records the completed transfer in ACCTTRN (the same posting   *
+      * log ACCTRECP and ACCTXFPO already write to) for audit and     *
+      * history.                                                      *
+      *****************************************************************
+       LOG-TRANSFER.
+           OPEN EXTEND ACCTTRN-FILE
+           .
+           IF NOT WS-ACCTTRN-OK
+               GO TO LOG-TRANSFER-EXIT
+           END-IF
+           .
+           MOVE SPACES TO ACCTTRN-RECORD
+           MOVE WS-CURRENT-DATE TO ATN-DATE
+           MOVE WS-CURRENT-TIME TO ATN-TIME
+           MOVE CD04I-FROM-ACC TO ATN-FROM-ACC
+           MOVE CD04I-PERSON-PID TO ATN-FROM-PID
+           MOVE CD04I-PERSON-PID TO ATN-TO-PID
+           MOVE CD04I-TO-ACC TO ATN-TO-ACC
+           MOVE CD04I-AMOUNT TO ATN-AMOUNT
+           SET ATN-TYPE-TRANSFER TO TRUE
+           MOVE 'Account transfer' TO ATN-DESC
+           .
+           WRITE ACCTTRN-RECORD
+           .
+           CLOSE ACCTTRN-FILE
+           .
+       LOG-TRANSFER-EXIT.
+           EXIT
+           .
+       BRE-COPY-INPUT-DATA-0.
+           MOVE BRE-I-CD04I-PERSON-PID TO CD04I-PERSON-PID
+           MOVE BRE-I-CD04I-FROM-ACC TO CD04I-FROM-ACC
+           MOVE BRE-I-CD04I-TO-ACC TO CD04I-TO-ACC
+           MOVE BRE-I-CD04I-AMOUNT TO CD04I-AMOUNT
+           MOVE BRE-I-CD04I-XFER-DATE TO CD04I-XFER-DATE
+           MOVE BRE-I-READ-ONLY-FLAG TO WS-READ-ONLY-FLAG
+           MOVE SPACES TO CD04O-DATA
+           MOVE ZERO TO CD04O-FROM-BALANCE
+           .
+       BRE-COPY-OUTPUT-DATA.
+           MOVE CD04O-APPROVED-FLAG TO BRE-O-CD04O-APPROVED-FLAG
+           MOVE CD04O-MESSAGE TO BRE-O-CD04O-MESSAGE
+           MOVE CD04O-FROM-BALANCE TO BRE-O-CD04O-FROM-BALANCE
+           MOVE CD04O-FROM-CURRENCY TO BRE-O-CD04O-FROM-CURRENCY
+           MOVE CD04O-TO-CURRENCY TO BRE-O-CD04O-TO-CURRENCY
+           MOVE EIBRESP TO BRE-O-EIBRESP
+           .
