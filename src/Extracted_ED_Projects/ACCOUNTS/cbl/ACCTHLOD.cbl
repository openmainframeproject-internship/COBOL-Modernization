@@ -0,0 +1,99 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001150***************************************************************** accthlod
+001160* Program:     ACCTHLOD.CBL                                     * accthlod
+001170* Function:    Loads the sequential ACCTTRN posting log into    * accthlod
+001180*              the keyed ACCTHST history file (account + date + * accthlod
+001190*              time) so it can be browsed behind screen 40       * accthlod
+001195*              beyond the 8-slot mini-statement buffer.          * accthlod
+001196***************************************************************** accthlod
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTHLOD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTTRN-FILE ASSIGN TO "ACCTTRN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACCTTRN-STATUS.
+           SELECT ACCTHST-FILE ASSIGN TO "ACCTHST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS AHS-KEY
+               FILE STATUS IS WS-ACCTHST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCTTRN-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CACCTTRN.
+
+       FD ACCTHST-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CACCTHST.
+
+       WORKING-STORAGE SECTION.
+       01 WS-MISC-STORAGE.
+         05 WS-PROGRAM-ID PIC X(8) VALUE 'ACCTHLOD'.
+         05 WS-ACCTTRN-STATUS PIC X(2).
+           88 WS-ACCTTRN-OK VALUE '00'.
+         05 WS-ACCTHST-STATUS PIC X(2).
+           88 WS-ACCTHST-OK VALUE '00'.
+           88 WS-ACCTHST-DUPLICATE VALUE '22'.
+         05 WS-ACCTTRN-EOF-FLAG PIC X(1).
+           88 WS-ACCTTRN-EOF VALUE 'Y'.
+         05 WS-REC-COUNT PIC 9(6) VALUE ZERO.
+         05 WS-DUP-COUNT PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       000-START-PROCESSING.
+           OPEN INPUT ACCTTRN-FILE
+           OPEN I-O ACCTHST-FILE
+           .
+           PERFORM UNTIL WS-ACCTTRN-EOF
+               READ ACCTTRN-FILE
+                   AT END
+                       SET WS-ACCTTRN-EOF TO TRUE
+                   NOT AT END
+                       PERFORM LOAD-ONE-HISTORY-RECORD
+               END-READ
+           END-PERFORM
+           .
+           CLOSE ACCTTRN-FILE
+           CLOSE ACCTHST-FILE
+           .
+           DISPLAY WS-REC-COUNT ' transaction(s) loaded, '
+               WS-DUP-COUNT ' duplicate key(s) skipped'
+           .
+           STOP RUN
+           .
+       LOAD-ONE-HISTORY-RECORD.
+           ADD 1 TO WS-REC-COUNT
+           .
+           MOVE SPACES TO ACCTHST-RECORD
+           MOVE ATN-FROM-ACC TO AHS-ACCOUNT
+           MOVE ATN-DATE TO AHS-DATE
+           MOVE ATN-TIME TO AHS-TIME
+           MOVE ATN-FROM-PID TO AHS-FROM-PID
+           MOVE ATN-TO-PID TO AHS-TO-PID
+           MOVE ATN-AMOUNT TO AHS-AMOUNT
+           MOVE ATN-TYPE TO AHS-TYPE
+           MOVE ATN-DESC TO AHS-DESC
+           .
+           WRITE ACCTHST-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-DUP-COUNT
+           END-WRITE
+           .
+       LOAD-ONE-HISTORY-RECORD-EXIT.
+           EXIT
+           .
