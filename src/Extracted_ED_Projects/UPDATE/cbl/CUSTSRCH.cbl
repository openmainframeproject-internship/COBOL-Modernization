@@ -0,0 +1,184 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001150***************************************************************** custsrch
+001160* Program:     CUSTSRCH.CBL                                     * custsrch
+001170* Function:    Finds a customer by name or SIN instead of the    * custsrch
+001180*              exact PID READADDR/UPDTADDR need, browsing all    * custsrch
+001190*              of BNKCUST from CD03I-RESUME-KEY forward (READADDR* custsrch
+001200*              still owns the exact-PID lookup - this is purely  * custsrch
+001210*              a "find the PID" step ahead of it) and returning  * custsrch
+001220*              a page of 6 matches at a time, the same paging    * custsrch
+001230*              status/first-entry/last-entry convention as       * custsrch
+001240*              CACCTD03.CPY/ACCTBAL. A name search matches on    * custsrch
+001250*              the characters the caller actually supplied (a    * custsrch
+001260*              "starts with" match); a SIN search is exact.      * custsrch
+001270***************************************************************** custsrch
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTSRCH.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-MISC-STORAGE.
+         05 WS-PROGRAM-ID PIC X(8) VALUE 'CUSTSRCH'.
+         05 WS-COMMAREA-LENGTH PIC 9(5).
+         05 WS-RESP PIC S9(8) COMP.
+         05 WS-BNKCUST-EOF-FLAG PIC X(1).
+           88 WS-BNKCUST-EOF VALUE 'Y'.
+         05 WS-SEARCH-LEN PIC 9(2) VALUE ZERO.
+         05 WS-CUST-IDX PIC 9(1).
+       01 BNKCUST-RECORD.
+       COPY CBANKVCS.
+       01 WS-COMMAREA.
+       COPY CBANKD03.
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+         05 LK-COMMAREA PIC X(1) OCCURS 1 TO 4096 TIMES DEPENDING ON
+                WS-COMMAREA-LENGTH.
+       COPY 'SRCHREQ'.
+       COPY 'SRCHRESP'.
+
+       PROCEDURE DIVISION USING BRE-INP-INPUT-STRUCTURE
+                                BRE-OUT-OUTPUT-STRUCTURE.
+           PERFORM BRE-COPY-INPUT-DATA-0
+           .
+           PERFORM SEARCH-PROCESSING
+           .
+           PERFORM BRE-COPY-OUTPUT-DATA
+           .
+           GOBACK
+           .
+       SEARCH-PROCESSING.
+           MOVE SPACES TO CD03O-MESSAGE
+           MOVE ZERO TO CD03O-CUST-COUNT
+           SET CD03O-PAGING-OFF TO TRUE
+           .
+           MOVE ZERO TO WS-SEARCH-LEN
+           INSPECT CD03I-SEARCH-VALUE TALLYING WS-SEARCH-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           .
+           IF WS-SEARCH-LEN EQUAL TO ZERO
+               MOVE 'No search value supplied' TO CD03O-MESSAGE
+               GO TO SEARCH-PROCESSING-EXIT
+           END-IF
+           .
+           IF CD03I-PAGE-FIRST
+               MOVE LOW-VALUES TO BCS-REC-PID
+           ELSE
+               MOVE CD03I-RESUME-KEY TO BCS-REC-PID
+           END-IF
+           .
+           EXEC CICS STARTBR FILE('BNKCUST')
+                             RIDFLD(BCS-REC-PID)
+                             GTEQ
+                             RESP(WS-RESP)
+           END-EXEC
+           .
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+               MOVE 'No customers found' TO CD03O-MESSAGE
+               GO TO SEARCH-PROCESSING-EXIT
+           END-IF
+           .
+           IF CD03I-PAGE-NEXT
+               EXEC CICS READNEXT FILE('BNKCUST')
+                                  INTO(BNKCUST-RECORD)
+                                  RIDFLD(BCS-REC-PID)
+                                  RESP(WS-RESP)
+               END-EXEC
+           END-IF
+           .
+           PERFORM UNTIL WS-BNKCUST-EOF OR CD03O-CUST-COUNT EQUAL TO 6
+               PERFORM READ-NEXT-CUSTOMER
+               IF NOT WS-BNKCUST-EOF
+                   PERFORM CHECK-CUSTOMER-MATCH
+               END-IF
+           END-PERFORM
+           .
+           IF CD03O-CUST-COUNT EQUAL TO ZERO
+               MOVE 'No matching customers' TO CD03O-MESSAGE
+           ELSE
+               IF WS-BNKCUST-EOF
+                   IF NOT CD03I-PAGE-FIRST
+                       SET CD03O-PAGING-LAST TO TRUE
+                   END-IF
+               ELSE
+                   IF CD03I-PAGE-FIRST
+                       SET CD03O-PAGING-FIRST TO TRUE
+                   ELSE
+                       SET CD03O-PAGING-MIDDLE TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+           .
+           EXEC CICS ENDBR FILE('BNKCUST') END-EXEC
+           .
+       SEARCH-PROCESSING-EXIT.
+           EXIT
+           .
+       READ-NEXT-CUSTOMER.
+           EXEC CICS READNEXT FILE('BNKCUST')
+                              INTO(BNKCUST-RECORD)
+                              RIDFLD(BCS-REC-PID)
+                              RESP(WS-RESP)
+           END-EXEC
+           .
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+               SET WS-BNKCUST-EOF TO TRUE
+           END-IF
+           .
+       READ-NEXT-CUSTOMER-EXIT.
+           EXIT
+           .
+       CHECK-CUSTOMER-MATCH.
+           IF CD03I-SEARCH-BY-SIN
+               IF BCS-REC-SIN NOT EQUAL TO CD03I-SEARCH-VALUE(1:9)
+                   GO TO CHECK-CUSTOMER-MATCH-EXIT
+               END-IF
+           ELSE
+               IF BCS-REC-NAME(1:WS-SEARCH-LEN) NOT EQUAL TO
+                       CD03I-SEARCH-VALUE(1:WS-SEARCH-LEN)
+                   GO TO CHECK-CUSTOMER-MATCH-EXIT
+               END-IF
+           END-IF
+           .
+           ADD 1 TO CD03O-CUST-COUNT
+           MOVE BCS-REC-PID TO CD03O-CUST-PID (CD03O-CUST-COUNT)
+           MOVE BCS-REC-NAME TO CD03O-CUST-NAME (CD03O-CUST-COUNT)
+           MOVE BCS-REC-STATUS TO CD03O-CUST-STATUS (CD03O-CUST-COUNT)
+           MOVE BCS-REC-PID TO CD03O-LAST-ENTRY
+           .
+       CHECK-CUSTOMER-MATCH-EXIT.
+           EXIT
+           .
+       BRE-COPY-INPUT-DATA-0.
+           MOVE BRE-I-CD03I-SEARCH-TYPE TO CD03I-SEARCH-TYPE
+           MOVE BRE-I-CD03I-SEARCH-VALUE TO CD03I-SEARCH-VALUE
+           MOVE BRE-I-CD03I-PAGE-ACTION TO CD03I-PAGE-ACTION
+           MOVE BRE-I-CD03I-RESUME-KEY TO CD03I-RESUME-KEY
+           .
+       BRE-COPY-OUTPUT-DATA.
+           MOVE CD03O-PAGING-STATUS TO BRE-O-CD03O-PAGING-STATUS
+           MOVE CD03O-LAST-ENTRY TO BRE-O-CD03O-LAST-ENTRY
+           MOVE CD03O-CUST-COUNT TO BRE-O-CD03O-CUST-COUNT
+           PERFORM VARYING WS-CUST-IDX FROM 1 BY 1
+                   UNTIL WS-CUST-IDX > 6
+               MOVE CD03O-CUST-PID (WS-CUST-IDX) TO
+                   BRE-O-CD03O-CUST-PID (WS-CUST-IDX)
+               MOVE CD03O-CUST-NAME (WS-CUST-IDX) TO
+                   BRE-O-CD03O-CUST-NAME (WS-CUST-IDX)
+               MOVE CD03O-CUST-STATUS (WS-CUST-IDX) TO
+                   BRE-O-CD03O-CUST-STATUS (WS-CUST-IDX)
+           END-PERFORM
+           MOVE CD03O-MESSAGE TO BRE-O-CD03O-MESSAGE
+           MOVE EIBRESP TO BRE-O-EIBRESP
+           .
