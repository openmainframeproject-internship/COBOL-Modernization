@@ -0,0 +1,129 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001150***************************************************************** updtdfpo
+001160* Program:     UPDTDFPO.CBL                                     * updtdfpo
+001170* Function:    Drains the 'ADDRDFQ' TS queue UPDTADDR's          * updtdfpo
+001180*              QUEUE-DEFERRED-UPDATE paragraph appends to        * updtdfpo
+001190*              whenever BNKCUST itself is unavailable, re-        * updtdfpo
+001200*              applying each saved edit now that the file is    * updtdfpo
+001210*              expected to be back in service. Started under     * updtdfpo
+001220*              TRANSID 'UDFP', asserted by convention the same   * updtdfpo
+001230*              way UPDTRTRY's 'UPRQ' is, since no PCT exists to  * updtdfpo
+001240*              define either one.                                * updtdfpo
+001250*              A CICS TS queue cannot have a single item         * updtdfpo
+001260*              deleted from the middle, so any edit that still   * updtdfpo
+001270*              cannot be applied is collected and written back   * updtdfpo
+001280*              to a fresh queue once the old one is cleared.     * updtdfpo
+001290***************************************************************** updtdfpo
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UPDTDFPO.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01 WS-MISC-STORAGE.
+         05 WS-PROGRAM-ID PIC X(8) VALUE 'UPDTDFPO'.
+         05 WS-RESP PIC S9(8) COMP.
+         05 WS-DUMMY-COMMAREA PIC X(1).
+         05 WS-ITEM-NUM PIC S9(4) COMP VALUE 1.
+         05 WS-READ-COUNT PIC 9(6) VALUE ZERO.
+         05 WS-DFQ-EOF-FLAG PIC X(1) VALUE 'N'.
+           88 WS-DFQ-EOF VALUE 'Y'.
+       01 WS-REQUEUE-TABLE.
+         05 WS-REQUEUE-MAX            PIC 9(4) VALUE 500.
+         05 WS-REQUEUE-COUNT          PIC 9(4) VALUE ZERO.
+         05 WS-REQUEUE-ENTRY OCCURS 500 TIMES
+                              INDEXED BY WS-REQUEUE-IDX.
+           10 WS-REQUEUE-REC          PIC X(123).
+
+       COPY CADDRDFQ.
+
+       COPY 'UPDTREQ'.
+       COPY 'UPDTRESP'.
+
+       PROCEDURE DIVISION.
+       000-START-PROCESSING.
+           PERFORM UNTIL WS-DFQ-EOF
+               PERFORM READ-NEXT-DEFERRED-ITEM
+               IF NOT WS-DFQ-EOF
+                   ADD 1 TO WS-READ-COUNT
+                   PERFORM POST-DEFERRED-UPDATE
+                   ADD 1 TO WS-ITEM-NUM
+               END-IF
+           END-PERFORM
+           .
+      *****************************************************************
+      * Every item has now been read - drop the drained queue and     *
+      * put back only the edits that still could not be applied.      *
+      *****************************************************************
+           IF WS-READ-COUNT IS GREATER THAN ZERO
+               EXEC CICS DELETEQ TS
+                         QUEUE('ADDRDFQ')
+                         RESP(WS-RESP)
+               END-EXEC
+               PERFORM REQUEUE-SURVIVORS
+           END-IF
+           .
+           GOBACK
+           .
+       READ-NEXT-DEFERRED-ITEM.
+           EXEC CICS READQ TS
+                     QUEUE('ADDRDFQ')
+                     ITEM(WS-ITEM-NUM)
+                     INTO(DEFERRED-QUEUE-RECORD)
+                     LENGTH(LENGTH OF DEFERRED-QUEUE-RECORD)
+                     RESP(WS-RESP)
+           END-EXEC
+           .
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+               SET WS-DFQ-EOF TO TRUE
+           END-IF
+           .
+       READ-NEXT-DEFERRED-ITEM-EXIT.
+           EXIT
+           .
+       POST-DEFERRED-UPDATE.
+           MOVE DFQ-INPUT-DATA TO BRE-INP-INPUT-STRUCTURE
+           .
+           CALL 'UPDTADDR' USING DFHEIBLK
+                                 WS-DUMMY-COMMAREA
+                                 BRE-INP-INPUT-STRUCTURE
+                                 BRE-OUT-OUTPUT-STRUCTURE
+           .
+           IF BRE-O-EIBRESP IS NOT EQUAL TO ZERO
+               IF WS-REQUEUE-COUNT IS LESS THAN WS-REQUEUE-MAX
+                   ADD 1 TO WS-REQUEUE-COUNT
+                   MOVE DEFERRED-QUEUE-RECORD TO
+                       WS-REQUEUE-REC(WS-REQUEUE-COUNT)
+               END-IF
+           END-IF
+           .
+       POST-DEFERRED-UPDATE-EXIT.
+           EXIT
+           .
+       REQUEUE-SURVIVORS.
+           PERFORM VARYING WS-REQUEUE-IDX FROM 1 BY 1
+                   UNTIL WS-REQUEUE-IDX IS GREATER THAN WS-REQUEUE-COUNT
+               MOVE WS-REQUEUE-REC(WS-REQUEUE-IDX) TO
+                   DEFERRED-QUEUE-RECORD
+               EXEC CICS WRITEQ TS
+                         QUEUE('ADDRDFQ')
+                         FROM(DEFERRED-QUEUE-RECORD)
+                         LENGTH(LENGTH OF DEFERRED-QUEUE-RECORD)
+                         RESP(WS-RESP)
+               END-EXEC
+           END-PERFORM
+           .
+       REQUEUE-SURVIVORS-EXIT.
+           EXIT
+           .
