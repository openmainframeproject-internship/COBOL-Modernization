@@ -0,0 +1,119 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001200***************************************************************** updtclse
+001200* Program:     UPDTCLSE.CBL                                     * updtclse
+001300* Function:    Batch account closure job - given a file of      * updtclse
+001400*              PID/new-status pairs, flips BCS-REC-STATUS on    * updtclse
+001500*              the matching BNKCUST record (active/closed/      * updtclse
+001600*              dormant) so closed accounts stop showing up as   * updtclse
+001700*              live in balance and address maintenance.         * updtclse
+001800***************************************************************** updtclse
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UPDTCLSE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLSEREQ-FILE ASSIGN TO "CLSEREQ"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CLSEREQ-STATUS.
+           SELECT BNKCUST-FILE ASSIGN TO "BNKCUST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS BCS-REC-PID
+               FILE STATUS IS WS-BNKCUST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLSEREQ-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 CLSEREQ-RECORD.
+         05 CRQ-PID PIC X(5).
+         05 CRQ-NEW-STATUS PIC X(1).
+
+       FD BNKCUST-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 BNKCUST-RECORD.
+       COPY CBANKVCS.
+
+       WORKING-STORAGE SECTION.
+       01 WS-MISC-STORAGE.
+         05 WS-PROGRAM-ID PIC X(8) VALUE 'UPDTCLSE'.
+         05 WS-CLSEREQ-STATUS PIC X(2).
+           88 WS-CLSEREQ-OK VALUE '00'.
+         05 WS-BNKCUST-STATUS PIC X(2).
+           88 WS-BNKCUST-OK VALUE '00'.
+         05 WS-CLSEREQ-EOF-FLAG PIC X(1).
+           88 WS-CLSEREQ-EOF VALUE 'Y'.
+         05 WS-VALID-STATUS-FLAG PIC X(1).
+           88 WS-VALID-STATUS VALUE 'Y'.
+         05 WS-REC-COUNT PIC 9(6) VALUE ZERO.
+         05 WS-SKIP-COUNT PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       000-START-PROCESSING.
+           OPEN INPUT CLSEREQ-FILE
+           OPEN I-O BNKCUST-FILE
+           .
+           PERFORM UNTIL WS-CLSEREQ-EOF
+               READ CLSEREQ-FILE
+                   AT END
+                       SET WS-CLSEREQ-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-CLOSURE-REQUEST
+               END-READ
+           END-PERFORM
+           .
+           CLOSE CLSEREQ-FILE
+           CLOSE BNKCUST-FILE
+           .
+           DISPLAY WS-REC-COUNT ' account(s) updated, '
+               WS-SKIP-COUNT ' skipped'
+           .
+           STOP RUN
+           .
+       PROCESS-CLOSURE-REQUEST.
+           MOVE 'N' TO WS-VALID-STATUS-FLAG
+           IF CRQ-NEW-STATUS IS EQUAL TO 'A'
+               OR CRQ-NEW-STATUS IS EQUAL TO 'C'
+               OR CRQ-NEW-STATUS IS EQUAL TO 'D'
+               MOVE 'Y' TO WS-VALID-STATUS-FLAG
+           END-IF
+           .
+           IF NOT WS-VALID-STATUS
+               ADD 1 TO WS-SKIP-COUNT
+               DISPLAY 'Invalid status code for PID: ' CRQ-PID
+               GO TO PROCESS-CLOSURE-REQUEST-EXIT
+           END-IF
+           .
+           MOVE CRQ-PID TO BCS-REC-PID
+           READ BNKCUST-FILE
+               INVALID KEY
+                   ADD 1 TO WS-SKIP-COUNT
+                   DISPLAY 'PID not found on BNKCUST: ' CRQ-PID
+                   GO TO PROCESS-CLOSURE-REQUEST-EXIT
+           END-READ
+           .
+           MOVE CRQ-NEW-STATUS TO BCS-REC-STATUS
+           .
+           REWRITE BNKCUST-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-SKIP-COUNT
+                   DISPLAY 'Rewrite failed for PID: ' CRQ-PID
+                   GO TO PROCESS-CLOSURE-REQUEST-EXIT
+           END-REWRITE
+           .
+           ADD 1 TO WS-REC-COUNT
+           .
+       PROCESS-CLOSURE-REQUEST-EXIT.
+           EXIT
+           .
