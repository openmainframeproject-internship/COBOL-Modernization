@@ -0,0 +1,334 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001150***************************************************************** updtnew
+001160* Program:     UPDTNEW.CBL                                      * updtnew
+001170* Function:    Opens a brand new BNKCUST record for a customer   * updtnew
+001180*              who has never banked with us before. The caller  * updtnew
+001190*              supplies the new PID - assigned by whatever      * updtnew
+001200*              onboarding process issues signon IDs, which no    * updtnew
+001205*              program in this tree owns - along                * updtnew
+001210*              with name/SIN/address/contact details, and this   * updtnew
+001220*              program validates the address the same way        * updtnew
+001230*              UPDTADDR does before attempting a plain CICS      * updtnew
+001240*              WRITE - a WRITE against a PID already on file     * updtnew
+001250*              comes back DFHRESP(DUPREC)/DFHRESP(DUPKEY) and is * updtnew
+001260*              reported as a rejected request rather than a      * updtnew
+001270*              record-busy retry, since there is nothing to      * updtnew
+001280*              retry - the caller needs a different PID.         * updtnew
+001290***************************************************************** updtnew
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UPDTNEW.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-MISC-STORAGE.
+         05 WS-PROGRAM-ID PIC X(8) VALUE 'UPDTNEW'.
+         05 WS-COMMAREA-LENGTH PIC 9(5).
+         05 WS-RESP PIC S9(8) COMP.
+         05 WS-BNKCUST-RID PIC X(5).
+         05 WS-CURRENT-DATE-TIME.
+           10 WS-CURRENT-DATE PIC 9(8).
+           10 WS-CURRENT-TIME PIC 9(8).
+           10 FILLER PIC X(5).
+         05 WS-ADDR-VALID-FLAG PIC X(1) VALUE 'Y'.
+           88 WS-ADDR-VALID VALUE 'Y'.
+         05 WS-ADDR-VALID-MSG PIC X(40).
+         05 WS-FOUND-FLAG PIC X(1).
+           88 WS-FOUND VALUE 'Y'.
+         05 WS-CNTRY-IDX PIC 9(2).
+         05 WS-PROV-IDX PIC 9(2).
+         05 WS-EMAIL-VALID-FLAG PIC X(1) VALUE 'Y'.
+           88 WS-EMAIL-VALID VALUE 'Y'.
+         05 WS-EMAIL-POS PIC 9(2).
+         05 WS-EMAIL-LEN PIC 9(2) VALUE 0.
+         05 WS-EMAIL-AT-COUNT PIC 9(2) VALUE 0.
+         05 WS-EMAIL-AT-POS PIC 9(2) VALUE 0.
+         05 WS-EMAIL-DOT-AFTER-AT-FLAG PIC X(1) VALUE 'N'.
+           88 WS-EMAIL-HAS-DOT-AFTER-AT VALUE 'Y'.
+         05 WS-EMAIL-CHAR PIC X(1).
+       COPY CADDRVAL.
+       01 WS-BNKCUST-REC.
+       COPY CBANKVCS.
+       01 WS-COMMAREA.
+       COPY CBANKD04.
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+         05 LK-COMMAREA PIC X(1) OCCURS 1 TO 4096 TIMES DEPENDING ON
+                WS-COMMAREA-LENGTH.
+       COPY 'NEWCREQ'.
+       COPY 'NEWCRESP'.
+
+       PROCEDURE DIVISION USING BRE-INP-INPUT-STRUCTURE
+                                BRE-OUT-OUTPUT-STRUCTURE.
+           PERFORM BRE-COPY-INPUT-DATA-0
+           .
+           PERFORM ONBOARD-PROCESSING
+           .
+           PERFORM BRE-COPY-OUTPUT-DATA
+           .
+           GOBACK
+           .
+       ONBOARD-PROCESSING.
+           MOVE SPACES TO CD04O-MESSAGE
+           MOVE SPACES TO CD04O-NEW-PID
+           .
+           IF CD04I-NEW-PID EQUAL TO SPACES
+               MOVE 'PID is required' TO CD04O-MESSAGE
+               GO TO ONBOARD-PROCESSING-EXIT
+           END-IF
+           .
+           IF CD04I-NEW-NAME EQUAL TO SPACES
+               MOVE 'Customer name is required' TO CD04O-MESSAGE
+               GO TO ONBOARD-PROCESSING-EXIT
+           END-IF
+           .
+           IF CD04I-NEW-SIN EQUAL TO SPACES
+               MOVE 'SIN is required' TO CD04O-MESSAGE
+               GO TO ONBOARD-PROCESSING-EXIT
+           END-IF
+           .
+           PERFORM VALIDATE-ADDRESS-FIELDS
+           .
+           IF NOT WS-ADDR-VALID
+               MOVE WS-ADDR-VALID-MSG TO CD04O-MESSAGE
+               GO TO ONBOARD-PROCESSING-EXIT
+           END-IF
+           .
+           PERFORM VALIDATE-EMAIL-FIELD
+           .
+           IF NOT WS-EMAIL-VALID
+               MOVE 'Invalid email address format' TO CD04O-MESSAGE
+               GO TO ONBOARD-PROCESSING-EXIT
+           END-IF
+           .
+           MOVE SPACES TO BCS-RECORD
+           MOVE CD04I-NEW-PID TO BCS-REC-PID
+           MOVE CD04I-NEW-NAME TO BCS-REC-NAME
+           MOVE CD04I-NEW-NAME TO BCS-REC-NAME-FF
+           MOVE CD04I-NEW-SIN TO BCS-REC-SIN
+           MOVE CD04I-NEW-ADDR1 TO BCS-REC-ADDR1
+           MOVE CD04I-NEW-ADDR2 TO BCS-REC-ADDR2
+           MOVE CD04I-NEW-STATE TO BCS-REC-STATE
+           MOVE CD04I-NEW-CNTRY TO BCS-REC-CNTRY
+           MOVE CD04I-NEW-PSTCDE TO BCS-REC-POST-CODE
+           MOVE CD04I-NEW-TELNO TO BCS-REC-TEL
+           MOVE CD04I-NEW-EMAIL TO BCS-REC-EMAIL
+           MOVE CD04I-NEW-SEND-MAIL TO BCS-REC-SEND-MAIL
+           MOVE CD04I-NEW-SEND-EMAIL TO BCS-REC-SEND-EMAIL
+           MOVE ZERO TO BCS-REC-ATM-PIN-HASH
+           SET BCS-REC-ACTIVE TO TRUE
+           MOVE 'N' TO BCS-REC-ATM-ENABLED
+           MOVE ZERO TO BCS-REC-ATM-LIMIT
+           MOVE ZERO TO BCS-REC-ATM-LAST-DTE
+           MOVE ZERO TO BCS-REC-ATM-LAST-AMT
+           SET BCS-REC-COLOUR-SCHEME-BLUE TO TRUE
+           .
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           .
+           MOVE WS-CURRENT-DATE TO BCS-REC-LAST-ADDR-CHANGE-DTE
+           MOVE ZERO TO BCS-REC-LAST-SIGNON-DTE
+           .
+           MOVE CD04I-NEW-PID TO WS-BNKCUST-RID
+           .
+           EXEC CICS WRITE FILE('BNKCUST')
+                     FROM(WS-BNKCUST-REC)
+                     LENGTH(LENGTH OF WS-BNKCUST-REC)
+                     RIDFLD(WS-BNKCUST-RID)
+                     RESP(WS-RESP)
+           END-EXEC
+           .
+           IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+               MOVE CD04I-NEW-PID TO CD04O-NEW-PID
+               MOVE 'New customer added OK' TO CD04O-MESSAGE
+               GO TO ONBOARD-PROCESSING-EXIT
+           END-IF
+           .
+           IF WS-RESP IS EQUAL TO DFHRESP(DUPREC)
+               OR WS-RESP IS EQUAL TO DFHRESP(DUPKEY)
+               MOVE 'Customer PID already on file' TO CD04O-MESSAGE
+               GO TO ONBOARD-PROCESSING-EXIT
+           END-IF
+           .
+           IF WS-RESP IS EQUAL TO DFHRESP(NOTOPEN)
+               OR WS-RESP IS EQUAL TO DFHRESP(DISABLED)
+               MOVE 'BNKCUST unavailable - try again later' TO
+                       CD04O-MESSAGE
+               GO TO ONBOARD-PROCESSING-EXIT
+           END-IF
+           .
+           MOVE 'Unable to add new customer' TO CD04O-MESSAGE
+           .
+       ONBOARD-PROCESSING-EXIT.
+           EXIT
+           .
+      *****************************************************************
+      * Validate the new state/province, country and postal code     *
+      * against the reference tables in CADDRVAL before the record   *
+      * is written - same rules UPDTADDR applies to an address change *
+      *****************************************************************
+       VALIDATE-ADDRESS-FIELDS.
+           MOVE 'Y' TO WS-ADDR-VALID-FLAG
+           MOVE SPACES TO WS-ADDR-VALID-MSG
+           .
+           MOVE 'N' TO WS-FOUND-FLAG
+           PERFORM VARYING WS-CNTRY-IDX FROM 1 BY 1
+                   UNTIL WS-CNTRY-IDX > 3
+               IF CD04I-NEW-CNTRY = WS-VALID-CNTRY-ENTRY(WS-CNTRY-IDX)
+                   MOVE 'Y' TO WS-FOUND-FLAG
+               END-IF
+           END-PERFORM
+           .
+           IF NOT WS-FOUND
+               MOVE 'N' TO WS-ADDR-VALID-FLAG
+               MOVE 'Invalid country code' TO WS-ADDR-VALID-MSG
+               GO TO VALIDATE-ADDRESS-FIELDS-EXIT
+           END-IF
+           .
+           IF CD04I-NEW-CNTRY = 'CANADA'
+               MOVE 'N' TO WS-FOUND-FLAG
+               PERFORM VARYING WS-PROV-IDX FROM 1 BY 1
+                       UNTIL WS-PROV-IDX > 13
+                   IF CD04I-NEW-STATE =
+                           WS-VALID-CAN-PROV-ENTRY(WS-PROV-IDX)
+                       MOVE 'Y' TO WS-FOUND-FLAG
+                   END-IF
+               END-PERFORM
+               IF NOT WS-FOUND
+                   MOVE 'N' TO WS-ADDR-VALID-FLAG
+                   MOVE 'Invalid province code for Canada' TO
+                           WS-ADDR-VALID-MSG
+                   GO TO VALIDATE-ADDRESS-FIELDS-EXIT
+               END-IF
+           END-IF
+           .
+           IF CD04I-NEW-CNTRY = 'USA   '
+               MOVE 'N' TO WS-FOUND-FLAG
+               PERFORM VARYING WS-PROV-IDX FROM 1 BY 1
+                       UNTIL WS-PROV-IDX > 50
+                   IF CD04I-NEW-STATE =
+                           WS-VALID-US-STATE-ENTRY(WS-PROV-IDX)
+                       MOVE 'Y' TO WS-FOUND-FLAG
+                   END-IF
+               END-PERFORM
+               IF NOT WS-FOUND
+                   MOVE 'N' TO WS-ADDR-VALID-FLAG
+                   MOVE 'Invalid state code for USA' TO
+                           WS-ADDR-VALID-MSG
+                   GO TO VALIDATE-ADDRESS-FIELDS-EXIT
+               END-IF
+           END-IF
+           .
+           IF CD04I-NEW-CNTRY = 'CANADA'
+               IF NOT (CD04I-NEW-PSTCDE(1:1) ALPHABETIC
+                   AND CD04I-NEW-PSTCDE(2:1) NUMERIC
+                   AND CD04I-NEW-PSTCDE(3:1) ALPHABETIC
+                   AND CD04I-NEW-PSTCDE(4:1) NUMERIC
+                   AND CD04I-NEW-PSTCDE(5:1) ALPHABETIC
+                   AND CD04I-NEW-PSTCDE(6:1) NUMERIC)
+                   MOVE 'N' TO WS-ADDR-VALID-FLAG
+                   MOVE 'Invalid postal code format for Canada' TO
+                           WS-ADDR-VALID-MSG
+                   GO TO VALIDATE-ADDRESS-FIELDS-EXIT
+               END-IF
+           END-IF
+           .
+           IF CD04I-NEW-CNTRY = 'USA   '
+               IF NOT CD04I-NEW-PSTCDE(1:5) NUMERIC
+                   MOVE 'N' TO WS-ADDR-VALID-FLAG
+                   MOVE 'Invalid zip code format for USA' TO
+                           WS-ADDR-VALID-MSG
+                   GO TO VALIDATE-ADDRESS-FIELDS-EXIT
+               END-IF
+           END-IF
+           .
+       VALIDATE-ADDRESS-FIELDS-EXIT.
+           EXIT
+           .
+      *****************************************************************
+      * Basic e-mail format check - a blank address is fine (the      *
+      * customer simply hasn't given us one), but a filled-in one     *
+      * must contain exactly one '@', not be first/last character,   *
+      * have no embedded spaces and have a '.' somewhere in the       *
+      * domain part.                                                  *
+      *****************************************************************
+       VALIDATE-EMAIL-FIELD.
+           MOVE 'Y' TO WS-EMAIL-VALID-FLAG
+           .
+           IF CD04I-NEW-EMAIL = SPACES
+               GO TO VALIDATE-EMAIL-FIELD-EXIT
+           END-IF
+           .
+           MOVE 0 TO WS-EMAIL-LEN
+           PERFORM VARYING WS-EMAIL-POS FROM 1 BY 1
+                   UNTIL WS-EMAIL-POS > 30
+               IF CD04I-NEW-EMAIL(WS-EMAIL-POS:1) NOT = SPACE
+                   MOVE WS-EMAIL-POS TO WS-EMAIL-LEN
+               END-IF
+           END-PERFORM
+           .
+           MOVE 0 TO WS-EMAIL-AT-COUNT
+           MOVE 0 TO WS-EMAIL-AT-POS
+           MOVE 'N' TO WS-EMAIL-DOT-AFTER-AT-FLAG
+           PERFORM VARYING WS-EMAIL-POS FROM 1 BY 1
+                   UNTIL WS-EMAIL-POS > WS-EMAIL-LEN
+               MOVE CD04I-NEW-EMAIL(WS-EMAIL-POS:1) TO WS-EMAIL-CHAR
+               IF WS-EMAIL-CHAR = SPACE
+                   MOVE 'N' TO WS-EMAIL-VALID-FLAG
+               END-IF
+               IF WS-EMAIL-CHAR = '@'
+                   ADD 1 TO WS-EMAIL-AT-COUNT
+                   MOVE WS-EMAIL-POS TO WS-EMAIL-AT-POS
+               END-IF
+               IF WS-EMAIL-CHAR = '.'
+                   AND WS-EMAIL-AT-POS > 0
+                   AND WS-EMAIL-POS > WS-EMAIL-AT-POS + 1
+                   AND WS-EMAIL-POS < WS-EMAIL-LEN
+                   MOVE 'Y' TO WS-EMAIL-DOT-AFTER-AT-FLAG
+               END-IF
+           END-PERFORM
+           .
+           IF WS-EMAIL-AT-COUNT NOT = 1
+               MOVE 'N' TO WS-EMAIL-VALID-FLAG
+           END-IF
+           .
+           IF WS-EMAIL-AT-POS = 1 OR WS-EMAIL-AT-POS = WS-EMAIL-LEN
+               MOVE 'N' TO WS-EMAIL-VALID-FLAG
+           END-IF
+           .
+           IF NOT WS-EMAIL-HAS-DOT-AFTER-AT
+               MOVE 'N' TO WS-EMAIL-VALID-FLAG
+           END-IF
+           .
+       VALIDATE-EMAIL-FIELD-EXIT.
+           EXIT
+           .
+       BRE-COPY-INPUT-DATA-0.
+           MOVE BRE-I-CD04I-NEW-PID TO CD04I-NEW-PID
+           MOVE BRE-I-CD04I-NEW-NAME TO CD04I-NEW-NAME
+           MOVE BRE-I-CD04I-NEW-SIN TO CD04I-NEW-SIN
+           MOVE BRE-I-CD04I-NEW-ADDR1 TO CD04I-NEW-ADDR1
+           MOVE BRE-I-CD04I-NEW-ADDR2 TO CD04I-NEW-ADDR2
+           MOVE BRE-I-CD04I-NEW-STATE TO CD04I-NEW-STATE
+           MOVE BRE-I-CD04I-NEW-CNTRY TO CD04I-NEW-CNTRY
+           MOVE BRE-I-CD04I-NEW-PSTCDE TO CD04I-NEW-PSTCDE
+           MOVE BRE-I-CD04I-NEW-TELNO TO CD04I-NEW-TELNO
+           MOVE BRE-I-CD04I-NEW-EMAIL TO CD04I-NEW-EMAIL
+           MOVE BRE-I-CD04I-NEW-SEND-MAIL TO CD04I-NEW-SEND-MAIL
+           MOVE BRE-I-CD04I-NEW-SEND-EMAIL TO CD04I-NEW-SEND-EMAIL
+           .
+       BRE-COPY-OUTPUT-DATA.
+           MOVE CD04O-NEW-PID TO BRE-O-CD04O-NEW-PID
+           MOVE CD04O-MESSAGE TO BRE-O-CD04O-MESSAGE
+           MOVE EIBRESP TO BRE-O-EIBRESP
+           .
