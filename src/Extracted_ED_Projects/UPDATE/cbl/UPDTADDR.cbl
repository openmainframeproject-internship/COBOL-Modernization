@@ -32,7 +32,22 @@
 
 002600 ENVIRONMENT DIVISION.                                            dbank02p
 002700                                                                  dbank02p
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADDRJNL-FILE ASSIGN TO "ADDRJNL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ADDRJNL-STATUS.
+           SELECT CONFLTR-FILE ASSIGN TO "CONFLTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONFLTR-STATUS.
 002800 DATA DIVISION.                                                   dbank02p
+       FILE SECTION.
+       FD ADDRJNL-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CADDRJNL.
+       FD CONFLTR-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CCONFLTR.
 003100 WORKING-STORAGE SECTION.                                         dbank02p
 003100 01 WS-MISC-STORAGE.                                              dbank02p
 003200   05 WS-PROGRAM-ID PIC X(8) VALUE 'DBANK02P'.                    dbank02p
@@ -40,9 +55,43 @@
 003400   05 WS-COMMAREA-LENGTH PIC 9(5).                                dbank02p
 003500   05 WS-RESP PIC S9(8) COMP.                                     dbank02p
 003600   05 WS-BNKCUST-RID PIC X(5).                                    dbank02p
+003700   05 RW-GOBACK-FLAG PIC 9.                                       dbank02p
+003750   05 WS-READ-ONLY-FLAG PIC X(1).                                 dbank02p
+003760     88 WS-READ-ONLY VALUE 'Y'.                                   dbank02p
+003770   05 WS-ADDRJNL-STATUS PIC X(2).                                 dbank02p
+003780     88 WS-ADDRJNL-OK VALUE '00'.                                 dbank02p
+003785   05 WS-USERID PIC X(5).                                         dbank02p
+003790   05 WS-CURRENT-DATE-TIME.                                       dbank02p
+           10 WS-CURRENT-DATE PIC 9(8).
+           10 WS-CURRENT-TIME PIC 9(8).
+           10 FILLER PIC X(5).
+           05 WS-ADDR-VALID-FLAG PIC X(1) VALUE 'Y'.
+             88 WS-ADDR-VALID VALUE 'Y'.
+           05 WS-ADDR-VALID-MSG PIC X(40).
+           05 WS-FOUND-FLAG PIC X(1).
+             88 WS-FOUND VALUE 'Y'.
+           05 WS-CNTRY-IDX PIC 9(2).
+           05 WS-PROV-IDX PIC 9(2).
+           05 WS-EMAIL-VALID-FLAG PIC X(1) VALUE 'Y'.
+             88 WS-EMAIL-VALID VALUE 'Y'.
+           05 WS-EMAIL-POS PIC 9(2).
+           05 WS-EMAIL-LEN PIC 9(2) VALUE 0.
+           05 WS-EMAIL-AT-COUNT PIC 9(2) VALUE 0.
+           05 WS-EMAIL-AT-POS PIC 9(2) VALUE 0.
+           05 WS-EMAIL-DOT-AFTER-AT-FLAG PIC X(1) VALUE 'N'.
+             88 WS-EMAIL-HAS-DOT-AFTER-AT VALUE 'Y'.
+           05 WS-EMAIL-CHAR PIC X(1).
+           05 WS-RETRY-QUEUE-NAME PIC X(8).
+           05 WS-CONFLTR-STATUS PIC X(2).
+             88 WS-CONFLTR-OK VALUE '00'.
+           05 WS-SAVED-RESP PIC S9(8) COMP VALUE ZERO.
+       COPY CADDRVAL.
+       COPY CADDRRTY.
+       COPY CADDRDFQ.
 003800 01 WS-BNKCUST-REC.                                               dbank02p
 003800                                                                  dbank02p
 003900 COPY CBANKVCS.                                                   dbank02p
+       01 WS-BEFORE-IMAGE PIC X(250).
 004100 01 WS-COMMAREA.                                                  dbank02p
 004100                                                                  dbank02p
 004200 COPY CBANKD02.                                                   dbank02p
@@ -81,6 +130,46 @@
 013400* Write request                                                 * dbank02p
 013500***************************************************************** dbank02p
 013600 WRITE-PROCESSING.                                                dbank02p
+           MOVE ZERO TO WS-SAVED-RESP
+           .
+013650***************************************************************** dbank02p
+013660* A GUEST (read-only) signon is not permitted to update anything * dbank02p
+013670***************************************************************** dbank02p
+013680     IF WS-READ-ONLY                                              dbank02p
+013690         MOVE SPACES TO CD02O-DATA                                 dbank02p
+013691         MOVE HIGH-VALUES TO CD02O-CONTACT-ID                      dbank02p
+013692         MOVE 'Read-only signon - update not allowed' TO           dbank02p
+013693                 CD02O-CONTACT-NAME                                dbank02p
+013694         GO TO WRITE-PROCESSING-EXIT                               dbank02p
+013695     END-IF
+           .                                                            dbank02p
+013696***************************************************************** dbank02p
+013697* Reject the update up front if the new state/province,        * dbank02p
+013698* country or postal code fail reference-table validation       * dbank02p
+013699***************************************************************** dbank02p
+013700     PERFORM VALIDATE-ADDRESS-FIELDS                               dbank02p
+           .                                                            dbank02p
+013710     IF NOT WS-ADDR-VALID                                          dbank02p
+013711         MOVE SPACES TO CD02O-DATA                                 dbank02p
+013712         MOVE HIGH-VALUES TO CD02O-CONTACT-ID                      dbank02p
+013713         MOVE WS-ADDR-VALID-MSG TO CD02O-CONTACT-NAME              dbank02p
+013714         GO TO WRITE-PROCESSING-EXIT                               dbank02p
+013715     END-IF
+           .                                                            dbank02p
+013716***************************************************************** dbank02p
+013717* Reject an unusable e-mail address up front too - a blank       * dbank02p
+013718* address is allowed, a malformed one is not                    * dbank02p
+013719***************************************************************** dbank02p
+013720     PERFORM VALIDATE-EMAIL-FIELD                                  dbank02p
+           .                                                            dbank02p
+013721     IF NOT WS-EMAIL-VALID                                         dbank02p
+013722         MOVE SPACES TO CD02O-DATA                                 dbank02p
+013723         MOVE HIGH-VALUES TO CD02O-CONTACT-ID                      dbank02p
+013724         MOVE 'Invalid email address format' TO                   dbank02p
+013725                 CD02O-CONTACT-NAME                                dbank02p
+013726         GO TO WRITE-PROCESSING-EXIT                               dbank02p
+013727     END-IF
+           .                                                            dbank02p
 013900***************************************************************** dbank02p
 013900* Now attempt to get the requested record for update            * dbank02p
 014000***************************************************************** dbank02p
@@ -89,6 +178,7 @@
       *272
 014300     EXEC CICS READ FILE('BNKCUST')                               dbank02p
 014400                    UPDATE                                        dbank02p
+                          NOSUSPEND
 014500                    INTO(WS-BNKCUST-REC)                          dbank02p
 014600                    LENGTH(LENGTH OF WS-BNKCUST-REC)              dbank02p
 014700                    RIDFLD(WS-BNKCUST-RID)                        dbank02p
@@ -99,12 +189,45 @@
 015100* Did we get the record for update                              * dbank02p
 015200***************************************************************** dbank02p
 015300     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank02p
-015500         MOVE SPACES TO CD02O-DATA                                dbank02p
-015600         MOVE HIGH-VALUES TO CD02O-CONTACT-ID                     dbank02p
-015700         MOVE 'Unable to lock record' TO CD02O-CONTACT-NAME       dbank02p
+015301         MOVE WS-RESP TO WS-SAVED-RESP
+015305         IF WS-RESP IS EQUAL TO DFHRESP(NOTFND)
+                   MOVE SPACES TO CD02O-DATA
+                   MOVE HIGH-VALUES TO CD02O-CONTACT-ID
+                   MOVE 'Customer not found' TO
+                           CD02O-CONTACT-NAME
+               ELSE
+015310         IF WS-RESP IS EQUAL TO DFHRESP(NOTOPEN)
+                   OR WS-RESP IS EQUAL TO DFHRESP(DISABLED)
+                   PERFORM QUEUE-DEFERRED-UPDATE
+                   MOVE SPACES TO CD02O-DATA
+                   MOVE HIGH-VALUES TO CD02O-CONTACT-ID
+                   MOVE 'BNKCUST unavailable - update queued' TO
+                           CD02O-CONTACT-NAME
+               ELSE
+015400             PERFORM QUEUE-FAILED-UPDATE                           dbank02p
+015500             MOVE SPACES TO CD02O-DATA                            dbank02p
+015600             MOVE HIGH-VALUES TO CD02O-CONTACT-ID                 dbank02p
+015700             MOVE 'Record busy - update queued for retry' TO      dbank02p
+015710                     CD02O-CONTACT-NAME                            dbank02p
+               END-IF
+               END-IF
 015800         GO TO WRITE-PROCESSING-EXIT                              dbank02p
 015900     END-IF
            .                                                            dbank02p
+015910***************************************************************** dbank02p
+015920* A closed account is frozen - no address maintenance allowed   * dbank02p
+015930***************************************************************** dbank02p
+015940     IF BCS-REC-CLOSED                                            dbank02p
+015941         EXEC CICS UNLOCK FILE('BNKCUST') END-EXEC                dbank02p
+015942         MOVE SPACES TO CD02O-DATA                                dbank02p
+015943         MOVE HIGH-VALUES TO CD02O-CONTACT-ID                     dbank02p
+015944         MOVE 'Account closed - update not allowed' TO            dbank02p
+015945                 CD02O-CONTACT-NAME                                dbank02p
+015946         GO TO WRITE-PROCESSING-EXIT                              dbank02p
+015947     END-IF
+           .                                                            dbank02p
+015950     MOVE BCS-RECORD TO WS-BEFORE-IMAGE
+           .                                                            dbank02p
 016100     MOVE CD02I-CONTACT-ADDR1 TO BCS-REC-ADDR1
            .                                                            dbank02p
 016200     MOVE CD02I-CONTACT-ADDR2 TO BCS-REC-ADDR2
@@ -123,6 +246,12 @@
            .                                                            dbank02p
 016900     MOVE CD02I-CONTACT-SEND-EMAIL TO BCS-REC-SEND-EMAIL
            .                                                            dbank02p
+016950     MOVE CD02I-CONTACT-COLOUR-SCHEME TO BCS-REC-COLOUR-SCHEME
+           .
+016970     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           .
+016980     MOVE WS-CURRENT-DATE TO BCS-REC-LAST-ADDR-CHANGE-DTE
+           .
       *299
 017000     EXEC CICS REWRITE FILE('BNKCUST')                            dbank02p
 017100                       FROM(WS-BNKCUST-REC)                       dbank02p
@@ -136,15 +265,31 @@
 017800     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       dbank02p
 018000         MOVE HIGH-VALUES TO CD02O-CONTACT-ID                     dbank02p
 018100         MOVE 'Update OK' TO CD02O-CONTACT-NAME                   dbank02p
+018120         MOVE CD02I-CONTACT-COLOUR-SCHEME TO
+018130             CD02O-CONTACT-COLOUR-SCHEME
+018140         MOVE BCS-REC-LAST-ADDR-CHANGE-DTE TO
+018145             CD02O-LAST-ADDR-CHANGE-DTE
+018150         PERFORM LOG-ADDRESS-CHANGE                               dbank02p
+018160         PERFORM GENERATE-CONFIRMATION-EXTRACT                    dbank02p
 018200     END-IF
            .                                                            dbank02p
 018400***************************************************************** dbank02p
 018400* The record update failed                                      * dbank02p
 018500***************************************************************** dbank02p
 018600     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank02p
-018800         MOVE SPACES TO CD02O-DATA                                dbank02p
-018900         MOVE HIGH-VALUES TO CD02O-CONTACT-ID                     dbank02p
-019000         MOVE 'Update failed' TO CD02O-CONTACT-NAME               dbank02p
+018650         MOVE WS-RESP TO WS-SAVED-RESP
+018700         IF WS-RESP IS EQUAL TO DFHRESP(NOTOPEN)
+                   OR WS-RESP IS EQUAL TO DFHRESP(DISABLED)
+                   PERFORM QUEUE-DEFERRED-UPDATE
+                   MOVE SPACES TO CD02O-DATA
+                   MOVE HIGH-VALUES TO CD02O-CONTACT-ID
+                   MOVE 'BNKCUST unavailable - update queued' TO
+                           CD02O-CONTACT-NAME
+               ELSE
+018800             MOVE SPACES TO CD02O-DATA                            dbank02p
+018900             MOVE HIGH-VALUES TO CD02O-CONTACT-ID                 dbank02p
+019000             MOVE 'Update failed' TO CD02O-CONTACT-NAME           dbank02p
+               END-IF
 019100     END-IF
            .                                                            dbank02p
 019300 WRITE-PROCESSING-EXIT.                                           dbank02p
@@ -155,6 +300,266 @@
        BRE-EXIT-PROGRAM.
            GOBACK
            .
+      *****************************************************************
+      * Append the before/after BNKCUST images to the address-change  *
+      * journal so a disputed change can be shown exactly as it       *
+      * happened.  OPEN EXTEND creates the file on its first use.     *
+      *****************************************************************
+       LOG-ADDRESS-CHANGE.
+           OPEN EXTEND ADDRJNL-FILE
+           .
+           IF NOT WS-ADDRJNL-OK
+               GO TO LOG-ADDRESS-CHANGE-EXIT
+           END-IF
+           .
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           .
+           MOVE WS-CURRENT-DATE TO AJL-DATE
+           MOVE WS-CURRENT-TIME TO AJL-TIME
+           MOVE WS-USERID TO AJL-USERID
+           MOVE WS-BNKCUST-RID TO AJL-PID
+           MOVE WS-BEFORE-IMAGE TO AJL-BEFORE-IMAGE
+           MOVE BCS-RECORD TO AJL-AFTER-IMAGE
+           .
+           WRITE ADDRJNL-RECORD
+           .
+           CLOSE ADDRJNL-FILE
+           .
+       LOG-ADDRESS-CHANGE-EXIT.
+           EXIT
+           .
+      *****************************************************************
+      * Write an old-vs-new extract record for the mail/print         *
+      * subsystem so the customer gets an independent confirmation    *
+      * that their address change took effect. WS-BEFORE-IMAGE is     *
+      * the pre-REWRITE image of BCS-RECORD saved in WRITE-PROCESSING *
+      * - reference modification picks the old field values out of   *
+      * it at the same offsets CBANKVCS defines for BCS-RECORD.       *
+      *****************************************************************
+       GENERATE-CONFIRMATION-EXTRACT.
+           OPEN EXTEND CONFLTR-FILE
+           .
+           IF NOT WS-CONFLTR-OK
+               GO TO GENERATE-CONFIRMATION-EXTRACT-EXIT
+           END-IF
+           .
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           .
+           MOVE WS-CURRENT-DATE TO CFL-DATE
+           MOVE WS-CURRENT-TIME TO CFL-TIME
+           MOVE WS-BNKCUST-RID TO CFL-PID
+           .
+           MOVE WS-BEFORE-IMAGE(65:25) TO CFL-OLD-ADDR1
+           MOVE WS-BEFORE-IMAGE(90:25) TO CFL-OLD-ADDR2
+           MOVE WS-BEFORE-IMAGE(115:2) TO CFL-OLD-STATE
+           MOVE WS-BEFORE-IMAGE(117:6) TO CFL-OLD-CNTRY
+           MOVE WS-BEFORE-IMAGE(123:6) TO CFL-OLD-POST-CODE
+           MOVE WS-BEFORE-IMAGE(141:30) TO CFL-OLD-EMAIL
+           .
+           MOVE BCS-REC-ADDR1 TO CFL-NEW-ADDR1
+           MOVE BCS-REC-ADDR2 TO CFL-NEW-ADDR2
+           MOVE BCS-REC-STATE TO CFL-NEW-STATE
+           MOVE BCS-REC-CNTRY TO CFL-NEW-CNTRY
+           MOVE BCS-REC-POST-CODE TO CFL-NEW-POST-CODE
+           MOVE BCS-REC-EMAIL TO CFL-NEW-EMAIL
+           .
+           WRITE CONFLTR-RECORD
+           .
+           CLOSE CONFLTR-FILE
+           .
+       GENERATE-CONFIRMATION-EXTRACT-EXIT.
+           EXIT
+           .
+      *****************************************************************
+      * Validate the new state/province, country and postal code     *
+      * against the reference tables in CADDRVAL before the record   *
+      * is locked for update.                                        *
+      *****************************************************************
+       VALIDATE-ADDRESS-FIELDS.
+           MOVE 'Y' TO WS-ADDR-VALID-FLAG
+           MOVE SPACES TO WS-ADDR-VALID-MSG
+           .
+           MOVE 'N' TO WS-FOUND-FLAG
+           PERFORM VARYING WS-CNTRY-IDX FROM 1 BY 1
+                   UNTIL WS-CNTRY-IDX > 3
+               IF CD02I-CONTACT-CNTRY = WS-VALID-CNTRY-ENTRY(WS-CNTRY-IDX)
+                   MOVE 'Y' TO WS-FOUND-FLAG
+               END-IF
+           END-PERFORM
+           .
+           IF NOT WS-FOUND
+               MOVE 'N' TO WS-ADDR-VALID-FLAG
+               MOVE 'Invalid country code' TO WS-ADDR-VALID-MSG
+               GO TO VALIDATE-ADDRESS-FIELDS-EXIT
+           END-IF
+           .
+           IF CD02I-CONTACT-CNTRY = 'CANADA'
+               MOVE 'N' TO WS-FOUND-FLAG
+               PERFORM VARYING WS-PROV-IDX FROM 1 BY 1
+                       UNTIL WS-PROV-IDX > 13
+                   IF CD02I-CONTACT-STATE =
+                           WS-VALID-CAN-PROV-ENTRY(WS-PROV-IDX)
+                       MOVE 'Y' TO WS-FOUND-FLAG
+                   END-IF
+               END-PERFORM
+               IF NOT WS-FOUND
+                   MOVE 'N' TO WS-ADDR-VALID-FLAG
+                   MOVE 'Invalid province code for Canada' TO
+                           WS-ADDR-VALID-MSG
+                   GO TO VALIDATE-ADDRESS-FIELDS-EXIT
+               END-IF
+           END-IF
+           .
+           IF CD02I-CONTACT-CNTRY = 'USA   '
+               MOVE 'N' TO WS-FOUND-FLAG
+               PERFORM VARYING WS-PROV-IDX FROM 1 BY 1
+                       UNTIL WS-PROV-IDX > 50
+                   IF CD02I-CONTACT-STATE =
+                           WS-VALID-US-STATE-ENTRY(WS-PROV-IDX)
+                       MOVE 'Y' TO WS-FOUND-FLAG
+                   END-IF
+               END-PERFORM
+               IF NOT WS-FOUND
+                   MOVE 'N' TO WS-ADDR-VALID-FLAG
+                   MOVE 'Invalid state code for USA' TO
+                           WS-ADDR-VALID-MSG
+                   GO TO VALIDATE-ADDRESS-FIELDS-EXIT
+               END-IF
+           END-IF
+           .
+           IF CD02I-CONTACT-CNTRY = 'CANADA'
+               IF NOT (CD02I-CONTACT-PSTCDE(1:1) ALPHABETIC
+                   AND CD02I-CONTACT-PSTCDE(2:1) NUMERIC
+                   AND CD02I-CONTACT-PSTCDE(3:1) ALPHABETIC
+                   AND CD02I-CONTACT-PSTCDE(4:1) NUMERIC
+                   AND CD02I-CONTACT-PSTCDE(5:1) ALPHABETIC
+                   AND CD02I-CONTACT-PSTCDE(6:1) NUMERIC)
+                   MOVE 'N' TO WS-ADDR-VALID-FLAG
+                   MOVE 'Invalid postal code format for Canada' TO
+                           WS-ADDR-VALID-MSG
+                   GO TO VALIDATE-ADDRESS-FIELDS-EXIT
+               END-IF
+           END-IF
+           .
+           IF CD02I-CONTACT-CNTRY = 'USA   '
+               IF NOT CD02I-CONTACT-PSTCDE(1:5) NUMERIC
+                   MOVE 'N' TO WS-ADDR-VALID-FLAG
+                   MOVE 'Invalid zip code format for USA' TO
+                           WS-ADDR-VALID-MSG
+                   GO TO VALIDATE-ADDRESS-FIELDS-EXIT
+               END-IF
+           END-IF
+           .
+       VALIDATE-ADDRESS-FIELDS-EXIT.
+           EXIT
+           .
+      *****************************************************************
+      * Basic e-mail format check - a blank address is fine (the      *
+      * customer simply hasn't given us one), but a filled-in one     *
+      * must contain exactly one '@', not be first/last character,   *
+      * have no embedded spaces and have a '.' somewhere in the       *
+      * domain part.                                                  *
+      *****************************************************************
+       VALIDATE-EMAIL-FIELD.
+           MOVE 'Y' TO WS-EMAIL-VALID-FLAG
+           .
+           IF CD02I-CONTACT-EMAIL = SPACES
+               GO TO VALIDATE-EMAIL-FIELD-EXIT
+           END-IF
+           .
+           MOVE 0 TO WS-EMAIL-LEN
+           PERFORM VARYING WS-EMAIL-POS FROM 1 BY 1
+                   UNTIL WS-EMAIL-POS > 30
+               IF CD02I-CONTACT-EMAIL(WS-EMAIL-POS:1) NOT = SPACE
+                   MOVE WS-EMAIL-POS TO WS-EMAIL-LEN
+               END-IF
+           END-PERFORM
+           .
+           MOVE 0 TO WS-EMAIL-AT-COUNT
+           MOVE 0 TO WS-EMAIL-AT-POS
+           MOVE 'N' TO WS-EMAIL-DOT-AFTER-AT-FLAG
+           PERFORM VARYING WS-EMAIL-POS FROM 1 BY 1
+                   UNTIL WS-EMAIL-POS > WS-EMAIL-LEN
+               MOVE CD02I-CONTACT-EMAIL(WS-EMAIL-POS:1) TO WS-EMAIL-CHAR
+               IF WS-EMAIL-CHAR = SPACE
+                   MOVE 'N' TO WS-EMAIL-VALID-FLAG
+               END-IF
+               IF WS-EMAIL-CHAR = '@'
+                   ADD 1 TO WS-EMAIL-AT-COUNT
+                   MOVE WS-EMAIL-POS TO WS-EMAIL-AT-POS
+               END-IF
+               IF WS-EMAIL-CHAR = '.'
+                   AND WS-EMAIL-AT-POS > 0
+                   AND WS-EMAIL-POS > WS-EMAIL-AT-POS + 1
+                   AND WS-EMAIL-POS < WS-EMAIL-LEN
+                   MOVE 'Y' TO WS-EMAIL-DOT-AFTER-AT-FLAG
+               END-IF
+           END-PERFORM
+           .
+           IF WS-EMAIL-AT-COUNT NOT = 1
+               MOVE 'N' TO WS-EMAIL-VALID-FLAG
+           END-IF
+           .
+           IF WS-EMAIL-AT-POS = 1 OR WS-EMAIL-AT-POS = WS-EMAIL-LEN
+               MOVE 'N' TO WS-EMAIL-VALID-FLAG
+           END-IF
+           .
+           IF NOT WS-EMAIL-HAS-DOT-AFTER-AT
+               MOVE 'N' TO WS-EMAIL-VALID-FLAG
+           END-IF
+           .
+       VALIDATE-EMAIL-FIELD-EXIT.
+           EXIT
+           .
+      *****************************************************************
+      * The record was locked by someone else - save the edit to a   *
+      * TS queue keyed by the PID and kick off UPDTRTRY a few         *
+      * seconds later to apply it instead of losing the customer's    *
+      * changes.                                                      *
+      *****************************************************************
+       QUEUE-FAILED-UPDATE.
+           MOVE SPACES TO WS-RETRY-QUEUE-NAME
+           MOVE 'RU' TO WS-RETRY-QUEUE-NAME(1:2)
+           MOVE WS-BNKCUST-RID TO WS-RETRY-QUEUE-NAME(3:5)
+           .
+           MOVE 1 TO RTY-RETRY-COUNT
+           MOVE BRE-INP-INPUT-STRUCTURE TO RTY-INPUT-DATA
+           .
+           EXEC CICS WRITEQ TS
+                     QUEUE(WS-RETRY-QUEUE-NAME)
+                     FROM(RETRY-QUEUE-RECORD)
+                     LENGTH(LENGTH OF RETRY-QUEUE-RECORD)
+                     RESP(WS-RESP)
+           END-EXEC
+           .
+           EXEC CICS START TRANSID('UPRQ')
+                     INTERVAL(0005)
+                     FROM(WS-RETRY-QUEUE-NAME)
+                     LENGTH(LENGTH OF WS-RETRY-QUEUE-NAME)
+                     RESP(WS-RESP)
+           END-EXEC
+           .
+      *****************************************************************
+      * BNKCUST itself is unavailable (closed or disabled), not just  *
+      * a single record locked by another user - a short CICS START   *
+      * retry would just fail again. Instead the edit is appended to  *
+      * the durable 'ADDRDFQ' TS queue, where it sits until UPDTDFPO   *
+      * next drains the queue (run once BNKCUST is back in service).  *
+      *****************************************************************
+       QUEUE-DEFERRED-UPDATE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           .
+           MOVE WS-CURRENT-DATE TO DFQ-QUEUED-DATE
+           MOVE WS-CURRENT-TIME TO DFQ-QUEUED-TIME
+           MOVE BRE-INP-INPUT-STRUCTURE TO DFQ-INPUT-DATA
+           .
+           EXEC CICS WRITEQ TS
+                     QUEUE('ADDRDFQ')
+                     FROM(DEFERRED-QUEUE-RECORD)
+                     LENGTH(LENGTH OF DEFERRED-QUEUE-RECORD)
+                     RESP(WS-RESP)
+           END-EXEC
+           .
        BRE-COPY-INPUT-DATA-0.
            MOVE BRE-I-CD02I-CONTACT TO CD02I-CONTACT-ID
            MOVE BRE-I-CD02I-CONTACT0 TO CD02I-CONTACT-ADDR1
@@ -165,8 +570,16 @@
            MOVE BRE-I-CD02I-CONTACT5 TO CD02I-CONTACT-EMAIL
            MOVE BRE-I-CD02I-CONTACT6 TO CD02I-CONTACT-SEND-MAIL
            MOVE BRE-I-CD02I-CONTACT7 TO CD02I-CONTACT-SEND-EMAIL
+           MOVE BRE-I-CD02I-CONTACT8 TO CD02I-CONTACT-COLOUR-SCHEME
+           MOVE BRE-I-READ-ONLY-FLAG TO WS-READ-ONLY-FLAG
+           MOVE BRE-I-USERID TO WS-USERID
            .
        BRE-COPY-OUTPUT-DATA.
            MOVE CD02O-DATA TO BRE-O-CD02O-DATA
-           MOVE EIBRESP TO BRE-O-EIBRESP
+           .
+           IF WS-SAVED-RESP IS EQUAL TO ZERO
+               MOVE EIBRESP TO BRE-O-EIBRESP
+           ELSE
+               MOVE WS-SAVED-RESP TO BRE-O-EIBRESP
+           END-IF
            .
