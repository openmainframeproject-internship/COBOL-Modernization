@@ -85,6 +85,18 @@
 010500***************************************************************** dbank02p
 010500* Did we get the record OK                                      * dbank02p
 010600***************************************************************** dbank02p
+010650***************************************************************** dbank02p
+010660* A closed account is not a live account - treat it as not     * dbank02p
+010670* found rather than showing its address details                * dbank02p
+010680***************************************************************** dbank02p
+010690     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       dbank02p
+010691             AND BCS-REC-CLOSED                                   dbank02p
+010692         MOVE SPACES TO CD02O-DATA                                dbank02p
+010693         MOVE HIGH-VALUES TO CD02O-CONTACT-ID                     dbank02p
+010694         MOVE 'Account closed' TO CD02O-CONTACT-NAME              dbank02p
+010695         GO TO READ-PROCESSING-EXIT                               dbank02p
+010696     END-IF
+           .                                                            dbank02p
 010700     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       dbank02p
 010900         MOVE BCS-REC-PID TO CD02O-CONTACT-ID                     dbank02p
 011000         MOVE BCS-REC-NAME TO CD02O-CONTACT-NAME                  dbank02p
@@ -97,6 +109,10 @@
 011700         MOVE BCS-REC-EMAIL TO CD02O-CONTACT-EMAIL                dbank02p
 011800         MOVE BCS-REC-SEND-MAIL TO CD02O-CONTACT-SEND-MAIL        dbank02p
 011900         MOVE BCS-REC-SEND-EMAIL TO CD02O-CONTACT-SEND-EMAIL      dbank02p
+011950         MOVE BCS-REC-COLOUR-SCHEME TO                            dbank02p
+011960             CD02O-CONTACT-COLOUR-SCHEME                          dbank02p
+011970         MOVE BCS-REC-LAST-ADDR-CHANGE-DTE TO                     dbank02p
+011980             CD02O-LAST-ADDR-CHANGE-DTE                           dbank02p
 012000     END-IF
            .                                                            dbank02p
 012200***************************************************************** dbank02p
@@ -108,6 +124,9 @@
 012800         MOVE 'Bad VSAM read' TO CD02O-CONTACT-NAME               dbank02p
 012900     END-IF
            .                                                            dbank02p
+       READ-PROCESSING-EXIT.
+           EXIT
+           .
        BRE-COPY-INPUT-DATA-0.
            MOVE BRE-I-CD02I-CONTACT TO CD02I-CONTACT-ID
            .
