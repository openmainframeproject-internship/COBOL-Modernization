@@ -0,0 +1,104 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001200***************************************************************** dbank02p
+001200* Program:     UPDTRTRY.CBL                                     * dbank02p
+001300* Function:    Retry an address update UPDTADDR could not apply * dbank02p
+001400*              because BNKCUST was locked. Started by UPDTADDR's* dbank02p
+001500*              QUEUE-FAILED-UPDATE paragraph under TRANSID      * dbank02p
+001600*              'UPRQ', a few seconds after the original attempt.* dbank02p
+001700***************************************************************** dbank02p
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UPDTRTRY.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01 WS-MISC-STORAGE.
+         05 WS-PROGRAM-ID PIC X(8) VALUE 'UPDTRTRY'.
+         05 WS-RESP PIC S9(8) COMP.
+         05 WS-RETRY-QUEUE-NAME PIC X(8).
+         05 WS-RETRY-LENGTH PIC S9(4) COMP.
+         05 WS-DUMMY-COMMAREA PIC X(1).
+         05 WS-MAX-RETRY-COUNT PIC 9(2) VALUE 3.
+
+       COPY CADDRRTY.
+
+       COPY 'UPDTREQ'.
+       COPY 'UPDTRESP'.
+
+       PROCEDURE DIVISION.
+       000-START-PROCESSING.
+           EXEC CICS RETRIEVE
+                     INTO(WS-RETRY-QUEUE-NAME)
+                     LENGTH(WS-RETRY-LENGTH)
+                     RESP(WS-RESP)
+           END-EXEC
+           .
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+               GOBACK
+           END-IF
+           .
+           EXEC CICS READQ TS
+                     QUEUE(WS-RETRY-QUEUE-NAME)
+                     INTO(RETRY-QUEUE-RECORD)
+                     LENGTH(LENGTH OF RETRY-QUEUE-RECORD)
+                     RESP(WS-RESP)
+           END-EXEC
+           .
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+               GOBACK
+           END-IF
+           .
+           MOVE RTY-INPUT-DATA TO BRE-INP-INPUT-STRUCTURE
+           .
+           CALL 'UPDTADDR' USING DFHEIBLK
+                                 WS-DUMMY-COMMAREA
+                                 BRE-INP-INPUT-STRUCTURE
+                                 BRE-OUT-OUTPUT-STRUCTURE
+           .
+           IF BRE-O-EIBRESP IS EQUAL TO ZERO
+               EXEC CICS DELETEQ TS
+                         QUEUE(WS-RETRY-QUEUE-NAME)
+                         RESP(WS-RESP)
+               END-EXEC
+               GOBACK
+           END-IF
+           .
+           IF RTY-RETRY-COUNT IS GREATER THAN OR EQUAL TO
+                   WS-MAX-RETRY-COUNT
+               EXEC CICS DELETEQ TS
+                         QUEUE(WS-RETRY-QUEUE-NAME)
+                         RESP(WS-RESP)
+               END-EXEC
+               GOBACK
+           END-IF
+           .
+           ADD 1 TO RTY-RETRY-COUNT
+           MOVE BRE-INP-INPUT-STRUCTURE TO RTY-INPUT-DATA
+           .
+           EXEC CICS WRITEQ TS
+                     QUEUE(WS-RETRY-QUEUE-NAME)
+                     FROM(RETRY-QUEUE-RECORD)
+                     LENGTH(LENGTH OF RETRY-QUEUE-RECORD)
+                     RESP(WS-RESP)
+           END-EXEC
+           .
+           EXEC CICS START TRANSID('UPRQ')
+                     INTERVAL(0005)
+                     FROM(WS-RETRY-QUEUE-NAME)
+                     LENGTH(LENGTH OF WS-RETRY-QUEUE-NAME)
+                     RESP(WS-RESP)
+           END-EXEC
+           .
+           GOBACK
+           .
