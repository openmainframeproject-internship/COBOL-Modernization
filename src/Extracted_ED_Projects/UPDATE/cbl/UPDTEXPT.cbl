@@ -0,0 +1,246 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001200***************************************************************** updtexpt
+001200* Program:     UPDTEXPT.CBL                                     * updtexpt
+001300* Function:    Batch customer data export - given a file of     * updtexpt
+001400*              PIDs, pulls the BNKCUST record plus every         * updtexpt
+001500*              ADDRJNL/CONFLTR record built around each PID     * updtexpt
+001600*              into one output extract, for "what data do you   * updtexpt
+001700*              hold on me" style requests.                      * updtexpt
+001800***************************************************************** updtexpt
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UPDTEXPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PIDREQ-FILE ASSIGN TO "PIDREQ"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PIDREQ-STATUS.
+           SELECT BNKCUST-FILE ASSIGN TO "BNKCUST"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS BCS-REC-PID
+               FILE STATUS IS WS-BNKCUST-STATUS.
+           SELECT ADDRJNL-FILE ASSIGN TO "ADDRJNL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ADDRJNL-STATUS.
+           SELECT CONFLTR-FILE ASSIGN TO "CONFLTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONFLTR-STATUS.
+           SELECT CUSTEXPT-FILE ASSIGN TO "CUSTEXPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTEXPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PIDREQ-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 PIDREQ-RECORD.
+         05 PRQ-PID PIC X(5).
+
+       FD BNKCUST-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 BNKCUST-RECORD.
+       COPY CBANKVCS.
+
+       FD ADDRJNL-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CADDRJNL.
+
+       FD CONFLTR-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CCONFLTR.
+
+       FD CUSTEXPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CUSTEXPT.
+
+       WORKING-STORAGE SECTION.
+       01 WS-MISC-STORAGE.
+         05 WS-PROGRAM-ID PIC X(8) VALUE 'UPDTEXPT'.
+         05 WS-PIDREQ-STATUS PIC X(2).
+           88 WS-PIDREQ-OK VALUE '00'.
+         05 WS-BNKCUST-STATUS PIC X(2).
+           88 WS-BNKCUST-OK VALUE '00'.
+         05 WS-ADDRJNL-STATUS PIC X(2).
+           88 WS-ADDRJNL-OK VALUE '00'.
+         05 WS-CONFLTR-STATUS PIC X(2).
+           88 WS-CONFLTR-OK VALUE '00'.
+         05 WS-CUSTEXPT-STATUS PIC X(2).
+           88 WS-CUSTEXPT-OK VALUE '00'.
+         05 WS-PIDREQ-EOF-FLAG PIC X(1).
+           88 WS-PIDREQ-EOF VALUE 'Y'.
+         05 WS-ADDRJNL-EOF-FLAG PIC X(1).
+           88 WS-ADDRJNL-EOF VALUE 'Y'.
+         05 WS-CONFLTR-EOF-FLAG PIC X(1).
+           88 WS-CONFLTR-EOF VALUE 'Y'.
+         05 WS-REC-COUNT PIC 9(6) VALUE ZERO.
+         05 WS-NOT-FOUND-COUNT PIC 9(6) VALUE ZERO.
+         05 WS-MASKED-SIN PIC X(9).
+
+       PROCEDURE DIVISION.
+       000-START-PROCESSING.
+           OPEN INPUT PIDREQ-FILE
+           OPEN INPUT BNKCUST-FILE
+           OPEN OUTPUT CUSTEXPT-FILE
+           .
+           PERFORM UNTIL WS-PIDREQ-EOF
+               READ PIDREQ-FILE
+                   AT END
+                       SET WS-PIDREQ-EOF TO TRUE
+                   NOT AT END
+                       PERFORM EXPORT-ONE-CUSTOMER
+               END-READ
+           END-PERFORM
+           .
+           CLOSE PIDREQ-FILE
+           CLOSE BNKCUST-FILE
+           CLOSE CUSTEXPT-FILE
+           .
+           DISPLAY WS-REC-COUNT ' PID(s) requested, '
+               WS-NOT-FOUND-COUNT ' not found on BNKCUST'
+           .
+           STOP RUN
+           .
+       EXPORT-ONE-CUSTOMER.
+           ADD 1 TO WS-REC-COUNT
+           .
+           MOVE PRQ-PID TO BCS-REC-PID
+           READ BNKCUST-FILE
+               INVALID KEY
+                   ADD 1 TO WS-NOT-FOUND-COUNT
+                   DISPLAY 'PID not found on BNKCUST: ' PRQ-PID
+                   GO TO EXPORT-ONE-CUSTOMER-EXIT
+           END-READ
+           .
+           PERFORM WRITE-CUSTOMER-EXTRACT
+           .
+           PERFORM EXPORT-JOURNAL-ENTRIES
+           .
+           PERFORM EXPORT-CONFIRMATION-ENTRIES
+           .
+       EXPORT-ONE-CUSTOMER-EXIT.
+           EXIT
+           .
+       WRITE-CUSTOMER-EXTRACT.
+           MOVE SPACES TO CUSTEXPT-RECORD
+           SET CXP-TYPE-CUSTOMER TO TRUE
+           MOVE BCS-REC-PID TO CXP-PID
+           MOVE BCS-REC-NAME TO CXP-CUST-NAME
+           MOVE BCS-REC-NAME-FF TO CXP-CUST-NAME-FF
+           PERFORM MASK-CUSTOMER-SIN
+           MOVE WS-MASKED-SIN TO CXP-CUST-SIN
+           MOVE BCS-REC-ADDR1 TO CXP-CUST-ADDR1
+           MOVE BCS-REC-ADDR2 TO CXP-CUST-ADDR2
+           MOVE BCS-REC-STATE TO CXP-CUST-STATE
+           MOVE BCS-REC-CNTRY TO CXP-CUST-CNTRY
+           MOVE BCS-REC-POST-CODE TO CXP-CUST-POST-CODE
+           MOVE BCS-REC-TEL TO CXP-CUST-TEL
+           MOVE BCS-REC-EMAIL TO CXP-CUST-EMAIL
+           MOVE BCS-REC-SEND-MAIL TO CXP-CUST-SEND-MAIL
+           MOVE BCS-REC-SEND-EMAIL TO CXP-CUST-SEND-EMAIL
+           .
+           WRITE CUSTEXPT-RECORD
+           .
+       WRITE-CUSTOMER-EXTRACT-EXIT.
+           EXIT
+           .
+      *****************************************************************
+      * Only the last 4 digits of the SIN ever appear in an extract   * updtexpt
+      * that could be printed or passed on - the rest is masked.      * updtexpt
+      *****************************************************************
+       MASK-CUSTOMER-SIN.
+           MOVE 'XXXXX' TO WS-MASKED-SIN(1:5)
+           MOVE BCS-REC-SIN(6:4) TO WS-MASKED-SIN(6:4)
+           .
+       MASK-CUSTOMER-SIN-EXIT.
+           EXIT
+           .
+       EXPORT-JOURNAL-ENTRIES.
+           OPEN INPUT ADDRJNL-FILE
+           MOVE 'N' TO WS-ADDRJNL-EOF-FLAG
+           .
+           PERFORM UNTIL WS-ADDRJNL-EOF
+               READ ADDRJNL-FILE
+                   AT END
+                       SET WS-ADDRJNL-EOF TO TRUE
+                   NOT AT END
+                       IF AJL-PID IS EQUAL TO BCS-REC-PID
+                           PERFORM WRITE-JOURNAL-EXTRACT
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+           CLOSE ADDRJNL-FILE
+           .
+       EXPORT-JOURNAL-ENTRIES-EXIT.
+           EXIT
+           .
+       WRITE-JOURNAL-EXTRACT.
+           MOVE SPACES TO CUSTEXPT-RECORD
+           SET CXP-TYPE-JOURNAL TO TRUE
+           MOVE AJL-PID TO CXP-PID
+           MOVE AJL-DATE TO CXP-JNL-DATE
+           MOVE AJL-TIME TO CXP-JNL-TIME
+           MOVE AJL-USERID TO CXP-JNL-USERID
+           MOVE AJL-BEFORE-IMAGE TO CXP-JNL-BEFORE-IMAGE
+           MOVE AJL-AFTER-IMAGE TO CXP-JNL-AFTER-IMAGE
+           .
+           WRITE CUSTEXPT-RECORD
+           .
+       WRITE-JOURNAL-EXTRACT-EXIT.
+           EXIT
+           .
+       EXPORT-CONFIRMATION-ENTRIES.
+           OPEN INPUT CONFLTR-FILE
+           MOVE 'N' TO WS-CONFLTR-EOF-FLAG
+           .
+           PERFORM UNTIL WS-CONFLTR-EOF
+               READ CONFLTR-FILE
+                   AT END
+                       SET WS-CONFLTR-EOF TO TRUE
+                   NOT AT END
+                       IF CFL-PID IS EQUAL TO BCS-REC-PID
+                           PERFORM WRITE-CONFIRMATION-EXTRACT
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+           CLOSE CONFLTR-FILE
+           .
+       EXPORT-CONFIRMATION-ENTRIES-EXIT.
+           EXIT
+           .
+       WRITE-CONFIRMATION-EXTRACT.
+           MOVE SPACES TO CUSTEXPT-RECORD
+           SET CXP-TYPE-CONFIRM TO TRUE
+           MOVE CFL-PID TO CXP-PID
+           MOVE CFL-DATE TO CXP-CFL-DATE
+           MOVE CFL-TIME TO CXP-CFL-TIME
+           MOVE CFL-OLD-ADDR1 TO CXP-CFL-OLD-ADDR1
+           MOVE CFL-OLD-ADDR2 TO CXP-CFL-OLD-ADDR2
+           MOVE CFL-OLD-STATE TO CXP-CFL-OLD-STATE
+           MOVE CFL-OLD-CNTRY TO CXP-CFL-OLD-CNTRY
+           MOVE CFL-OLD-POST-CODE TO CXP-CFL-OLD-POST-CODE
+           MOVE CFL-OLD-EMAIL TO CXP-CFL-OLD-EMAIL
+           MOVE CFL-NEW-ADDR1 TO CXP-CFL-NEW-ADDR1
+           MOVE CFL-NEW-ADDR2 TO CXP-CFL-NEW-ADDR2
+           MOVE CFL-NEW-STATE TO CXP-CFL-NEW-STATE
+           MOVE CFL-NEW-CNTRY TO CXP-CFL-NEW-CNTRY
+           MOVE CFL-NEW-POST-CODE TO CXP-CFL-NEW-POST-CODE
+           MOVE CFL-NEW-EMAIL TO CXP-CFL-NEW-EMAIL
+           .
+           WRITE CUSTEXPT-RECORD
+           .
+       WRITE-CONFIRMATION-EXTRACT-EXIT.
+           EXIT
+           .
