@@ -0,0 +1,21 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+       01 BRE-OUT-OUTPUT-STRUCTURE.
+         02 BRE-O-CD03O-DATA.
+           03 BRE-O-CD03O-PAGING-STATUS      PIC X(1).
+           03 BRE-O-CD03O-LAST-ENTRY         PIC X(5).
+           03 BRE-O-CD03O-CUST-COUNT         PIC 9(1).
+           03 BRE-O-CD03O-CUST-INFO OCCURS 6 TIMES.
+             04 BRE-O-CD03O-CUST-PID         PIC X(5).
+             04 BRE-O-CD03O-CUST-NAME        PIC X(25).
+             04 BRE-O-CD03O-CUST-STATUS      PIC X(1).
+           03 BRE-O-CD03O-MESSAGE            PIC X(40).
+         02 BRE-O-EIBRESP PIC S9(8) USAGE IS BINARY.
