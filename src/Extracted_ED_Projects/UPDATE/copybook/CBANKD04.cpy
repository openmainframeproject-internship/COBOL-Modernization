@@ -0,0 +1,40 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+000600                                                                  cbankd04
+000700***************************************************************** cbankd04
+000800* CBANKD04.CPY                                                  * cbankd04
+000900*---------------------------------------------------------------* cbankd04
+001000* This area is used to pass data between a requesting program   * cbankd04
+001100* and UPDTNEW, which opens a brand new BNKCUST record for a     * cbankd04
+001200* customer who has never banked with us before - the caller     * cbankd04
+001300* assigns the new PID (issued by the same onboarding process    * cbankd04
+001400* that issues signon IDs) and UPDTNEW relies on BNKCUST itself   * cbankd04
+001500* rejecting a duplicate key if that PID turns out to already     * cbankd04
+001600* be on file.                                                    * cbankd04
+001700***************************************************************** cbankd04
+001800   05  CD04-DATA.                                                 cbankd04
+001900     10  CD04I-DATA.                                              cbankd04
+002000       15  CD04I-NEW-PID                    PIC X(5).             cbankd04
+002100       15  CD04I-NEW-NAME                   PIC X(25).            cbankd04
+002200       15  CD04I-NEW-SIN                    PIC X(9).             cbankd04
+002300       15  CD04I-NEW-ADDR1                  PIC X(25).            cbankd04
+002400       15  CD04I-NEW-ADDR2                  PIC X(25).            cbankd04
+002500       15  CD04I-NEW-STATE                  PIC X(2).             cbankd04
+002600       15  CD04I-NEW-CNTRY                  PIC X(6).             cbankd04
+002700       15  CD04I-NEW-PSTCDE                 PIC X(6).             cbankd04
+002800       15  CD04I-NEW-TELNO                  PIC X(12).            cbankd04
+002900       15  CD04I-NEW-EMAIL                  PIC X(30).            cbankd04
+003000       15  CD04I-NEW-SEND-MAIL              PIC X(1).             cbankd04
+003100       15  CD04I-NEW-SEND-EMAIL             PIC X(1).             cbankd04
+003200     10  CD04O-DATA.                                              cbankd04
+003300       15  CD04O-NEW-PID                    PIC X(5).             cbankd04
+003400       15  CD04O-MESSAGE                    PIC X(40).            cbankd04
+003500*                                                                 cbankd04
