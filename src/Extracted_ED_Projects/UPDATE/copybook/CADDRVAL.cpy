@@ -0,0 +1,44 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100                                                                  caddrval
+001200***************************************************************** caddrval
+001300* CADDRVAL.CPY                                                  * caddrval
+001400*---------------------------------------------------------------* caddrval
+001500* Reference tables used by UPDTADDR to validate the country,    * caddrval
+001600* state/province and postal code fields entered on screen 60    * caddrval
+001700* before they are written to BNKCUST.                           * caddrval
+001800***************************************************************** caddrval
+001900 01 WS-VALID-CNTRY-LIST.                                          caddrval
+002000   05 FILLER             PIC X(6) VALUE 'CANADA'.                 caddrval
+002100   05 FILLER             PIC X(6) VALUE 'USA   '.                 caddrval
+002200   05 FILLER             PIC X(6) VALUE 'UK    '.                 caddrval
+002300 01 WS-VALID-CNTRY-TABLE REDEFINES WS-VALID-CNTRY-LIST.           caddrval
+002400   05 WS-VALID-CNTRY-ENTRY PIC X(6) OCCURS 3 TIMES.               caddrval
+002500                                                                  caddrval
+002600 01 WS-VALID-CAN-PROV-LIST.                                       caddrval
+002700   05 FILLER             PIC X(26) VALUE                          caddrval
+002800       'ONQCBCABMBSKNSNBPENLYTNTNU'.                              caddrval
+002900 01 WS-VALID-CAN-PROV-TABLE REDEFINES WS-VALID-CAN-PROV-LIST.     caddrval
+003000   05 WS-VALID-CAN-PROV-ENTRY PIC X(2) OCCURS 13 TIMES.           caddrval
+003100                                                                  caddrval
+003200 01 WS-VALID-US-STATE-LIST.                                       caddrval
+003300   05 FILLER             PIC X(20) VALUE                          caddrval
+003400       'ALAKAZARCACOCTDEFLGA'.                                    caddrval
+003500   05 FILLER             PIC X(20) VALUE                          caddrval
+003600       'HIIDILINIAKSKYLAMEMD'.                                    caddrval
+003700   05 FILLER             PIC X(20) VALUE                          caddrval
+003800       'MAMIMNMSMOMTNENVNHNJ'.                                    caddrval
+003900   05 FILLER             PIC X(20) VALUE                          caddrval
+004000       'NMNYNCNDOHOKORPARISC'.                                    caddrval
+004100   05 FILLER             PIC X(20) VALUE                          caddrval
+004200       'SDTNTXUTVTVAWAWVWIWY'.                                    caddrval
+004300 01 WS-VALID-US-STATE-TABLE REDEFINES WS-VALID-US-STATE-LIST.     caddrval
+004400   05 WS-VALID-US-STATE-ENTRY PIC X(2) OCCURS 50 TIMES.           caddrval
