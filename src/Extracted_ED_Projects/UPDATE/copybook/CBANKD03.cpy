@@ -0,0 +1,44 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+000600                                                                  cbankd03
+000700***************************************************************** cbankd03
+000800* CBANKD03.CPY                                                  * cbankd03
+000900*---------------------------------------------------------------* cbankd03
+001000* This area is used to pass data between a requesting program   * cbankd03
+001100* and CUSTSRCH, which searches BNKCUST by customer name or SIN  * cbankd03
+001200* instead of the exact PID a plain READ needs, a page (of 6,    * cbankd03
+001300* same width as other paging screens) at a time, using the     * cbankd03
+001400* same paging status/first-entry/last-entry convention as       * cbankd03
+001500* CACCTD03.CPY/ACCTBAL.                                         * cbankd03
+001600***************************************************************** cbankd03
+001700   05  CD03-DATA.                                                 cbankd03
+001800     10  CD03I-DATA.                                              cbankd03
+001900       15  CD03I-SEARCH-TYPE                PIC X(1).             cbankd03
+002000         88  CD03I-SEARCH-BY-NAME           VALUE 'N'.            cbankd03
+002100         88  CD03I-SEARCH-BY-SIN            VALUE 'S'.            cbankd03
+002200       15  CD03I-SEARCH-VALUE               PIC X(25).            cbankd03
+002300       15  CD03I-PAGE-ACTION                PIC X(1).             cbankd03
+002400         88  CD03I-PAGE-FIRST               VALUE 'F'.            cbankd03
+002500         88  CD03I-PAGE-NEXT                VALUE 'N'.            cbankd03
+002600       15  CD03I-RESUME-KEY                 PIC X(5).             cbankd03
+002700     10  CD03O-DATA.                                              cbankd03
+002800       15  CD03O-PAGING-STATUS              PIC X(1).             cbankd03
+002900         88  CD03O-PAGING-OFF               VALUE LOW-VALUES.     cbankd03
+003000         88  CD03O-PAGING-FIRST             VALUE '1'.            cbankd03
+003100         88  CD03O-PAGING-MIDDLE            VALUE '2'.            cbankd03
+003200         88  CD03O-PAGING-LAST              VALUE '3'.            cbankd03
+003300       15  CD03O-LAST-ENTRY                 PIC X(5).             cbankd03
+003400       15  CD03O-CUST-COUNT                 PIC 9(1).             cbankd03
+003500       15  CD03O-CUST-INFO OCCURS 6 TIMES.                        cbankd03
+003600         20  CD03O-CUST-PID                 PIC X(5).             cbankd03
+003700         20  CD03O-CUST-NAME                PIC X(25).            cbankd03
+003800         20  CD03O-CUST-STATUS               PIC X(1).            cbankd03
+003900       15  CD03O-MESSAGE                    PIC X(40).            cbankd03
