@@ -29,7 +29,22 @@
 002400     10  BCS-REC-EMAIL                       PIC X(30).           cbankvcs
 002500     10  BCS-REC-SEND-MAIL                   PIC X(1).            cbankvcs
 002600     10  BCS-REC-SEND-EMAIL                  PIC X(1).            cbankvcs
-002700     10  BCS-REC-ATM-PIN                     PIC X(4).            cbankvcs
-002800     10  BCS-REC-FILLER                      PIC X(74).           cbankvcs
+002700     10  BCS-REC-ATM-PIN-HASH                PIC 9(4).            cbankvcs
+002750     10  BCS-REC-STATUS                       PIC X(1).            cbankvcs
+002760       88  BCS-REC-ACTIVE                     VALUE 'A'.           cbankvcs
+002770       88  BCS-REC-CLOSED                     VALUE 'C'.           cbankvcs
+002780       88  BCS-REC-DORMANT                    VALUE 'D'.           cbankvcs
+002782     10  BCS-REC-ATM-ENABLED                 PIC X(1).            cbankvcs
+002783       88  BCS-REC-ATM-IS-ENABLED            VALUE 'Y'.           cbankvcs
+002784     10  BCS-REC-ATM-LIMIT                   PIC 9(5)V99.         cbankvcs
+002785     10  BCS-REC-ATM-LAST-DTE                PIC 9(8).            cbankvcs
+002786     10  BCS-REC-ATM-LAST-AMT                PIC 9(5)V99.         cbankvcs
+002790     10  BCS-REC-COLOUR-SCHEME               PIC X(1).            cbankvcs
+002792       88  BCS-REC-COLOUR-SCHEME-BLUE        VALUE '1'.           cbankvcs
+002794       88  BCS-REC-COLOUR-SCHEME-GREEN       VALUE '2'.           cbankvcs
+002796       88  BCS-REC-COLOUR-SCHEME-MONO        VALUE '3'.           cbankvcs
+002797     10  BCS-REC-LAST-ADDR-CHANGE-DTE        PIC 9(8).            cbankvcs
+002798     10  BCS-REC-LAST-SIGNON-DTE             PIC 9(8).            cbankvcs
+002800     10  BCS-REC-FILLER                      PIC X(33).           cbankvcs
 002900                                                                  cbankvcs
 003000* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankvcs
