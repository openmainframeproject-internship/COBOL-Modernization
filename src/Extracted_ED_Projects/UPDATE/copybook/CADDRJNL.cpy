@@ -0,0 +1,25 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+000600                                                                  caddrjnl
+000700***************************************************************** caddrjnl
+000800* CADDRJNL.CPY                                                  * caddrjnl
+000900*---------------------------------------------------------------* caddrjnl
+001000* Before/after image journal record written by UPDTADDR's       * caddrjnl
+001050* LOG-ADDRESS-CHANGE paragraph - one record per successful       * caddrjnl
+001100* address update.                                                * caddrjnl
+001200***************************************************************** caddrjnl
+001300 01 ADDRJNL-RECORD.                                               caddrjnl
+001400   05 AJL-DATE                       PIC 9(8).                    caddrjnl
+001500   05 AJL-TIME                       PIC 9(8).                    caddrjnl
+001600   05 AJL-USERID                     PIC X(5).                    caddrjnl
+001700   05 AJL-PID                        PIC X(5).                    caddrjnl
+001800   05 AJL-BEFORE-IMAGE                PIC X(250).                 caddrjnl
+001900   05 AJL-AFTER-IMAGE                 PIC X(250).                 caddrjnl
