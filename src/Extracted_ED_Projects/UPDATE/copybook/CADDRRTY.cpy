@@ -0,0 +1,22 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100                                                                  caddrrty
+001200***************************************************************** caddrrty
+001300* CADDRRTY.CPY                                                  * caddrrty
+001400*---------------------------------------------------------------* caddrrty
+001500* TS queue record used to hold an address update that could not * caddrrty
+001600* be applied because BNKCUST was locked, so UPDTRTRY can retry  * caddrrty
+001700* it a few seconds later. RTY-INPUT-DATA is a saved image of    * caddrrty
+001800* BRE-INP-INPUT-STRUCTURE (UPDTREQ.CPY).                        * caddrrty
+001900***************************************************************** caddrrty
+002000 01 RETRY-QUEUE-RECORD.                                           caddrrty
+002100   05 RTY-RETRY-COUNT               PIC 9(2).                     caddrrty
+002200   05 RTY-INPUT-DATA                PIC X(108).                   caddrrty
