@@ -0,0 +1,37 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100                                                                  cconfltr
+001200***************************************************************** cconfltr
+001300* CCONFLTR.CPY                                                  * cconfltr
+001400*---------------------------------------------------------------* cconfltr
+001500* Confirmation-letter extract written by UPDTADDR's             * cconfltr
+001600* GENERATE-CONFIRMATION-EXTRACT paragraph for every successful  * cconfltr
+001700* address commit, for the mail/print subsystem to turn into a   * cconfltr
+001800* customer confirmation letter (old vs. new address/e-mail).    * cconfltr
+001900***************************************************************** cconfltr
+002000 01 CONFLTR-RECORD.                                               cconfltr
+002100   05 CFL-DATE                      PIC 9(8).                     cconfltr
+002200   05 CFL-TIME                      PIC 9(8).                     cconfltr
+002300   05 CFL-PID                       PIC X(5).                     cconfltr
+002400   05 CFL-OLD-DETS.                                                cconfltr
+002500     10 CFL-OLD-ADDR1               PIC X(25).                    cconfltr
+002600     10 CFL-OLD-ADDR2               PIC X(25).                    cconfltr
+002700     10 CFL-OLD-STATE               PIC X(2).                     cconfltr
+002800     10 CFL-OLD-CNTRY               PIC X(6).                     cconfltr
+002900     10 CFL-OLD-POST-CODE           PIC X(6).                     cconfltr
+003000     10 CFL-OLD-EMAIL               PIC X(30).                    cconfltr
+003100   05 CFL-NEW-DETS.                                                cconfltr
+003200     10 CFL-NEW-ADDR1               PIC X(25).                    cconfltr
+003300     10 CFL-NEW-ADDR2               PIC X(25).                    cconfltr
+003400     10 CFL-NEW-STATE               PIC X(2).                     cconfltr
+003500     10 CFL-NEW-CNTRY               PIC X(6).                     cconfltr
+003600     10 CFL-NEW-POST-CODE           PIC X(6).                     cconfltr
+003700     10 CFL-NEW-EMAIL               PIC X(30).                    cconfltr
