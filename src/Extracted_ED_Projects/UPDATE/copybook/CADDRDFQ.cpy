@@ -0,0 +1,25 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100                                                                  caddrdfq
+001200***************************************************************** caddrdfq
+001300* CADDRDFQ.CPY                                                  * caddrdfq
+001400*---------------------------------------------------------------* caddrdfq
+001500* TS queue record used to hold an address update that could not * caddrdfq
+001600* be applied because BNKCUST itself was unavailable (closed or  * caddrdfq
+001700* disabled, not simply locked by another user - see CADDRRTY    * caddrdfq
+001800* for that shorter-lived case). Entries sit on the 'ADDRDFQ' TS * caddrdfq
+001900* queue until UPDTDFPO next drains it. DFQ-INPUT-DATA is a      * caddrdfq
+002000* saved image of BRE-INP-INPUT-STRUCTURE (UPDTREQ.CPY).         * caddrdfq
+002100***************************************************************** caddrdfq
+002200 01 DEFERRED-QUEUE-RECORD.                                        caddrdfq
+002300   05 DFQ-QUEUED-DATE              PIC 9(8).                      caddrdfq
+002400   05 DFQ-QUEUED-TIME              PIC 9(8).                      caddrdfq
+002500   05 DFQ-INPUT-DATA               PIC X(108).                    caddrdfq
