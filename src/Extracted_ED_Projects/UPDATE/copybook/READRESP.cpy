@@ -22,4 +22,6 @@
            03 BRE-O-CD02O-CONTACT7 PIC X(30).
            03 BRE-O-CD02O-CONTACT8 PIC X(1).
            03 BRE-O-CD02O-CONTACT9 PIC X(1).
+           03 BRE-O-CD02O-CONTACT10 PIC X(1).
+           03 BRE-O-CD02O-CONTACT11 PIC 9(8).
          02 BRE-O-EIBRESP PIC S9(8) USAGE IS BINARY.
