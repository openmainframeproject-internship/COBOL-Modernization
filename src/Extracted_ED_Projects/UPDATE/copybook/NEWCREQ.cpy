@@ -0,0 +1,23 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+       01 BRE-INP-INPUT-STRUCTURE.
+         02 BRE-I-CD04I-NEW-PID               PIC X(5).
+         02 BRE-I-CD04I-NEW-NAME              PIC X(25).
+         02 BRE-I-CD04I-NEW-SIN               PIC X(9).
+         02 BRE-I-CD04I-NEW-ADDR1             PIC X(25).
+         02 BRE-I-CD04I-NEW-ADDR2             PIC X(25).
+         02 BRE-I-CD04I-NEW-STATE             PIC X(2).
+         02 BRE-I-CD04I-NEW-CNTRY             PIC X(6).
+         02 BRE-I-CD04I-NEW-PSTCDE            PIC X(6).
+         02 BRE-I-CD04I-NEW-TELNO             PIC X(12).
+         02 BRE-I-CD04I-NEW-EMAIL             PIC X(30).
+         02 BRE-I-CD04I-NEW-SEND-MAIL         PIC X(1).
+         02 BRE-I-CD04I-NEW-SEND-EMAIL        PIC X(1).
