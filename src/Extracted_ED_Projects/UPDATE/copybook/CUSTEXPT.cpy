@@ -0,0 +1,62 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100                                                                  custexpt
+001200***************************************************************** custexpt
+001300* CUSTEXPT.CPY                                                  * custexpt
+001400*---------------------------------------------------------------* custexpt
+001500* Output record for UPDTEXPT, the customer data export job.     * custexpt
+001600* One CXP-TYPE-CUSTOMER record per PID requested, followed by    * custexpt
+001700* zero or more CXP-TYPE-JOURNAL and CXP-TYPE-CONFIRM records     * custexpt
+001800* pulled from the address journal/confirmation extract files.    * custexpt
+001900***************************************************************** custexpt
+002000 01 CUSTEXPT-RECORD.                                              custexpt
+002100   05 CXP-REC-TYPE                   PIC X(1).                    custexpt
+002200     88 CXP-TYPE-CUSTOMER            VALUE 'C'.                   custexpt
+002300     88 CXP-TYPE-JOURNAL             VALUE 'J'.                   custexpt
+002400     88 CXP-TYPE-CONFIRM             VALUE 'F'.                   custexpt
+002500   05 CXP-PID                        PIC X(5).                    custexpt
+002600   05 CXP-DETAIL-AREA                PIC X(521).                  custexpt
+002700   05 CXP-CUSTOMER-DETAIL REDEFINES CXP-DETAIL-AREA.              custexpt
+002800     10 CXP-CUST-NAME                PIC X(25).                   custexpt
+002900     10 CXP-CUST-NAME-FF             PIC X(25).                   custexpt
+003000     10 CXP-CUST-SIN                 PIC X(9).                    custexpt
+003100     10 CXP-CUST-ADDR1               PIC X(25).                   custexpt
+003200     10 CXP-CUST-ADDR2               PIC X(25).                   custexpt
+003300     10 CXP-CUST-STATE               PIC X(2).                    custexpt
+003400     10 CXP-CUST-CNTRY               PIC X(6).                    custexpt
+003500     10 CXP-CUST-POST-CODE           PIC X(6).                    custexpt
+003600     10 CXP-CUST-TEL                 PIC X(12).                   custexpt
+003700     10 CXP-CUST-EMAIL               PIC X(30).                   custexpt
+003800     10 CXP-CUST-SEND-MAIL           PIC X(1).                    custexpt
+003900     10 CXP-CUST-SEND-EMAIL          PIC X(1).                    custexpt
+004000     10 FILLER                       PIC X(354).                  custexpt
+004100   05 CXP-JOURNAL-DETAIL REDEFINES CXP-DETAIL-AREA.               custexpt
+004200     10 CXP-JNL-DATE                 PIC 9(8).                    custexpt
+004300     10 CXP-JNL-TIME                 PIC 9(8).                    custexpt
+004400     10 CXP-JNL-USERID               PIC X(5).                    custexpt
+004500     10 CXP-JNL-BEFORE-IMAGE         PIC X(250).                  custexpt
+004600     10 CXP-JNL-AFTER-IMAGE          PIC X(250).                  custexpt
+004700   05 CXP-CONFIRM-DETAIL REDEFINES CXP-DETAIL-AREA.               custexpt
+004800     10 CXP-CFL-DATE                 PIC 9(8).                    custexpt
+004900     10 CXP-CFL-TIME                 PIC 9(8).                    custexpt
+005000     10 CXP-CFL-OLD-ADDR1            PIC X(25).                   custexpt
+005100     10 CXP-CFL-OLD-ADDR2            PIC X(25).                   custexpt
+005200     10 CXP-CFL-OLD-STATE            PIC X(2).                    custexpt
+005300     10 CXP-CFL-OLD-CNTRY            PIC X(6).                    custexpt
+005400     10 CXP-CFL-OLD-POST-CODE        PIC X(6).                    custexpt
+005500     10 CXP-CFL-OLD-EMAIL            PIC X(30).                   custexpt
+005600     10 CXP-CFL-NEW-ADDR1            PIC X(25).                   custexpt
+005700     10 CXP-CFL-NEW-ADDR2            PIC X(25).                   custexpt
+005800     10 CXP-CFL-NEW-STATE            PIC X(2).                    custexpt
+005900     10 CXP-CFL-NEW-CNTRY            PIC X(6).                    custexpt
+006000     10 CXP-CFL-NEW-POST-CODE        PIC X(6).                    custexpt
+006100     10 CXP-CFL-NEW-EMAIL            PIC X(30).                   custexpt
+006200     10 FILLER                       PIC X(317).                  custexpt
