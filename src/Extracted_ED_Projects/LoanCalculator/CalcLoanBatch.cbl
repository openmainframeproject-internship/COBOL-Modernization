@@ -0,0 +1,202 @@
+000100***************************************************************** bbank71p
+000100*                                                               * bbank71p
+000200*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   * bbank71p
+000300*   This demonstration program is provided for use by users     * bbank71p
+000400*   of Micro Focus products and may be used, modified and       * bbank71p
+000500*   distributed as part of your application provided that       * bbank71p
+000600*   you properly acknowledge the copyright of Micro Focus       * bbank71p
+000700*   in this material.                                           * bbank71p
+000800*                                                               * bbank71p
+000900***************************************************************** bbank71p
+
+001200***************************************************************** bbank71p
+001200* Program:     BBANK71P.CBL                                     * bbank71p
+001300* Layer:       Business logic                                   * bbank71p
+001400* Function:    Batch run of loan calculations against a         * bbank71p
+001500*              request file, one CALL to CalcLoan per record.   * bbank71p
+001600***************************************************************** bbank71p
+001600 IDENTIFICATION DIVISION.                                         bbank71p
+       PROGRAM-ID. CalcLoanBatch.
+
+002600 ENVIRONMENT DIVISION.                                            bbank71p
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOANREQ-FILE ASSIGN TO "LOANREQ"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOANREQ-STATUS.
+           SELECT LOANRPT-FILE ASSIGN TO "LOANRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOANRPT-STATUS.
+           SELECT ACCTMST-FILE ASSIGN TO "ACCTMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AMS-KEY
+               FILE STATUS IS WS-ACCTMST-STATUS.
+
+002800 DATA DIVISION.                                                   bbank71p
+       FILE SECTION.
+       FD LOANREQ-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 LOANREQ-RECORD.
+         05 LRQ-AMOUNT PIC X(7).
+         05 LRQ-RATE PIC X(7).
+         05 LRQ-TERM PIC X(5).
+         05 LRQ-FEES PIC X(7).
+         05 LRQ-EXTRA-PAYMENT PIC X(7).
+         05 LRQ-USERID PIC X(5).
+         05 LRQ-OPEN-ACCOUNT-FLAG PIC X(1).
+           88 LRQ-OPEN-ACCOUNT VALUE 'Y'.
+         05 LRQ-OWNER-PID PIC X(5).
+         05 LRQ-ACCOUNT PIC X(9).
+
+       FD LOANRPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 LOANRPT-RECORD.
+         05 LRP-AMOUNT PIC X(7).
+         05 LRP-RATE PIC X(7).
+         05 LRP-TERM PIC X(5).
+         05 LRP-PAYMENT PIC X(9).
+         05 LRP-PAYMENT-AMOUNT PIC S9(6)V99.
+         05 LRP-APR PIC -(3)9.999.
+         05 LRP-ERROR-MSG PIC X(75).
+         05 LRP-ERROR-CODE PIC 9(4).
+         05 LRP-ACCOUNT PIC X(9).
+         05 LRP-ACCOUNT-STATUS PIC X(40).
+
+       FD ACCTMST-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CACCTMST.
+
+003000 WORKING-STORAGE SECTION.                                         bbank71p
+003000 01 WS-MISC-STORAGE.                                              bbank71p
+       05 WS-PROGRAM-ID PIC X(8) VALUE 'BBANK71P'.
+       05 WS-EOF-FLAG PIC X(1).
+         88 WS-EOF VALUE 'Y'.
+       05 WS-LOANREQ-STATUS PIC X(2).
+       05 WS-LOANRPT-STATUS PIC X(2).
+       05 WS-ACCTMST-STATUS PIC X(2).
+         88 WS-ACCTMST-OK VALUE '00'.
+         88 WS-ACCTMST-DUPLICATE VALUE '22'.
+       05 WS-REC-COUNT PIC 9(6) VALUE ZERO.
+       05 WS-CURRENT-DATE-TIME.
+         10 WS-CURRENT-DATE PIC 9(8).
+         10 WS-CURRENT-TIME PIC 9(8).
+         10 FILLER PIC X(5).
+
+       01 WS-CALC-LINKAGE.
+         05 WS-AMOUNT PIC X(7).
+         05 WS-AMOUNT-N REDEFINES WS-AMOUNT PIC 9(7).
+         05 WS-RATE PIC X(7).
+         05 WS-TERM PIC X(5).
+         05 WS-PAYMENT PIC X(9).
+         05 WS-PAYMENT-AMOUNT PIC S9(6)V99.
+         05 WS-ERROR-MSG PIC X(75).
+       COPY CLOANSCH.
+       COPY CLOANLOG.
+       COPY CLOANAPR.
+       COPY CLOANERR.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT LOANREQ-FILE
+           OPEN OUTPUT LOANRPT-FILE
+           OPEN I-O ACCTMST-FILE
+           .
+           PERFORM UNTIL WS-EOF
+               READ LOANREQ-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-LOAN-REQUEST
+               END-READ
+           END-PERFORM
+           .
+           CLOSE LOANREQ-FILE
+           CLOSE LOANRPT-FILE
+           CLOSE ACCTMST-FILE
+           .
+           DISPLAY WS-REC-COUNT ' loan request(s) processed'
+           .
+           STOP RUN
+           .
+       PROCESS-LOAN-REQUEST.
+           ADD 1 TO WS-REC-COUNT
+           .
+           MOVE LRQ-AMOUNT TO WS-AMOUNT
+           MOVE LRQ-RATE TO WS-RATE
+           MOVE LRQ-TERM TO WS-TERM
+           MOVE SPACES TO WS-ERROR-MSG
+           .
+           MOVE SPACES TO CLS-SCHEDULE-REQUESTED
+           MOVE SPACES TO CLQ-LOG-REQUESTED
+           MOVE LRQ-USERID TO CLQ-LOG-USERID
+           MOVE LRQ-FEES TO CLA-FEES
+           MOVE LRQ-EXTRA-PAYMENT TO CLS-EXTRA-PAYMENT
+           .
+           CALL 'CalcLoanExt' USING WS-AMOUNT, WS-RATE, WS-TERM,
+               WS-PAYMENT, WS-PAYMENT-AMOUNT, WS-ERROR-MSG,
+               CLOAN-SCHEDULE, CLOAN-QUOTE-LOG, CLOAN-APR-AREA,
+               CLOAN-ERROR-CODE
+           .
+           MOVE WS-AMOUNT TO LRP-AMOUNT
+           MOVE WS-RATE TO LRP-RATE
+           MOVE WS-TERM TO LRP-TERM
+           MOVE WS-PAYMENT TO LRP-PAYMENT
+           MOVE WS-PAYMENT-AMOUNT TO LRP-PAYMENT-AMOUNT
+           MOVE CLA-APR TO LRP-APR
+           MOVE WS-ERROR-MSG TO LRP-ERROR-MSG
+           MOVE CLOAN-ERROR-CODE TO LRP-ERROR-CODE
+           MOVE SPACES TO LRP-ACCOUNT
+           MOVE SPACES TO LRP-ACCOUNT-STATUS
+           .
+           IF LRQ-OPEN-ACCOUNT AND WS-ERROR-MSG EQUAL TO SPACES
+               PERFORM OPEN-LOAN-ACCOUNT
+           END-IF
+           .
+           WRITE LOANRPT-RECORD
+           .
+       PROCESS-LOAN-REQUEST-EXIT.
+           EXIT
+           .
+      *****************************************************************
+      * The quote just calculated is good and the request asked for   *
+      * it to become a real account - open a new ACCTMST row for it,  *
+      * the same account master the balance/transfer screens already  *
+      * read, with the outstanding principal carried as a negative    *
+      * balance (what the customer owes the bank, not what the bank   *
+      * owes the customer). ACCTMST rejects a duplicate owner/account *
+      * key on the WRITE itself rather than this paragraph checking    *
+      * for one first.                                                *
+      *****************************************************************
+       OPEN-LOAN-ACCOUNT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           .
+           MOVE SPACES TO ACCTMST-RECORD
+           MOVE LRQ-OWNER-PID TO AMS-OWNER-PID
+           MOVE LRQ-ACCOUNT TO AMS-ACCOUNT
+           MOVE 'LOAN ACCOUNT' TO AMS-DESC
+           COMPUTE AMS-BALANCE = ZERO - WS-AMOUNT-N
+           SET AMS-CURRENCY-HOME TO TRUE
+           MOVE WS-CURRENT-DATE TO AMS-LAST-DATE
+           MOVE SPACES TO AMS-LAST-TXN-FLAG
+           SET AMS-INTEREST-BEARING TO TRUE
+           MOVE ZERO TO AMS-LAST-INT-DTE
+           MOVE ZERO TO AMS-LAST-RECN-DTE
+           .
+           WRITE ACCTMST-RECORD
+           .
+           IF WS-ACCTMST-OK
+               MOVE LRQ-ACCOUNT TO LRP-ACCOUNT
+               MOVE 'Loan account opened OK' TO LRP-ACCOUNT-STATUS
+           ELSE
+               IF WS-ACCTMST-DUPLICATE
+                   MOVE 'Account number already on file' TO
+                           LRP-ACCOUNT-STATUS
+               ELSE
+                   MOVE 'Unable to open loan account' TO
+                           LRP-ACCOUNT-STATUS
+               END-IF
+           END-IF
+           .
+       OPEN-LOAN-ACCOUNT-EXIT.
+           EXIT
+           .
