@@ -34,7 +34,27 @@
 
 002600 ENVIRONMENT DIVISION.                                            bbank70p
 002700                                                                  bbank70p
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOANQLOG-FILE ASSIGN TO "LOANQLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOANQLOG-STATUS.
+           SELECT LOANLIMS-FILE ASSIGN TO "LOANLIMS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOANLIMS-STATUS.
 002800 DATA DIVISION.                                                   bbank70p
+       FILE SECTION.
+       FD LOANQLOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CLOANLREC.
+      * One record, rewritten by a site to change the limits below
+      * without recompiling CalcLoan.  OPEN INPUT fails harmlessly
+      * (WS-LOANLIMS-OK stays off) when the file does not exist, and
+      * the WS-LOAN-LIMITS VALUE clauses are left as the defaults.
+       FD LOANLIMS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 LOANLIMS-FD-RECORD.
+       COPY CLOANLIM.
 003000 WORKING-STORAGE SECTION.                                         bbank70p
 003000 01 WS-MISC-STORAGE.                                              bbank70p
 003100   05 WS-PROGRAM-ID PIC X(8) VALUE 'BBANK70P'.                    bbank70p
@@ -42,6 +62,14 @@
 003300   05 WS-INPUT-FLAG PIC X(1).                                     bbank70p
 003400     88 INPUT-OK VALUE '0'.                                       bbank70p
 003500     88 INPUT-ERROR VALUE '1'.                                    bbank70p
+      * Which entry point this call came in through - CalcLoanExt is
+      * the only one that passes PAYMENT-AMOUNT/CLOAN-SCHEDULE/
+      * CLOAN-QUOTE-LOG/CLOAN-APR-AREA/CLOAN-ERROR-CODE, so validation
+      * logic shared with the original CalcLoan entry point must not
+      * touch any of those fields unless this is set.
+         05 WS-CALL-ENTRY-FLAG PIC X(1).
+           88 WS-CALL-IS-BASE VALUE '0'.
+           88 WS-CALL-IS-EXT VALUE '1'.
 003600   05 WS-RETURN-FLAG PIC X(1).                                    bbank70p
 003700     88 WS-RETURN-FLAG-OFF VALUE LOW-VALUES.                      bbank70p
 003800     88 WS-RETURN-FLAG-ON VALUE '1'.                              bbank70p
@@ -54,6 +82,9 @@
 004600   05 WS-CALC-WORK-AREAS.                                         bbank70p
 004700* Used to count no of periods in rate                             bbank70p
 004800     10 WS-CALC-WORK-RATE-PERIOD PIC 9(1).                        bbank70p
+      * Start position of the decimal digits that must be zero beyond
+      * the configured WS-LOAN-RATE-DECIMALS precision
+           10 WS-CALC-WORK-RATE-DEC-START PIC 9(1).
 004900* Generate work area                                              bbank70p
 005000     10 WS-CALC-WORK-TEMP PIC X(7).                               bbank70p
 005100* Work area for AMOUNT                                            bbank70p
@@ -70,10 +101,10 @@
 006200     10 WS-CALC-WORK-RATE-P2 PIC X(6).                            bbank70p
 006300     10 WS-CALC-WORK-RATE-P2-N REDEFINES WS-CALC-WORK-RATE-P2     bbank70p
                                      PIC 9(6).
-006500* Used to hold rate as percentage (xxxvxxx)                       bbank70p
-006600     10 WS-CALC-WORK-PERC PIC X(6).                               bbank70p
+006500* Used to hold rate as percentage (xxxvxxxxxx)                    bbank70p
+006600     10 WS-CALC-WORK-PERC PIC X(9).                               bbank70p
 006700     10 WS-CALC-WORK-PERC-N REDEFINES WS-CALC-WORK-PERC           bbank70p
-                                  PIC 9(3)V9(3).
+                                  PIC 9(3)V9(6).
 006900* Work area for TERM                                              bbank70p
 007000     10 WS-CALC-WORK-TERM PIC X(5).                               bbank70p
 007100     10 WS-CALC-WORK-TERM-N REDEFINES WS-CALC-WORK-TERM PIC 9(5). bbank70p
@@ -87,14 +118,61 @@
 008000     10 WS-LOAN-INTEREST PIC SV9(8).                              bbank70p
 008100     10 WS-LOAN-TERM PIC S9(5).                                   bbank70p
 008200     10 WS-LOAN-MONTHLY-PAYMENT PIC S9(6)V99.                     bbank70p
+      * Maintainable loan validation limits - change the VALUE clauses
+      * here rather than hunting for literals in VALIDATE-AMOUNT and
+      * VALIDATE-TERM.
+       05 WS-LOAN-LIMITS.
+         10 WS-LOAN-MIN-AMOUNT PIC 9(7) VALUE 100.
+         10 WS-LOAN-MAX-AMOUNT PIC 9(7) VALUE 9999999.
+      * Number of decimal places accepted in an interest rate
+      * (999.999999); raise or lower this rather than changing
+      * VALIDATE-RATE itself.
+         10 WS-LOAN-RATE-DECIMALS PIC 9(1) VALUE 3.
+         10 WS-LOAN-MAX-TERM PIC 9(4) VALUE 1200.
 008400* 01 WS-BANK-DATA.                                                bbank70p
 008400                                                                  bbank70p
+       05 WS-SCHEDULE-WORK-AREAS.
+         10 WS-SCHED-PERIOD PIC 9(4).
+         10 WS-SCHED-BALANCE PIC S9(7)V99.
+         10 WS-SCHED-INTEREST PIC S9(7)V99.
+         10 WS-SCHED-PRINCIPAL PIC S9(7)V99.
+       05 WS-PAYOFF-WORK-AREAS.
+         10 WS-PAYOFF-EXTRA PIC X(7).
+         10 WS-PAYOFF-EXTRA-N REDEFINES WS-PAYOFF-EXTRA PIC 9(7).
+         10 WS-PAYOFF-PAYMENT PIC S9(7)V99.
+         10 WS-PAYOFF-BALANCE PIC S9(7)V99.
+         10 WS-PAYOFF-INTEREST PIC S9(7)V99.
+         10 WS-PAYOFF-PRINCIPAL PIC S9(7)V99.
+         10 WS-PAYOFF-INTEREST-TOTAL PIC S9(7)V99.
+         10 WS-BASE-INTEREST-TOTAL PIC S9(7)V99.
+       05 WS-APR-WORK-AREAS.
+         10 WS-APR-FEES PIC X(7).
+         10 WS-APR-FEES-N REDEFINES WS-APR-FEES PIC 9(7).
+         10 WS-APR-NET-PRINCIPAL PIC S9(7)V99.
+         10 WS-APR-LOW PIC S9V9(6).
+         10 WS-APR-HIGH PIC S9V9(6).
+         10 WS-APR-MID PIC S9V9(6).
+         10 WS-APR-TEST-PAYMENT PIC S9(7)V99.
+         10 WS-APR-ITER PIC 9(3).
+       05 WS-LOANQLOG-STATUS PIC X(2).
+         88 WS-LOANQLOG-OK VALUE '00'.
+       05 WS-LOANLIMS-STATUS PIC X(2).
+         88 WS-LOANLIMS-OK VALUE '00'.
+       05 WS-CURRENT-DATE-TIME.
+         10 WS-CURRENT-DATE PIC 9(8).
+         10 WS-CURRENT-TIME PIC 9(8).
+         10 FILLER PIC X(5).
 009200 LINKAGE SECTION.                                                 bbank70p
        01 AMOUNT PIC X(7).
        01 RATE PIC X(7).
        01 TERM PIC X(5).
        01 PAYMENT PIC X(9).
+       01 PAYMENT-AMOUNT PIC S9(6)V99.
        01 ERROR-MSG PIC X(75).
+       COPY CLOANSCH.
+       COPY CLOANLOG.
+       COPY CLOANAPR.
+       COPY CLOANERR.
 000100***************************************************************** centry
 000100*                                                               * centry
 000200*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * centry
@@ -108,7 +186,8 @@
 001000* so that they may be insensitive to their environment.         * centry
 001100* There are different versions for CICS, IMS and INET.          * centry
 001200***************************************************************** centry
-001300 PROCEDURE DIVISION USING AMOUNT, RATE, TERM, PAYMENT, ERROR-MSG. centry
+001300 PROCEDURE DIVISION USING AMOUNT, RATE, TERM, PAYMENT,            centry
+           ERROR-MSG.
 001500                                                                  centry
 001600* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     centry
 009600                                                                  bbank70p
@@ -121,15 +200,85 @@
 010300***************************************************************** bbank70p
 010400*    MOVE DFHCOMMAREA(1:LENGTH OF WS-BANK-DATA) TO WS-BANK-DATA.  bbank70p
 
+           SET WS-CALL-IS-BASE TO TRUE
+           .
 020600     DISPLAY AMOUNT.                                              bbank70p
            DISPLAY RATE.
            DISPLAY TERM.
-            
+
+           PERFORM CALCULATE-LOAN-PAYMENT THRU
+             CALCULATE-LOAN-PAYMENT-EXIT
+           .
+      *Statement of interest
+023800     MOVE WS-CALC-WORK-PAYMENT TO PAYMENT
+           .
+           DISPLAY WS-LOAN-MONTHLY-PAYMENT.                             bbank70p
+           DISPLAY WS-CALC-WORK-PAYMENT-N.
+           DISPLAY WS-CALC-WORK-PAYMENT.
+           DISPLAY PAYMENT.
+           GO TO BRE-EXIT-PROGRAM
+           .
+      *****************************************************************
+      * CalcLoanExt - the richer entry point that reports the          *
+      * monthly payment as a numeric amount, an amortization           *
+      * schedule, an early-payoff projection, a fees-inclusive APR     *
+      * and a numbered error code, and logs the quote to LOANQLOG.     *
+      * It is a second entry point rather than extra arguments on      *
+      * CalcLoan itself so that CalcLoan's original five-argument      *
+      * contract never changes under callers that still use it -       *
+      * PAYMENT-AMOUNT, CLOAN-SCHEDULE, CLOAN-QUOTE-LOG,                *
+      * CLOAN-APR-AREA and CLOAN-ERROR-CODE only exist as far as a     *
+      * caller that comes in through this entry point is concerned.    *
+      *****************************************************************
+       ENTRY 'CalcLoanExt' USING AMOUNT, RATE, TERM, PAYMENT,
+           PAYMENT-AMOUNT, ERROR-MSG, CLOAN-SCHEDULE, CLOAN-QUOTE-LOG,
+           CLOAN-APR-AREA, CLOAN-ERROR-CODE.
+           SET WS-CALL-IS-EXT TO TRUE
+           .
+           DISPLAY AMOUNT.
+           DISPLAY RATE.
+           DISPLAY TERM.
+
+           PERFORM CALCULATE-LOAN-PAYMENT THRU
+             CALCULATE-LOAN-PAYMENT-EXIT
+           .
+           MOVE WS-LOAN-MONTHLY-PAYMENT TO PAYMENT-AMOUNT
+           .
+           PERFORM BUILD-AMORTIZATION-SCHEDULE
+           .
+           PERFORM CALCULATE-EARLY-PAYOFF
+           .
+           PERFORM CALCULATE-APR
+           .
+           PERFORM LOG-LOAN-QUOTE
+           .
+      *Statement of interest
+           MOVE WS-CALC-WORK-PAYMENT TO PAYMENT
+           .
+           DISPLAY WS-LOAN-MONTHLY-PAYMENT.
+           DISPLAY WS-CALC-WORK-PAYMENT-N.
+           DISPLAY WS-CALC-WORK-PAYMENT.
+           DISPLAY PAYMENT.
+           GO TO BRE-EXIT-PROGRAM
+           .
+      *Shared by both entry points - validates the input and computes
+      *the monthly payment, then returns to the calling entry point's
+      *mainline.  On a validation failure this exits the program
+      *directly rather than returning, since neither entry point has
+      *anything left to compute.
+       CALCULATE-LOAN-PAYMENT.
+           PERFORM LOAD-LOAN-LIMITS
+           .
 020700     PERFORM VALIDATE-DATA THRU                                   bbank70p
              VALIDATE-DATA-EXIT
 020800     .                                                            bbank70p
 021000* If we had an error display error and return                     bbank70p
 021000     IF INPUT-ERROR                                               bbank70p
+               MOVE SPACES TO PAYMENT
+               IF WS-CALL-IS-EXT
+                   MOVE ZERO TO PAYMENT-AMOUNT
+                   MOVE ZERO TO CLA-APR
+               END-IF
                GO TO BRE-EXIT-PROGRAM
 022100     END-IF
            .                                                            bbank70p
@@ -153,19 +302,44 @@
 023600     .                                                            bbank70p
 023700     MOVE WS-LOAN-MONTHLY-PAYMENT TO WS-CALC-WORK-PAYMENT-N
            .                                                            bbank70p
-023800                                                                  bbank70p
-      *Statement of interest
-023800     MOVE WS-CALC-WORK-PAYMENT TO PAYMENT
+       CALCULATE-LOAN-PAYMENT-EXIT.
+           EXIT
            .
-           DISPLAY WS-LOAN-MONTHLY-PAYMENT.                             bbank70p
-           DISPLAY WS-CALC-WORK-PAYMENT-N.
-           DISPLAY WS-CALC-WORK-PAYMENT.
-           DISPLAY PAYMENT.
-           GO TO BRE-EXIT-PROGRAM
+      *Refresh WS-LOAN-LIMITS from the LOANLIMS file for this call, so
+      *a site can change the limits by rewriting that one record
+      *instead of recompiling CalcLoan.  If LOANLIMS does not exist or
+      *the read fails for any other reason, WS-LOAN-LIMITS is left
+      *exactly as it stood - the WORKING-STORAGE VALUE clauses the
+      *first time through, or last call's successfully loaded limits.
+       LOAD-LOAN-LIMITS.
+           OPEN INPUT LOANLIMS-FILE
+           .
+           IF NOT WS-LOANLIMS-OK
+               GO TO LOAD-LOAN-LIMITS-EXIT
+           END-IF
+           .
+           READ LOANLIMS-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE LIM-MIN-AMOUNT TO WS-LOAN-MIN-AMOUNT
+                   MOVE LIM-MAX-AMOUNT TO WS-LOAN-MAX-AMOUNT
+                   MOVE LIM-RATE-DECIMALS TO WS-LOAN-RATE-DECIMALS
+                   MOVE LIM-MAX-TERM TO WS-LOAN-MAX-TERM
+           END-READ
+           .
+           CLOSE LOANLIMS-FILE
+           .
+       LOAD-LOAN-LIMITS-EXIT.
+           EXIT
            .
 025300 VALIDATE-DATA.                                                   bbank70p
 025400     SET INPUT-OK TO TRUE
            .                                                            bbank70p
+           IF WS-CALL-IS-EXT
+               SET CLOAN-ERR-NONE TO TRUE
+           END-IF
+           .
 025500                                                                  bbank70p
 025600     MOVE AMOUNT TO WS-CALC-WORK-AMOUNT
            .                                                            bbank70p
@@ -216,6 +390,9 @@
 028800                                                                  bbank70p
 028900         MOVE 'Please enter an amount'                            bbank70p
 029000           TO ERROR-MSG                                           bbank70p
+               IF WS-CALL-IS-EXT
+                   SET CLOAN-ERR-AMOUNT-MISSING TO TRUE
+               END-IF
 029100         GO TO VALIDATE-AMOUNT-ERROR                              bbank70p
 029200     END-IF
            .                                                            bbank70p
@@ -234,16 +411,40 @@
 030200     IF WS-CALC-WORK-AMOUNT IS NOT NUMERIC                        bbank70p
 030300         MOVE 'Amount is invalid (not numeric)'                   bbank70p
 030400           TO ERROR-MSG                                           bbank70p
+               IF WS-CALL-IS-EXT
+                   SET CLOAN-ERR-AMOUNT-NOT-NUMERIC TO TRUE
+               END-IF
 030500         GO TO VALIDATE-AMOUNT-ERROR                              bbank70p
 030600     END-IF
            .                                                            bbank70p
 030700     IF WS-CALC-WORK-AMOUNT IS EQUAL TO ZERO                      bbank70p
 030800         MOVE 'Please enter a non-zero amount'                    bbank70p
 030900           TO ERROR-MSG                                           bbank70p
+               IF WS-CALL-IS-EXT
+                   SET CLOAN-ERR-AMOUNT-ZERO TO TRUE
+               END-IF
 031000         GO TO VALIDATE-AMOUNT-ERROR                              bbank70p
 031100     END-IF
            .                                                            bbank70p
 031200                                                                  bbank70p
+           IF WS-CALC-WORK-AMOUNT-N IS LESS THAN WS-LOAN-MIN-AMOUNT
+               MOVE 'Amount is below the minimum loan amount'
+                 TO ERROR-MSG
+               IF WS-CALL-IS-EXT
+                   SET CLOAN-ERR-AMOUNT-TOO-LOW TO TRUE
+               END-IF
+               GO TO VALIDATE-AMOUNT-ERROR
+           END-IF
+           .
+           IF WS-CALC-WORK-AMOUNT-N IS GREATER THAN WS-LOAN-MAX-AMOUNT
+               MOVE 'Amount exceeds the maximum loan amount'
+                 TO ERROR-MSG
+               IF WS-CALL-IS-EXT
+                   SET CLOAN-ERR-AMOUNT-TOO-HIGH TO TRUE
+               END-IF
+               GO TO VALIDATE-AMOUNT-ERROR
+           END-IF
+           .
 031300     GO TO VALIDATE-AMOUNT-EXIT
            .                                                            bbank70p
 031400                                                                  bbank70p
@@ -263,6 +464,9 @@
 032400                                                                  bbank70p
 032500         MOVE 'Please enter an interest rate in the form 999.999' bbank70p
 032600           TO ERROR-MSG                                           bbank70p
+               IF WS-CALL-IS-EXT
+                   SET CLOAN-ERR-RATE-MISSING TO TRUE
+               END-IF
 032700         GO TO VALIDATE-RATE-ERROR                                bbank70p
 032800     END-IF
            .                                                            bbank70p
@@ -335,6 +539,9 @@
 038200     IF WS-CALC-WORK-RATE-PERIOD IS NOT EQUAL TO 1                bbank70p
 038300         MOVE 'Decimal point missing/misplaced in interest rate'  bbank70p
 038400           TO ERROR-MSG                                           bbank70p
+               IF WS-CALL-IS-EXT
+                   SET CLOAN-ERR-RATE-BAD-DECIMAL TO TRUE
+               END-IF
 038500         GO TO VALIDATE-RATE-ERROR                                bbank70p
 038600     END-IF
            .                                                            bbank70p
@@ -343,30 +550,46 @@
 038800                                                                  bbank70p
 038900         MOVE 'Rate is not numeric'                               bbank70p
 039000           TO ERROR-MSG                                           bbank70p
+               IF WS-CALL-IS-EXT
+                   SET CLOAN-ERR-RATE-NOT-NUMERIC TO TRUE
+               END-IF
 039100         GO TO VALIDATE-RATE-ERROR                                bbank70p
 039200     END-IF
            .                                                            bbank70p
-039300     IF WS-CALC-WORK-RATE-P2(4:3) IS NOT EQUAL TO '000'           bbank70p
-039400         MOVE 'Rate has too many decimal places'                  bbank70p
-039500           TO ERROR-MSG                                           bbank70p
-039600         GO TO VALIDATE-RATE-ERROR                                bbank70p
-039700     END-IF
+           IF WS-LOAN-RATE-DECIMALS IS LESS THAN 6
+               COMPUTE WS-CALC-WORK-RATE-DEC-START =
+                   WS-LOAN-RATE-DECIMALS + 1
+               IF WS-CALC-WORK-RATE-P2(WS-CALC-WORK-RATE-DEC-START:)
+                       IS NOT EQUAL TO ZEROS
+                   MOVE 'Rate has too many decimal places' TO ERROR-MSG
+                   IF WS-CALL-IS-EXT
+                       SET CLOAN-ERR-RATE-TOO-MANY-DECIMALS TO TRUE
+                   END-IF
+                   GO TO VALIDATE-RATE-ERROR
+               END-IF
+           END-IF
            .                                                            bbank70p
 039800* Bring parts of rate together with no physical decimal point     bbank70p
 039800     MOVE WS-CALC-WORK-RATE-P1(4:3) TO WS-CALC-WORK-PERC(1:3)
            .                                                            bbank70p
-040000     MOVE WS-CALC-WORK-RATE-P2(1:3) TO WS-CALC-WORK-PERC(4:3)
+040000     MOVE WS-CALC-WORK-RATE-P2(1:6) TO WS-CALC-WORK-PERC(4:6)
            .                                                            bbank70p
 040100                                                                  bbank70p
 040200     IF WS-CALC-WORK-PERC-N IS NOT GREATER THAN ZERO              bbank70p
 040300         MOVE 'Nothing''s free. Rate must be greater than 0%'     bbank70p
 040400           TO ERROR-MSG                                           bbank70p
+               IF WS-CALL-IS-EXT
+                   SET CLOAN-ERR-RATE-NOT-POSITIVE TO TRUE
+               END-IF
 040500         GO TO VALIDATE-RATE-ERROR                                bbank70p
 040600     END-IF
            .                                                            bbank70p
 040700     IF WS-CALC-WORK-PERC-N IS NOT LESS THAN 100.000              bbank70p
 040800         MOVE 'Outrageous rate - 100% or more'                    bbank70p
 040900           TO ERROR-MSG                                           bbank70p
+               IF WS-CALL-IS-EXT
+                   SET CLOAN-ERR-RATE-TOO-HIGH TO TRUE
+               END-IF
 041000         GO TO VALIDATE-RATE-ERROR                                bbank70p
 041100     END-IF
            .                                                            bbank70p
@@ -390,6 +613,9 @@
 042400                                                                  bbank70p
 042500         MOVE 'Please enter a term as a number of months'         bbank70p
 042600           TO ERROR-MSG                                           bbank70p
+               IF WS-CALL-IS-EXT
+                   SET CLOAN-ERR-TERM-MISSING TO TRUE
+               END-IF
 042700         GO TO VALIDATE-TERM-ERROR                                bbank70p
 042800     END-IF
            .                                                            bbank70p
@@ -408,18 +634,27 @@
 043800     IF WS-CALC-WORK-TERM IS NOT NUMERIC                          bbank70p
 043900         MOVE 'Term is invalid (not numeric)'                     bbank70p
 044000           TO ERROR-MSG                                           bbank70p
+               IF WS-CALL-IS-EXT
+                   SET CLOAN-ERR-TERM-NOT-NUMERIC TO TRUE
+               END-IF
 044100         GO TO VALIDATE-TERM-ERROR                                bbank70p
 044200     END-IF
            .                                                            bbank70p
 044300     IF WS-CALC-WORK-TERM IS EQUAL TO ZERO                        bbank70p
 044400         MOVE 'Please enter a non-zero term'                      bbank70p
 044500           TO ERROR-MSG                                           bbank70p
+               IF WS-CALL-IS-EXT
+                   SET CLOAN-ERR-TERM-ZERO TO TRUE
+               END-IF
 044600         GO TO VALIDATE-TERM-ERROR                                bbank70p
 044700     END-IF
            .                                                            bbank70p
-044800     IF WS-CALC-WORK-TERM-N IS GREATER THAN 1200                  bbank70p
-044900         MOVE 'Term exceeds 100 years!'                           bbank70p
+044800     IF WS-CALC-WORK-TERM-N IS GREATER THAN WS-LOAN-MAX-TERM      bbank70p
+044900         MOVE 'Term exceeds the maximum allowed number of months' bbank70p
 045000           TO ERROR-MSG                                           bbank70p
+               IF WS-CALL-IS-EXT
+                   SET CLOAN-ERR-TERM-TOO-LONG TO TRUE
+               END-IF
 045100         GO TO VALIDATE-TERM-ERROR                                bbank70p
 045200     END-IF
            .                                                            bbank70p
@@ -435,6 +670,169 @@
            .                                                            bbank70p
 046000                                                                  bbank70p
 046100*                                                                 bbank70p
+       BUILD-AMORTIZATION-SCHEDULE.
+           MOVE ZERO TO CLS-SCHEDULE-COUNT
+           .
+           IF NOT CLS-SCHEDULE-WANTED
+               GO TO BUILD-AMORTIZATION-SCHEDULE-EXIT
+           END-IF
+           .
+           MOVE WS-LOAN-PRINCIPAL TO WS-SCHED-BALANCE
+           .
+           PERFORM VARYING WS-SCHED-PERIOD FROM 1 BY 1
+                   UNTIL WS-SCHED-PERIOD > WS-LOAN-TERM
+                      OR WS-SCHED-PERIOD > 1200
+               COMPUTE WS-SCHED-INTEREST ROUNDED =
+                   WS-SCHED-BALANCE * WS-LOAN-INTEREST
+               COMPUTE WS-SCHED-PRINCIPAL ROUNDED =
+                   WS-LOAN-MONTHLY-PAYMENT - WS-SCHED-INTEREST
+               SUBTRACT WS-SCHED-PRINCIPAL FROM WS-SCHED-BALANCE
+               ADD 1 TO CLS-SCHEDULE-COUNT
+               MOVE WS-SCHED-PERIOD
+                 TO CLS-SCH-PERIOD(CLS-SCHEDULE-COUNT)
+               MOVE WS-LOAN-MONTHLY-PAYMENT
+                 TO CLS-SCH-PAYMENT(CLS-SCHEDULE-COUNT)
+               MOVE WS-SCHED-PRINCIPAL
+                 TO CLS-SCH-PRINCIPAL(CLS-SCHEDULE-COUNT)
+               MOVE WS-SCHED-INTEREST
+                 TO CLS-SCH-INTEREST(CLS-SCHEDULE-COUNT)
+               MOVE WS-SCHED-BALANCE
+                 TO CLS-SCH-BALANCE(CLS-SCHEDULE-COUNT)
+           END-PERFORM
+           .
+       BUILD-AMORTIZATION-SCHEDULE-EXIT.
+           EXIT
+           .
+      *Simulate paying WS-LOAN-MONTHLY-PAYMENT plus a planned extra
+      *amount each month, and report the revised payoff term and the
+      *interest that saves versus the normal full-term schedule.
+       CALCULATE-EARLY-PAYOFF.
+           MOVE ZERO TO CLS-PAYOFF-MONTHS
+           MOVE ZERO TO CLS-INTEREST-SAVED
+           .
+           IF CLS-NO-EXTRA-PAYMENT
+               GO TO CALCULATE-EARLY-PAYOFF-EXIT
+           END-IF
+           .
+           MOVE CLS-EXTRA-PAYMENT TO WS-PAYOFF-EXTRA
+           .
+           IF WS-PAYOFF-EXTRA IS NOT NUMERIC
+               GO TO CALCULATE-EARLY-PAYOFF-EXIT
+           END-IF
+           .
+           ADD WS-LOAN-MONTHLY-PAYMENT WS-PAYOFF-EXTRA-N
+             GIVING WS-PAYOFF-PAYMENT
+           .
+           MOVE WS-LOAN-PRINCIPAL TO WS-PAYOFF-BALANCE
+           .
+           MOVE ZERO TO WS-PAYOFF-INTEREST-TOTAL
+           .
+           PERFORM VARYING WS-SCHED-PERIOD FROM 1 BY 1
+                   UNTIL WS-PAYOFF-BALANCE IS NOT GREATER THAN ZERO
+                      OR WS-SCHED-PERIOD > 1200
+               COMPUTE WS-PAYOFF-INTEREST ROUNDED =
+                   WS-PAYOFF-BALANCE * WS-LOAN-INTEREST
+               COMPUTE WS-PAYOFF-PRINCIPAL ROUNDED =
+                   WS-PAYOFF-PAYMENT - WS-PAYOFF-INTEREST
+               IF WS-PAYOFF-PRINCIPAL IS GREATER THAN WS-PAYOFF-BALANCE
+                   MOVE WS-PAYOFF-BALANCE TO WS-PAYOFF-PRINCIPAL
+               END-IF
+               ADD WS-PAYOFF-INTEREST TO WS-PAYOFF-INTEREST-TOTAL
+               SUBTRACT WS-PAYOFF-PRINCIPAL FROM WS-PAYOFF-BALANCE
+               ADD 1 TO CLS-PAYOFF-MONTHS
+           END-PERFORM
+           .
+           COMPUTE WS-BASE-INTEREST-TOTAL ROUNDED =
+               (WS-LOAN-MONTHLY-PAYMENT * WS-LOAN-TERM) -
+               WS-LOAN-PRINCIPAL
+           .
+           COMPUTE CLS-INTEREST-SAVED ROUNDED =
+               WS-BASE-INTEREST-TOTAL - WS-PAYOFF-INTEREST-TOTAL
+           .
+       CALCULATE-EARLY-PAYOFF-EXIT.
+           EXIT
+           .
+      *When fees are financed along with the loan, the true cost to
+      *the borrower is higher than the nominal rate.  Find, by binary
+      *search, the monthly rate that amortizes (principal - fees)
+      *into the same WS-LOAN-MONTHLY-PAYMENT over WS-LOAN-TERM months,
+      *and report that as the fees-inclusive APR.
+       CALCULATE-APR.
+           IF CLA-NO-FEES
+               MOVE WS-CALC-WORK-PERC-N TO CLA-APR
+               GO TO CALCULATE-APR-EXIT
+           END-IF
+           .
+           MOVE CLA-FEES TO WS-APR-FEES
+           .
+           IF WS-APR-FEES IS NOT NUMERIC
+               MOVE WS-CALC-WORK-PERC-N TO CLA-APR
+               GO TO CALCULATE-APR-EXIT
+           END-IF
+           .
+           COMPUTE WS-APR-NET-PRINCIPAL =
+               WS-LOAN-PRINCIPAL - WS-APR-FEES-N
+           .
+           IF WS-APR-NET-PRINCIPAL IS NOT GREATER THAN ZERO
+               MOVE WS-CALC-WORK-PERC-N TO CLA-APR
+               GO TO CALCULATE-APR-EXIT
+           END-IF
+           .
+           MOVE ZERO TO WS-APR-LOW
+           MOVE 1 TO WS-APR-HIGH
+           .
+           PERFORM VARYING WS-APR-ITER FROM 1 BY 1
+                   UNTIL WS-APR-ITER > 60
+               COMPUTE WS-APR-MID ROUNDED =
+                   (WS-APR-LOW + WS-APR-HIGH) / 2
+               COMPUTE WS-APR-TEST-PAYMENT ROUNDED =
+                   ((WS-APR-MID * ((1 + WS-APR-MID) ** WS-LOAN-TERM)) /
+                   (((1 + WS-APR-MID) ** WS-LOAN-TERM) - 1))
+                   * WS-APR-NET-PRINCIPAL
+               IF WS-APR-TEST-PAYMENT IS GREATER THAN
+                  WS-LOAN-MONTHLY-PAYMENT
+                   MOVE WS-APR-MID TO WS-APR-HIGH
+               ELSE
+                   MOVE WS-APR-MID TO WS-APR-LOW
+               END-IF
+           END-PERFORM
+           .
+           COMPUTE CLA-APR ROUNDED = WS-APR-MID * 12 * 100
+           .
+       CALCULATE-APR-EXIT.
+           EXIT
+           .
+      *Append a record of this quote to the LOANQLOG history file
+      *when the caller has asked for it.  OPEN EXTEND creates the
+      *file on its first use.
+       LOG-LOAN-QUOTE.
+           IF NOT CLQ-LOG-WANTED
+               GO TO LOG-LOAN-QUOTE-EXIT
+           END-IF
+           .
+           OPEN EXTEND LOANQLOG-FILE
+           .
+           IF NOT WS-LOANQLOG-OK
+               GO TO LOG-LOAN-QUOTE-EXIT
+           END-IF
+           .
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           .
+           MOVE WS-CURRENT-DATE TO LQL-DATE
+           MOVE WS-CURRENT-TIME TO LQL-TIME
+           MOVE CLQ-LOG-USERID TO LQL-USERID
+           MOVE WS-LOAN-PRINCIPAL TO LQL-AMOUNT
+           MOVE WS-CALC-WORK-PERC-N TO LQL-RATE
+           MOVE WS-LOAN-TERM TO LQL-TERM
+           MOVE WS-LOAN-MONTHLY-PAYMENT TO LQL-PAYMENT
+           .
+           WRITE LOANQLOG-RECORD
+           .
+           CLOSE LOANQLOG-FILE
+           .
+       LOG-LOAN-QUOTE-EXIT.
+           EXIT
+           .
        BRE-EXIT-PROGRAM.
            DISPLAY ERROR-MSG.
            GOBACK
