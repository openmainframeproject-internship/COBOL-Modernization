@@ -0,0 +1,28 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+000600                                                                  cloanlrec
+000700***************************************************************** cloanlrec
+000800* CLOANLREC.CPY                                                 * cloanlrec
+000900*---------------------------------------------------------------* cloanlrec
+001000* Record layout of the LOANQLOG quote-history file written by   * cloanlrec
+001100* CalcLoan's LOG-LOAN-QUOTE paragraph - one record per quote     * cloanlrec
+001200* calculated with CLQ-LOG-WANTED set on.                         * cloanlrec
+001300***************************************************************** cloanlrec
+001400 01 LOANQLOG-RECORD.                                              cloanlrec
+001500   05 LQL-DATE                       PIC 9(8).                    cloanlrec
+001600   05 LQL-TIME                       PIC 9(8).                    cloanlrec
+001700   05 LQL-USERID                     PIC X(5).                    cloanlrec
+001800   05 LQL-AMOUNT                     PIC S9(7).                   cloanlrec
+001900   05 LQL-RATE                       PIC 9(3)V9(6).               cloanlrec
+002000   05 LQL-TERM                       PIC 9(5).                    cloanlrec
+002100   05 LQL-PAYMENT                    PIC S9(6)V99.                cloanlrec
+002200*                                                                 cloanlrec
+002300* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cloanlrec
