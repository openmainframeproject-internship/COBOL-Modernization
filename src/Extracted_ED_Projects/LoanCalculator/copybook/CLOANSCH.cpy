@@ -0,0 +1,43 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+000600                                                                  cloansch
+000700***************************************************************** cloansch
+000800* CLOANSCH.CPY                                                  * cloansch
+000900*---------------------------------------------------------------* cloansch
+001000* Optional amortization-schedule area passed to/from CalcLoan.  * cloansch
+001100* CLS-SCHEDULE-REQUESTED is an input flag; the rest is output,   * cloansch
+001200* one entry per monthly period, up to the 100-year/1200-month    * cloansch
+001300* term ceiling already enforced by VALIDATE-TERM.                * cloansch
+001400***************************************************************** cloansch
+001500 01 CLOAN-SCHEDULE.                                               cloansch
+001600   05 CLS-SCHEDULE-REQUESTED         PIC X(1).                    cloansch
+001700     88 CLS-SCHEDULE-WANTED          VALUE 'Y'.                   cloansch
+001800   05 CLS-SCHEDULE-COUNT             PIC 9(4).                    cloansch
+001900   05 CLS-SCHEDULE-TABLE OCCURS 1200 TIMES.                       cloansch
+002000     10 CLS-SCH-PERIOD                PIC 9(4).                   cloansch
+002100     10 CLS-SCH-PAYMENT               PIC S9(7)V99.               cloansch
+002200     10 CLS-SCH-PRINCIPAL             PIC S9(7)V99.               cloansch
+002300     10 CLS-SCH-INTEREST              PIC S9(7)V99.               cloansch
+002400     10 CLS-SCH-BALANCE               PIC S9(7)V99.               cloansch
+002410*                                                                 cloansch
+002420***************************************************************** cloansch
+002430* Early-payoff / "what if I pay extra" area.  CLS-EXTRA-PAYMENT   * cloansch
+002440* is an input - spaces/zeros means no extra payment is planned,   * cloansch
+002450* and the payoff/interest-saved fields are left at zero. The      * cloansch
+002460* payoff simulation reuses the schedule work areas below.         * cloansch
+002470***************************************************************** cloansch
+002480   05 CLS-EXTRA-PAYMENT              PIC X(7).                    cloansch
+002490     88 CLS-NO-EXTRA-PAYMENT         VALUE SPACES LOW-VALUES      cloansch
+002500                                           '0000000'.             cloansch
+002510   05 CLS-PAYOFF-MONTHS              PIC 9(4).                    cloansch
+002520   05 CLS-INTEREST-SAVED             PIC S9(7)V99.                cloansch
+002530*                                                                 cloansch
+002600* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cloansch
