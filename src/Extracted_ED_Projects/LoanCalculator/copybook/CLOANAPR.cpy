@@ -0,0 +1,26 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+000600                                                                  cloanapr
+000700***************************************************************** cloanapr
+000800* CLOANAPR.CPY                                                  * cloanapr
+000900*---------------------------------------------------------------* cloanapr
+001000* Optional APR area passed to/from CalcLoan.  CLA-FEES is an     * cloanapr
+001100* input - spaces/zeros means no fees, in which case CLA-APR is   * cloanapr
+001200* just set to the nominal rate.  Otherwise CLA-APR comes back    * cloanapr
+001300* as the fees-inclusive annual percentage rate.                  * cloanapr
+001400***************************************************************** cloanapr
+001500 01 CLOAN-APR-AREA.                                               cloanapr
+001600   05 CLA-FEES                       PIC X(7).                    cloanapr
+001700     88 CLA-NO-FEES                  VALUE SPACES LOW-VALUES      cloanapr
+001800                                           '0000000'.             cloanapr
+001900   05 CLA-APR                        PIC S9(3)V9(3).              cloanapr
+002000*                                                                 cloanapr
+002100* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cloanapr
