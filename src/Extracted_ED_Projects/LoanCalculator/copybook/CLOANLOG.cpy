@@ -0,0 +1,26 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+000600                                                                  cloanlog
+000700***************************************************************** cloanlog
+000800* CLOANLOG.CPY                                                  * cloanlog
+000900*---------------------------------------------------------------* cloanlog
+001000* Optional quote-logging area passed to/from CalcLoan.          * cloanlog
+001100* CLQ-LOG-REQUESTED is an input flag; when set, CalcLoan         * cloanlog
+001200* appends a record of the quote just calculated (amount, rate,   * cloanlog
+001300* term, payment, date/time and the requesting user) to the       * cloanlog
+001400* loan-quote log file.                                           * cloanlog
+001500***************************************************************** cloanlog
+001600 01 CLOAN-QUOTE-LOG.                                              cloanlog
+001700   05 CLQ-LOG-REQUESTED            PIC X(1).                      cloanlog
+001800     88 CLQ-LOG-WANTED             VALUE 'Y'.                     cloanlog
+001900   05 CLQ-LOG-USERID               PIC X(5).                      cloanlog
+002000*                                                                 cloanlog
+002100* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cloanlog
