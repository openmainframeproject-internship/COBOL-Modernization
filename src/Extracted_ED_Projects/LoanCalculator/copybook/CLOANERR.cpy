@@ -0,0 +1,39 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+000600                                                                  cloanerr
+000700***************************************************************** cloanerr
+000800* CLOANERR.CPY                                                  * cloanerr
+000900*---------------------------------------------------------------* cloanerr
+001000* Numbered validation error codes for CalcLoan, one 88-level per * cloanerr
+001100* distinct rejection reason so a caller can branch on a code     * cloanerr
+001200* rather than matching against ERROR-MSG's free text - the text  * cloanerr
+001300* is still returned unchanged for display, this just adds a      * cloanerr
+001400* stable code alongside it.  1xxx is the amount, 2xxx the rate,   * cloanerr
+001500* 3xxx the term.                                                 * cloanerr
+001600***************************************************************** cloanerr
+001700 01 CLOAN-ERROR-CODE                  PIC 9(4).                   cloanerr
+001800   88 CLOAN-ERR-NONE                  VALUE 0000.                 cloanerr
+001900   88 CLOAN-ERR-AMOUNT-MISSING        VALUE 1001.                 cloanerr
+002000   88 CLOAN-ERR-AMOUNT-NOT-NUMERIC    VALUE 1002.                 cloanerr
+002100   88 CLOAN-ERR-AMOUNT-ZERO           VALUE 1003.                 cloanerr
+002200   88 CLOAN-ERR-AMOUNT-TOO-LOW        VALUE 1004.                 cloanerr
+002300   88 CLOAN-ERR-AMOUNT-TOO-HIGH       VALUE 1005.                 cloanerr
+002400   88 CLOAN-ERR-RATE-MISSING          VALUE 2001.                 cloanerr
+002500   88 CLOAN-ERR-RATE-BAD-DECIMAL      VALUE 2002.                 cloanerr
+002600   88 CLOAN-ERR-RATE-NOT-NUMERIC      VALUE 2003.                 cloanerr
+002700   88 CLOAN-ERR-RATE-TOO-MANY-DECIMALS VALUE 2004.                cloanerr
+002800   88 CLOAN-ERR-RATE-NOT-POSITIVE     VALUE 2005.                 cloanerr
+002900   88 CLOAN-ERR-RATE-TOO-HIGH         VALUE 2006.                 cloanerr
+003000   88 CLOAN-ERR-TERM-MISSING          VALUE 3001.                 cloanerr
+003100   88 CLOAN-ERR-TERM-NOT-NUMERIC      VALUE 3002.                 cloanerr
+003200   88 CLOAN-ERR-TERM-ZERO             VALUE 3003.                 cloanerr
+003300   88 CLOAN-ERR-TERM-TOO-LONG         VALUE 3004.                 cloanerr
+003400*                                                                 cloanerr
