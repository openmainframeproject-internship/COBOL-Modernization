@@ -0,0 +1,23 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2021 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100                                                                  cloanlim
+001200***************************************************************** cloanlim
+001300* CLOANLIM.CPY                                                  * cloanlim
+001400*---------------------------------------------------------------* cloanlim
+001500* One-record layout for the LOANLIMS file - the loan validation  * cloanlim
+001600* limits CalcLoan enforces (minimum/maximum amount, accepted     * cloanlim
+001700* rate decimal places, maximum term).  A site changes these by   * cloanlim
+001800* rewriting the LOANLIMS record, not by recompiling CalcLoan.    * cloanlim
+001900***************************************************************** cloanlim
+002000 05 LIM-MIN-AMOUNT                 PIC 9(7).                      cloanlim
+002100 05 LIM-MAX-AMOUNT                 PIC 9(7).                      cloanlim
+002200 05 LIM-RATE-DECIMALS              PIC 9(1).                      cloanlim
+002300 05 LIM-MAX-TERM                   PIC 9(4).                      cloanlim
